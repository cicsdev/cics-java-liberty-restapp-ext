@@ -0,0 +1,234 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly reorder-point exception report. Scans SMPLXMPL for
+      * every part whose STOCK-QUANTITY has fallen at or below its
+      * REORDER-POINT, sorts the exceptions by SUPPLIER, and prints
+      * one detail line per part, so buyers can work the shortage
+      * list supplier-by-supplier instead of only noticing a part is
+      * low when someone happens to call GETPART for it.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              REORDPT.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      *
+           SELECT EXCEPTION-REPORT ASSIGN TO REORDR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way STOKVAL's valuation report renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+      *    Sort work record - just the fields the report needs,
+      *    keyed on SUPPLIER so buyers can work the list one
+      *    supplier at a time.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           03   SR-SUPPLIER             PIC 9(8).
+           03   SR-PART-ID              PIC 9(8).
+           03   SR-STOCK-QUANTITY       PIC 9(8).
+           03   SR-REORDER-POINT        PIC 9(8).
+           03   SR-DESCRIPTION          PIC X(40).
+      *
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                  PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS           PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK           VALUE '00'.
+           03 WS-REPORT-STATUS          PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK          VALUE '00'.
+           03 WS-STOCK-EOF-FLAG         PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE         VALUE 'Y'.
+           03 WS-SORT-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-SORT-FILE          VALUE 'Y'.
+           03 WS-EXCEPTION-COUNT        PIC 9(8) COMP VALUE ZERO.
+           03 WS-RUN-DATE               PIC 9(8) VALUE ZERO.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                  PIC X(30) VALUE
+                'REORDER-POINT EXCEPTIONS - RUN'.
+           03   FILLER                  PIC X(1) VALUE SPACE.
+           03   RH-RUN-YYYY             PIC 9(4).
+           03   FILLER                  PIC X(1) VALUE '-'.
+           03   RH-RUN-MM               PIC 9(2).
+           03   FILLER                  PIC X(1) VALUE '-'.
+           03   RH-RUN-DD               PIC 9(2).
+           03   FILLER                  PIC X(40) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                  PIC X(10) VALUE 'SUPPLIER'.
+           03   FILLER                  PIC X(10) VALUE 'PART ID'.
+           03   FILLER                  PIC X(12) VALUE 'ON HAND'.
+           03   FILLER                  PIC X(14) VALUE 'REORDER PT'.
+           03   FILLER                  PIC X(34) VALUE 'DESCRIPTION'.
+      *
+      *    One line per part at or below its reorder point.
+       01  REPORT-DETAIL-LINE.
+           03   RD-SUPPLIER             PIC Z(7)9.
+           03   FILLER                  PIC X(2) VALUE SPACES.
+           03   RD-PART-ID              PIC Z(7)9.
+           03   FILLER                  PIC X(2) VALUE SPACES.
+           03   RD-STOCK-QUANTITY       PIC ZZZ,ZZ9.
+           03   FILLER                  PIC X(3) VALUE SPACES.
+           03   RD-REORDER-POINT        PIC ZZZ,ZZ9.
+           03   FILLER                  PIC X(3) VALUE SPACES.
+           03   RD-DESCRIPTION          PIC X(40).
+      *
+      *    Total line, printed once at the end of the run.
+       01  REPORT-TOTAL-LINE.
+           03   FILLER                  PIC X(40) VALUE
+                'TOTAL PARTS AT OR BELOW REORDER POINT: '.
+           03   RT-EXCEPTION-COUNT      PIC ZZZ,ZZ9.
+           03   FILLER                  PIC X(33) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           OPEN OUTPUT EXCEPTION-REPORT.
+           PERFORM WRITE-REPORT-HEADINGS.
+      *
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SR-SUPPLIER
+                INPUT PROCEDURE IS SELECT-EXCEPTIONS
+                OUTPUT PROCEDURE IS PRINT-EXCEPTIONS.
+      *
+           PERFORM FINALIZE-REPORT.
+      *
+           STOP RUN.
+      *
+      *    Print the run-date heading and column heading.
+       WRITE-REPORT-HEADINGS.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       WRITE-REPORT-HEADINGS-EXIT.
+           EXIT.
+      *
+      *    SORT input procedure - scan SMPLXMPL and release one
+      *    sort record for every part at or below its reorder point.
+       SELECT-EXCEPTIONS.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              READ SMPLXMPL-FILE
+                   AT END SET END-OF-STOCK-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-STOCK-FILE THEN
+                 IF STOCK-QUANTITY OF STOCK-PART-REC NOT GREATER
+                    THAN REORDER-POINT OF STOCK-PART-REC THEN
+                    MOVE SUPPLIER OF STOCK-PART-REC TO SR-SUPPLIER
+                    MOVE PART-ID OF STOCK-PART-REC TO SR-PART-ID
+                    MOVE STOCK-QUANTITY OF STOCK-PART-REC
+                         TO SR-STOCK-QUANTITY
+                    MOVE REORDER-POINT OF STOCK-PART-REC
+                         TO SR-REORDER-POINT
+                    MOVE DESCRIPTION OF STOCK-PART-REC
+                         TO SR-DESCRIPTION
+                    RELEASE SORT-RECORD
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE SMPLXMPL-FILE.
+      *
+       SELECT-EXCEPTIONS-EXIT.
+           EXIT.
+      *
+      *    SORT output procedure - read the exceptions back in
+      *    SUPPLIER order and print one detail line for each.
+       PRINT-EXCEPTIONS.
+      *
+           PERFORM UNTIL END-OF-SORT-FILE
+              RETURN SORT-WORK-FILE
+                     AT END
+                        SET END-OF-SORT-FILE TO TRUE
+                     NOT AT END
+                        PERFORM WRITE-EXCEPTION-DETAIL
+              END-RETURN
+           END-PERFORM.
+      *
+       PRINT-EXCEPTIONS-EXIT.
+           EXIT.
+      *
+      *    Print one exception detail line from the sorted record.
+       WRITE-EXCEPTION-DETAIL.
+      *
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE SR-SUPPLIER TO RD-SUPPLIER.
+           MOVE SR-PART-ID TO RD-PART-ID.
+           MOVE SR-STOCK-QUANTITY TO RD-STOCK-QUANTITY.
+           MOVE SR-REORDER-POINT TO RD-REORDER-POINT.
+           MOVE SR-DESCRIPTION TO RD-DESCRIPTION.
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+      *
+       WRITE-EXCEPTION-DETAIL-EXIT.
+           EXIT.
+      *
+      *    Print the exception count and close the report.
+       FINALIZE-REPORT.
+      *
+           MOVE WS-EXCEPTION-COUNT TO RT-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+           CLOSE EXCEPTION-REPORT.
+      *
+       FINALIZE-REPORT-EXIT.
+           EXIT.
