@@ -22,6 +22,59 @@
       * To simplify the code, this program has minimal error-handling
       * logic, except on the LINK to Liberty call itself.
       *
+      * Modification History:
+      *  01 Nov 2017  DEV  Original.
+      *  09 Aug 2026  DEV  Retry the LINK to Liberty a few times with
+      *                    a short delay before giving up, so a
+      *                    routine JVM recycle no longer shows up as
+      *                    an end-user error.
+      *  09 Aug 2026  DEV  Write a checkpoint record to a per-task
+      *                    recoverable TSQ before and after the LINK
+      *                    to Liberty, so a recovery job can tell
+      *                    which actions were still in flight after
+      *                    a CICS restart instead of just losing
+      *                    track of them.
+      *  09 Aug 2026  DEV  Publish each completed action to the
+      *                    L2LEVENTQ MQSeries queue via the MQI, so
+      *                    the downstream audit/event-replay system
+      *                    gets a feed of every action instead of
+      *                    having to scrape TSQs. The queue manager
+      *                    connection is provided implicitly by the
+      *                    CICS-MQ adapter, so this program does not
+      *                    issue MQCONN/MQDISC.
+      *  09 Aug 2026  DEV  Moved the TSQ-MESSAGE layout out to the
+      *                    shared TSQMSG copybook so the new PURGETSQ
+      *                    archive/purge job reads the same record
+      *                    shape this program writes.
+      *  09 Aug 2026  DEV  Count repeated rollbacks for the same
+      *                    terminal/action in a recoverable counter
+      *                    file (FAILCTR) and, once the count reaches
+      *                    DEAD-LETTER-THRESHOLD, write the action to
+      *                    a dead-letter file (DEADLTR) so an operator
+      *                    can see a stuck action instead of it just
+      *                    failing again on every resubmit. A
+      *                    successful completion resets the counter.
+      *  09 Aug 2026  DEV  Append a LNKFAIL entry when the LINK to
+      *                    Liberty fails, so operations has a single
+      *                    place to see every LINK failure across
+      *                    LINK2SEC, LINK2SUP, SUPPLINK and LINK2TXN.
+      *  09 Aug 2026  DEV  Check a shared circuit breaker control
+      *                    record before the LINK to Liberty; once it
+      *                    trips open (after a run of failures) this
+      *                    program skips straight to the same
+      *                    rollback/LNKFAIL/dead-letter handling a
+      *                    real LINK failure would take, without
+      *                    waiting on a LINK we already know will
+      *                    fail.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  SYNCPOINT the "started" checkpoint record
+      *                    before the LINK retry loop, so it survives
+      *                    a crash mid-LINK instead of rolling back
+      *                    with everything else.
+      *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -34,6 +87,33 @@
       *
        WORKING-STORAGE SECTION.
       *
+      *    TXN-CHECKPOINT copybook - one entry per checkpoint written
+      *    for this task's action.
+           COPY TXNCKPT.
+      *
+      *    MQ-TXN-MESSAGE copybook - body of the event published to
+      *    the MQSeries audit queue for a completed action.
+           COPY MQTXNMSG.
+      *
+      *    FAILCTR-RECORD copybook - per terminal/action rollback
+      *    counter. DEADLTR-RECORD copybook - dead-letter entry for
+      *    an action that has rolled back too many times.
+           COPY FAILCTR.
+           COPY DEADLTR.
+      *
+      *    LNKFAIL copybook - one entry per failed LINK to Liberty,
+      *    shared with LINK2SEC, LINK2SUP and SUPPLINK.
+           COPY LNKFAIL.
+      *
+      *    CKTBRKR copybook - circuit breaker control record, shared
+      *    with LINK2SEC, LINK2SUP and SUPPLINK.
+           COPY CKTBRKR.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
+      *
       *    Working storage definitions
        01  WS-STORAGE.
            03 WS-TERMINAL-INPUT     PIC X(80)         VALUE SPACES.
@@ -46,15 +126,94 @@
            03 WS-ACTION-LEN         PIC S9(8) COMP-4  VALUE ZERO.
            03 LINK-RESP             PIC 9(8)  COMP    VALUE ZERO.
            03 LINK-RESP2            PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-LINK-TRIES         PIC 9(1)  COMP    VALUE ZERO.
+           03 WS-LINK-STATUS        PIC X(1)          VALUE 'N'.
+              88 LINK-SUCCEEDED      VALUE 'Y'.
+           03 CKPT-QUEUE-NAME       PIC X(8)          VALUE SPACES.
+           03 WS-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8              PIC X(8)          VALUE SPACES.
+           03 CTR-RESP              PIC 9(8)  COMP    VALUE ZERO.
+           03 CTR-RESP2             PIC 9(8)  COMP    VALUE ZERO.
+           03 DL-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 CB-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-TASK-NUMBER        PIC 9(7)  DISPLAY VALUE ZERO.
+           03 WS-TXN-START-ABSTIME  PIC S9(15) COMP-3  VALUE ZERO.
+           03 WS-TXN-END-ABSTIME    PIC S9(15) COMP-3  VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS     PIC S9(15) COMP-3  VALUE ZERO.
+      *
+      *    A short, fixed number of retries covers a routine Liberty
+      *    JVM recycle without making the terminal user wait long.
+       77  MAX-LINK-TRIES           PIC 9(1) VALUE 3.
+
+      *    Names of the failure-counter and dead-letter VSAM files.
+       77  COUNTER-FILE-NAME        PIC X(8) VALUE 'FAILCTR'.
+       77  DEADLTR-FILE-NAME        PIC X(8) VALUE 'DEADLTR'.
+       77  LINKFAIL-FILE-NAME       PIC X(8) VALUE 'LNKFAIL'.
+       77  CIRCUIT-FILE-NAME        PIC X(8) VALUE 'CKTBRKR'.
+
+      *    Consecutive LINK failures (across separate tasks) that
+      *    trip the circuit breaker open for this Liberty program.
+       77  CIRCUIT-TRIP-THRESHOLD   PIC 9(4) VALUE 5.
+
+      *    Synthetic RESP/RESP2 moved into LINK-RESP/LINK-RESP2 when
+      *    the breaker is open and the LINK is skipped altogether.
+       77  CIRCUIT-OPEN-RESP        PIC 9(8) VALUE 9999.
+       77  CIRCUIT-OPEN-RESP2       PIC 9(8) VALUE 9999.
 
-      *    Message to write to TSQ
-       01 TSQ-MESSAGE.
-          03 FILLER PIC X(14) VALUE 'WRITTEN FROM: '.
-          03 TSQ-PROGRAM PIC X(8) VALUE 'LINK2TXN'.
-          03 FILLER PIC X(10) VALUE ' BY TASK: '.
-          03 TSQ-TASK-ID PIC 9(8) DISPLAY.
-          03 FILLER PIC X(16) VALUE ' FOR ACTION: '.
-          03 TSQ-ACTION PIC X(10) VALUE SPACES.
+      *    Number of consecutive rollbacks for the same terminal and
+      *    action that earns an action a spot in the dead-letter file.
+       77  DEAD-LETTER-THRESHOLD    PIC 9(4) VALUE 3.
+
+      *    MQI call parameters for publishing to the audit queue.
+      *    The queue manager connection handle is supplied by the
+      *    CICS-MQ adapter, not obtained via MQCONN, so it is simply
+      *    initialized to the default connection handle value.
+       01  WS-MQ-HCONN              PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-MQ-HOBJ               PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-MQ-COMPCODE           PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-MQ-REASON             PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-MQ-OPEN-OPTIONS       PIC S9(9) COMP-5 VALUE 8192.
+       01  WS-MQ-CLOSE-OPTIONS      PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-MQ-MSG-LENGTH         PIC S9(9) COMP-5 VALUE ZERO.
+
+      *    Object descriptor (MQOD), identifying the target queue.
+       01  WS-MQ-OBJDESC.
+           03 OD-STRUC-ID           PIC X(4)  VALUE 'OD  '.
+           03 OD-VERSION            PIC S9(9) COMP-5 VALUE 1.
+           03 OD-OBJECT-TYPE        PIC S9(9) COMP-5 VALUE 1.
+           03 OD-OBJECT-NAME        PIC X(48) VALUE 'L2LEVENTQ'.
+           03 OD-OBJECT-Q-MGR-NAME  PIC X(48) VALUE SPACES.
+           03 OD-DYNAMIC-Q-NAME     PIC X(48) VALUE SPACES.
+           03 OD-ALTERNATE-USERID   PIC X(12) VALUE SPACES.
+
+      *    Message descriptor (MQMD) for the audit event.
+       01  WS-MQ-MSGDESC.
+           03 MD-STRUC-ID           PIC X(4)  VALUE 'MD  '.
+           03 MD-VERSION            PIC S9(9) COMP-5 VALUE 1.
+           03 MD-REPORT             PIC S9(9) COMP-5 VALUE ZERO.
+           03 MD-MSG-TYPE           PIC S9(9) COMP-5 VALUE 8.
+           03 MD-EXPIRY             PIC S9(9) COMP-5 VALUE -1.
+           03 MD-FEEDBACK           PIC S9(9) COMP-5 VALUE ZERO.
+           03 MD-ENCODING           PIC S9(9) COMP-5 VALUE 273.
+           03 MD-CODED-CHAR-SET-ID  PIC S9(9) COMP-5 VALUE 819.
+           03 MD-FORMAT             PIC X(8)  VALUE 'MQSTR   '.
+           03 MD-PRIORITY           PIC S9(9) COMP-5 VALUE ZERO.
+           03 MD-PERSISTENCE        PIC S9(9) COMP-5 VALUE 1.
+           03 MD-MSG-ID             PIC X(24) VALUE LOW-VALUES.
+           03 MD-CORREL-ID          PIC X(24) VALUE LOW-VALUES.
+
+      *    Put-message options (MQPMO). SYNCPOINT ties the MQPUT to
+      *    this task's CICS unit of work, so the event is backed out
+      *    along with everything else if the transaction rolls back.
+       01  WS-MQ-PUTMSGOPTS.
+           03 PMO-STRUC-ID          PIC X(4)  VALUE 'PMO '.
+           03 PMO-VERSION           PIC S9(9) COMP-5 VALUE 1.
+           03 PMO-OPTIONS           PIC S9(9) COMP-5 VALUE 2.
+           03 PMO-CONTEXT           PIC S9(9) COMP-5 VALUE ZERO.
+
+      *    Message to write to TSQ - shared with PURGETSQ, which
+      *    archives and purges this queue on a schedule.
+           COPY TSQMSG.
 
       *    Message to display on normal completion.
        01 RESPONSE-MESSAGE.
@@ -79,12 +238,16 @@
        77 LIBERTY-CHANNEL PIC X(16) VALUE 'L2LCHANNEL'.
        77 LIBERTY-PROGRAM PIC X(8)  VALUE 'L2LTRAN'.
        77 CONT-ACTION     PIC X(16) VALUE 'ACTION'.
+       77 TXNSTAT-QUEUE-NAME PIC X(4) VALUE 'TXST'.
       *
       *
        PROCEDURE DIVISION USING DFHEIBLK.
       *
        MAIN-PROCESSING SECTION.
 
+      *    Time the whole transaction from here.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+
       *    Receive data from terminal
            MOVE LENGTH OF WS-TERMINAL-INPUT TO WS-RECEIVE-LENGTH.
            EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
@@ -119,17 +282,92 @@
                      CHANNEL(LIBERTY-CHANNEL)
                      FROM(WS-ACTION) END-EXEC.
 
-      *    Link to Liberty J2EE program passing channel.
-           EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
-                     CHANNEL(LIBERTY-CHANNEL)
-                     RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC.
+      *    Build this task's checkpoint queue name and record that
+      *    the action is about to start, so a recovery job can find
+      *    it if CICS goes down before the LINK returns.
+           PERFORM BUILD-CHECKPOINT-QUEUE-NAME.
+           MOVE 1 TO CK-SEQUENCE.
+           SET CK-STARTED TO TRUE.
+           PERFORM WRITE-CHECKPOINT.
+
+      *    Commit the "started" checkpoint on its own before doing
+      *    anything risky - otherwise it sits in the same unit of
+      *    work as the LINK below, and a CICS crash mid-LINK would
+      *    roll the checkpoint back along with everything else,
+      *    leaving a recovery job with no record that this action
+      *    was ever in flight.
+           EXEC CICS SYNCPOINT END-EXEC.
+
+      *    Check the circuit breaker before doing anything that would
+      *    wait on Liberty. If it is tripped open, skip the LINK
+      *    altogether and drop straight into the same failure
+      *    handling below as a real LINK failure would.
+           PERFORM CHECK-CIRCUIT-BREAKER.
+           IF CB-BREAKER-OPEN
+              MOVE CIRCUIT-OPEN-RESP TO LINK-RESP
+              MOVE CIRCUIT-OPEN-RESP2 TO LINK-RESP2
+              MOVE 'N' TO WS-LINK-STATUS
+           ELSE
+
+      *       Link to Liberty J2EE program passing channel. Retry a
+      *       small, fixed number of times with a short delay so a
+      *       routine Liberty JVM recycle doesn't surface as a user
+      *       error or an unnecessary rollback.
+              PERFORM UNTIL LINK-SUCCEEDED OR WS-LINK-TRIES NOT LESS
+                            THAN MAX-LINK-TRIES
+                 ADD 1 TO WS-LINK-TRIES
+                 EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
+                           CHANNEL(LIBERTY-CHANNEL)
+                           RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC
+                 IF LINK-RESP EQUAL DFHRESP(NORMAL) THEN
+                    SET LINK-SUCCEEDED TO TRUE
+                 ELSE
+                    IF WS-LINK-TRIES LESS THAN MAX-LINK-TRIES THEN
+                       EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
 
       *    Perform basic response checking from LINK, report error.
-           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+           IF NOT LINK-SUCCEEDED THEN
 
-      *       Roll back the transaction if an error occurred.
+      *       Roll back the transaction if an error occurred. This
+      *       has to happen before the breaker's own fail count is
+      *       recorded below - ROLLBACK backs out every recoverable
+      *       change made earlier in the unit of work, and CKTBRKR
+      *       is a recoverable VSAM file, so updating it ahead of
+      *       the rollback would just have it undone along with
+      *       everything else.
               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
 
+      *       Record this attempt's outcome against the breaker, if
+      *       an attempt was actually made (the breaker being open
+      *       already counts as a failure without a real LINK, and
+      *       does not need to update itself again).
+              IF NOT CB-BREAKER-OPEN
+                 PERFORM UPDATE-CIRCUIT-BREAKER
+              END-IF
+
+      *       Keep a permanent record of this LINK failure.
+              PERFORM WRITE-LINKFAIL-RECORD
+
+      *       Count this rollback against the terminal/action
+      *       combination and dead-letter it if it has now failed
+      *       too many times to keep failing silently.
+              PERFORM TRACK-FAILURE-AND-DEADLETTER
+
+      *       Record that this action was rolled back, so a
+      *       recovery job does not mistake it for one still in
+      *       flight.
+              ADD 1 TO CK-SEQUENCE
+              SET CK-ROLLEDBACK TO TRUE
+              PERFORM WRITE-CHECKPOINT
+
+      *       Publish this outcome to the audit queue.
+              MOVE CK-STATUS TO MQM-OUTCOME
+              PERFORM PUBLISH-ACTION-EVENT
+
       *       Send error message to terminal and return.
               MOVE LIBERTY-PROGRAM TO ERROR-PROG
               MOVE LINK-RESP TO ERROR-RESP
@@ -138,7 +376,24 @@
       *       Send the response data to the terminal.
               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE)
                      ERASE FREEKB END-EXEC
-           ELSE 
+           ELSE
+
+      *       Record this attempt's outcome against the breaker.
+              PERFORM UPDATE-CIRCUIT-BREAKER
+
+      *       This action got through, so it is no longer stuck -
+      *       clear any rollback count built up by earlier attempts.
+              PERFORM RESET-FAILURE-COUNT
+
+      *       Record that this action completed, so a recovery job
+      *       does not mistake it for one still in flight.
+              ADD 1 TO CK-SEQUENCE
+              SET CK-COMMITTED TO TRUE
+              PERFORM WRITE-CHECKPOINT
+
+      *       Publish this outcome to the audit queue.
+              MOVE CK-STATUS TO MQM-OUTCOME
+              PERFORM PUBLISH-ACTION-EVENT
 
       *       Fill in response message
               MOVE EIBTRNID TO RESP-TRAN
@@ -150,8 +405,307 @@
                    ERASE FREEKB END-EXEC
            END-IF.
 
+      *    Report this transaction's volume and response time to the
+      *    shared operational dashboard queue.
+           IF LINK-SUCCEEDED
+              SET TS-SUCCESS TO TRUE
+           ELSE
+              SET TS-FAILURE TO TRUE
+           END-IF.
+           PERFORM WRITE-TXN-STATS-RECORD.
+
       *    Return control to CICS, this will commit.
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one entry to the LNKFAIL file recording which
+      *    program this is, the Liberty program it could not reach,
+      *    the LINK response, terminal id and timestamp.
+       WRITE-LINKFAIL-RECORD.
+      *
+           MOVE 'LINK2TXN' TO LF-CALLING-PROGRAM.
+           MOVE LIBERTY-PROGRAM TO LF-LIBERTY-PROGRAM.
+           MOVE LINK-RESP TO LF-RESP.
+           MOVE LINK-RESP2 TO LF-RESP2.
+           MOVE EIBTRMID TO LF-TERMINAL-ID.
+           MOVE EIBTASKN TO LF-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(LF-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO LF-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO LF-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO LF-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(LINKFAIL-FILE-NAME)
+                     FROM(LNKFAIL)
+                     END-EXEC.
+      *
+       WRITE-LINKFAIL-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this transaction's volume/response-time stats to
+      *    the shared TXST queue. TS-STATUS is set by the caller
+      *    before this is performed, success or failure.
+       WRITE-TXN-STATS-RECORD.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
+      *
+       WRITE-TXN-STATS-RECORD-EXIT.
+           EXIT.
+      *
+      *    Read the breaker record for this target Liberty program.
+      *    A missing record (NOTFND, the normal case before any
+      *    failure has ever been recorded) is treated as closed with
+      *    a zero fail count, the same as an explicit CLOSED record.
+       CHECK-CIRCUIT-BREAKER.
+      *
+           EXEC CICS READ FILE(CIRCUIT-FILE-NAME)
+                     INTO(CKTBRKR)
+                     RIDFLD(LIBERTY-PROGRAM)
+                     UPDATE
+                     RESP(CB-RESP)
+                     END-EXEC.
+      *
+           IF CB-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE LIBERTY-PROGRAM TO CB-PROGRAM-NAME
+              MOVE 'C' TO CB-STATE
+              MOVE ZERO TO CB-FAIL-COUNT
+           END-IF.
+      *
+       CHECK-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Record this LINK attempt's outcome against the breaker -
+      *    a success clears the fail count, a failure counts towards
+      *    CIRCUIT-TRIP-THRESHOLD and trips the breaker open once it
+      *    is reached.
+       UPDATE-CIRCUIT-BREAKER.
+      *
+           IF LINK-SUCCEEDED
+              MOVE ZERO TO CB-FAIL-COUNT
+           ELSE
+              ADD 1 TO CB-FAIL-COUNT
+              IF CB-FAIL-COUNT NOT LESS THAN CIRCUIT-TRIP-THRESHOLD
+                 MOVE 'O' TO CB-STATE
+                 EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                 EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                           YYYYMMDD(WS-DATE8)
+                           TIME(CB-TRIP-TIME)
+                           END-EXEC
+                 MOVE WS-DATE8(1:4) TO CB-TRIP-DATE-YYYY
+                 MOVE WS-DATE8(5:2) TO CB-TRIP-DATE-MM
+                 MOVE WS-DATE8(7:2) TO CB-TRIP-DATE-DD
+              END-IF
+           END-IF.
+      *
+           IF CB-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        RIDFLD(CB-PROGRAM-NAME)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Build an 8-character checkpoint TSQ name unique to this
+      *    task: 'CK' followed by the 6 low-order digits of the task
+      *    number, so a recovery job can browse a specific task's
+      *    checkpoints after a restart.
+       BUILD-CHECKPOINT-QUEUE-NAME.
+      *
+           MOVE EIBTASKN TO CK-TASK-NUMBER.
+           MOVE 'CK' TO CKPT-QUEUE-NAME(1:2).
+           MOVE CK-TASK-NUMBER(2:6) TO CKPT-QUEUE-NAME(3:6).
+      *
+       BUILD-CHECKPOINT-QUEUE-NAME-EXIT.
+           EXIT.
+      *
+      *    Append one entry to this task's checkpoint TSQ. The queue
+      *    is defined recoverable via TSMODEL, so on an abend this
+      *    write is backed out with the rest of the unit of work,
+      *    same as any other recoverable resource touched here.
+       WRITE-CHECKPOINT.
+      *
+           MOVE WS-ACTION(1:10) TO CK-ACTION.
+           EXEC CICS WRITEQ TS QUEUE(CKPT-QUEUE-NAME)
+                     FROM(TXN-CHECKPOINT) END-EXEC.
+      *
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      *
+      *    Put one message to the L2LEVENTQ MQSeries queue recording
+      *    this task's action and outcome, via the MQI. MQOPEN and
+      *    MQCLOSE are done on every call rather than held open
+      *    across transactions, since a CICS task is short-lived.
+       PUBLISH-ACTION-EVENT.
+      *
+           MOVE EIBTASKN TO MQM-TASK-NUMBER.
+           MOVE EIBTRNID TO MQM-TRAN-ID.
+           MOVE WS-ACTION(1:10) TO MQM-ACTION.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(MQM-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO MQM-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO MQM-DATE-MM.
+           MOVE WS-DATE8(7:2) TO MQM-DATE-DD.
+           MOVE LENGTH OF MQ-TXN-MESSAGE TO WS-MQ-MSG-LENGTH.
+      *
+           CALL 'MQOPEN' USING WS-MQ-HCONN WS-MQ-OBJDESC
+                WS-MQ-OPEN-OPTIONS WS-MQ-HOBJ
+                WS-MQ-COMPCODE WS-MQ-REASON.
+      *
+           IF WS-MQ-COMPCODE EQUAL ZERO
+              CALL 'MQPUT' USING WS-MQ-HCONN WS-MQ-HOBJ
+                   WS-MQ-MSGDESC WS-MQ-PUTMSGOPTS WS-MQ-MSG-LENGTH
+                   MQ-TXN-MESSAGE WS-MQ-COMPCODE WS-MQ-REASON
+              CALL 'MQCLOSE' USING WS-MQ-HCONN WS-MQ-HOBJ
+                   WS-MQ-CLOSE-OPTIONS WS-MQ-COMPCODE WS-MQ-REASON
+           END-IF.
+      *
+       PUBLISH-ACTION-EVENT-EXIT.
+           EXIT.
+      *
+      *    Increment (or create) the FAILCTR entry for this terminal
+      *    and action, and dead-letter the action once its count
+      *    reaches DEAD-LETTER-THRESHOLD.
+       TRACK-FAILURE-AND-DEADLETTER.
+      *
+           MOVE EIBTRMID TO FC-TERMINAL-ID.
+           MOVE WS-ACTION(1:10) TO FC-ACTION.
+           EXEC CICS READ FILE(COUNTER-FILE-NAME)
+                     INTO(FAILCTR-RECORD)
+                     RIDFLD(FC-KEY)
+                     UPDATE
+                     RESP(CTR-RESP) RESP2(CTR-RESP2)
+                     END-EXEC.
+      *
+           EVALUATE TRUE
+              WHEN CTR-RESP EQUAL DFHRESP(NORMAL)
+                 ADD 1 TO FC-FAIL-COUNT
+                 PERFORM STAMP-FAILURE-COUNTER
+                 EXEC CICS REWRITE FILE(COUNTER-FILE-NAME)
+                           FROM(FAILCTR-RECORD)
+                           END-EXEC
+              WHEN CTR-RESP EQUAL DFHRESP(NOTFND)
+                 MOVE 1 TO FC-FAIL-COUNT
+                 PERFORM STAMP-FAILURE-COUNTER
+                 EXEC CICS WRITE FILE(COUNTER-FILE-NAME)
+                           FROM(FAILCTR-RECORD)
+                           RIDFLD(FC-KEY)
+                           END-EXEC
+              WHEN OTHER
+      *          Counter file unavailable for some other reason -
+      *          nothing more we can do here without an operator,
+      *          so let the existing rollback/error handling stand.
+                 CONTINUE
+           END-EVALUATE.
+      *
+           IF FC-FAIL-COUNT NOT LESS THAN DEAD-LETTER-THRESHOLD
+              PERFORM WRITE-DEAD-LETTER
+           END-IF.
+      *
+       TRACK-FAILURE-AND-DEADLETTER-EXIT.
+           EXIT.
+      *
+      *    Stamp the counter record with the time of this failure.
+       STAMP-FAILURE-COUNTER.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(FC-LAST-FAIL-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO FC-LAST-FAIL-YYYY.
+           MOVE WS-DATE8(5:2) TO FC-LAST-FAIL-MM.
+           MOVE WS-DATE8(7:2) TO FC-LAST-FAIL-DD.
+      *
+       STAMP-FAILURE-COUNTER-EXIT.
+           EXIT.
+      *
+      *    Write (or refresh) this terminal/action's dead-letter
+      *    entry so an operator browsing DEADLTR can see it, along
+      *    with the count and the LINK response that keeps failing.
+       WRITE-DEAD-LETTER.
+      *
+           MOVE FC-KEY TO DL-KEY.
+           MOVE EIBTRNID TO DL-TRAN-ID.
+           MOVE EIBTASKN TO DL-TASK-NUMBER.
+           MOVE FC-FAIL-COUNT TO DL-FAIL-COUNT.
+           MOVE LINK-RESP TO DL-LAST-RESP.
+           MOVE LINK-RESP2 TO DL-LAST-RESP2.
+           MOVE FC-LAST-FAIL-DATE TO DL-DEAD-LETTER-DATE.
+           MOVE FC-LAST-FAIL-TIME TO DL-DEAD-LETTER-TIME.
+      *
+           EXEC CICS WRITE FILE(DEADLTR-FILE-NAME)
+                     FROM(DEADLTR-RECORD)
+                     RIDFLD(DL-KEY)
+                     RESP(DL-RESP)
+                     END-EXEC.
+      *
+      *    Already dead-lettered from an earlier attempt - refresh
+      *    the existing entry with the latest count and response.
+           IF DL-RESP EQUAL DFHRESP(DUPREC) THEN
+              EXEC CICS READ FILE(DEADLTR-FILE-NAME)
+                        INTO(DEADLTR-RECORD)
+                        RIDFLD(DL-KEY)
+                        UPDATE
+                        RESP(DL-RESP)
+                        END-EXEC
+              MOVE FC-FAIL-COUNT TO DL-FAIL-COUNT
+              MOVE LINK-RESP TO DL-LAST-RESP
+              MOVE LINK-RESP2 TO DL-LAST-RESP2
+              MOVE FC-LAST-FAIL-DATE TO DL-DEAD-LETTER-DATE
+              MOVE FC-LAST-FAIL-TIME TO DL-DEAD-LETTER-TIME
+              EXEC CICS REWRITE FILE(DEADLTR-FILE-NAME)
+                        FROM(DEADLTR-RECORD)
+                        END-EXEC
+           END-IF.
+      *
+       WRITE-DEAD-LETTER-EXIT.
+           EXIT.
+      *
+      *    Clear the rollback count for this terminal/action now
+      *    that it has completed - it is no longer stuck.
+       RESET-FAILURE-COUNT.
+      *
+           MOVE EIBTRMID TO FC-TERMINAL-ID.
+           MOVE WS-ACTION(1:10) TO FC-ACTION.
+           EXEC CICS READ FILE(COUNTER-FILE-NAME)
+                     INTO(FAILCTR-RECORD)
+                     RIDFLD(FC-KEY)
+                     UPDATE
+                     RESP(CTR-RESP)
+                     END-EXEC.
+           IF CTR-RESP EQUAL DFHRESP(NORMAL) THEN
+              EXEC CICS DELETE FILE(COUNTER-FILE-NAME) END-EXEC
+           END-IF.
+      *
+       RESET-FAILURE-COUNT-EXIT.
+           EXIT.
 
