@@ -0,0 +1,247 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Bulk-load utility for initial SMPLXMPL population. The only
+      * way to get a STOCK-PART record onto the file was one at a
+      * time through ADDPART/ADDPARTC, with no way to load an initial
+      * extract - e.g. for a data-center migration - in bulk. This
+      * job reads a sequential extract of STOCK-PART-shaped records
+      * and WRITEs each one to SMPLXMPL.
+      *
+      * This program is a plain batch job, not a CICS transaction, so
+      * it has no unit of work to SYNCPOINT. Instead it keeps its own
+      * restart checkpoint record (CKPTREC copybook) on a small flat
+      * file, rewritten every CHECKPOINT-INTERVAL records loaded. A
+      * rerun after a mid-run failure reads that checkpoint first and
+      * skips that many records on the extract before resuming, so a
+      * big load or migration run does not have to start over from
+      * record one.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error other than a duplicate key on SMPLXMPL
+      * simply stops the run. A duplicate key is treated as a record
+      * already loaded by an earlier attempt at this checkpoint
+      * interval and is skipped rather than treated as an error.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              BULKLOAD.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT LOAD-EXTRACT-FILE ASSIGN TO LOADEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-TARGET
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO BULKCKPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  LOAD-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    Extract record layout - same shape as a STOCK-PART record,
+      *    renamed the same way STOKVAL/REORDPT/DQCHECK rename it for
+      *    their own FDs.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-TARGET.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-EXTRACT-STATUS          PIC X(2) VALUE '00'.
+              88  EXTRACT-STATUS-OK          VALUE '00'.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+              88  STOCK-STATUS-DUPLICATE     VALUE '22'.
+           03 WS-CHECKPOINT-STATUS       PIC X(2) VALUE '00'.
+              88  CHECKPOINT-STATUS-OK       VALUE '00'.
+              88  CHECKPOINT-FILE-MISSING    VALUE '35'.
+           03 WS-EXTRACT-EOF-FLAG        PIC X(1) VALUE 'N'.
+              88  END-OF-EXTRACT-FILE        VALUE 'Y'.
+           03 WS-CHECKPOINT-FOUND-FLAG   PIC X(1) VALUE 'N'.
+              88  CHECKPOINT-FOUND           VALUE 'Y'.
+      *
+      *    Number of records loaded so far this run, the number to
+      *    skip on the extract before resuming after a restart, and
+      *    how often to take a fresh checkpoint.
+           03 WS-RECORDS-LOADED          PIC 9(8) COMP VALUE ZERO.
+           03 WS-RECORDS-SKIPPED         PIC 9(8) COMP VALUE ZERO.
+           03 WS-RECORDS-TO-SKIP         PIC 9(8) COMP VALUE ZERO.
+           03 WS-RECORDS-DUPLICATE       PIC 9(8) COMP VALUE ZERO.
+           03 WS-CHECKPOINT-INTERVAL     PIC 9(8) COMP VALUE 1000.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+           03 WS-RUN-TIME                PIC 9(6) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           PERFORM INITIALIZE-LOAD.
+           PERFORM SKIP-ALREADY-LOADED-RECORDS.
+      *
+           PERFORM UNTIL END-OF-EXTRACT-FILE
+              PERFORM READ-EXTRACT-RECORD
+              IF NOT END-OF-EXTRACT-FILE
+                 PERFORM LOAD-ONE-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           PERFORM WRITE-CHECKPOINT-RECORD.
+           PERFORM FINALIZE-LOAD.
+      *
+           STOP RUN.
+      *
+      *    Open the extract and target files, and read any existing
+      *    checkpoint left behind by an earlier, interrupted run.
+       INITIALIZE-LOAD.
+      *
+           OPEN INPUT LOAD-EXTRACT-FILE.
+           OPEN I-O SMPLXMPL-FILE.
+      *
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-MISSING
+              MOVE ZERO TO WS-RECORDS-TO-SKIP
+           ELSE
+              READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO WS-RECORDS-TO-SKIP
+                   NOT AT END
+                      SET CHECKPOINT-FOUND TO TRUE
+                      MOVE CK-RECORDS-LOADED TO WS-RECORDS-TO-SKIP
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       INITIALIZE-LOAD-EXIT.
+           EXIT.
+      *
+      *    Read and discard the records already loaded by an earlier
+      *    attempt, so this run resumes right after them.
+       SKIP-ALREADY-LOADED-RECORDS.
+      *
+           PERFORM UNTIL WS-RECORDS-SKIPPED GREATER OR EQUAL
+                         WS-RECORDS-TO-SKIP
+                         OR END-OF-EXTRACT-FILE
+              READ LOAD-EXTRACT-FILE
+                   AT END SET END-OF-EXTRACT-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-EXTRACT-FILE
+                 ADD 1 TO WS-RECORDS-SKIPPED
+              END-IF
+           END-PERFORM.
+      *
+       SKIP-ALREADY-LOADED-RECORDS-EXIT.
+           EXIT.
+      *
+      *    Read the next extract record, setting END-OF-EXTRACT-FILE
+      *    once the file is exhausted.
+       READ-EXTRACT-RECORD.
+      *
+           READ LOAD-EXTRACT-FILE
+                AT END SET END-OF-EXTRACT-FILE TO TRUE
+           END-READ.
+      *
+       READ-EXTRACT-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this record to SMPLXMPL. A duplicate key means an
+      *    earlier attempt already loaded it before the last
+      *    checkpoint was taken, so it is counted and skipped rather
+      *    than treated as an error. Every CHECKPOINT-INTERVAL
+      *    records successfully loaded, a fresh checkpoint is taken.
+       LOAD-ONE-RECORD.
+      *
+           MOVE STOCK-PART-REC TO STOCK-PART-TARGET.
+           WRITE STOCK-PART-TARGET
+                 INVALID KEY
+                    ADD 1 TO WS-RECORDS-DUPLICATE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-RECORDS-LOADED
+                    IF FUNCTION MOD(WS-RECORDS-LOADED,
+                       WS-CHECKPOINT-INTERVAL) EQUAL ZERO
+                       PERFORM WRITE-CHECKPOINT-RECORD
+                    END-IF
+           END-WRITE.
+      *
+       LOAD-ONE-RECORD-EXIT.
+           EXIT.
+      *
+      *    Rewrite the checkpoint file with the current progress so a
+      *    restart after a failure can pick up right after this
+      *    point. The file holds a single record, so it is simplest
+      *    to close and reopen it fresh rather than REWRITE in place.
+       WRITE-CHECKPOINT-RECORD.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE.
+      *
+           COMPUTE CK-RECORDS-LOADED =
+                   WS-RECORDS-TO-SKIP + WS-RECORDS-LOADED.
+           MOVE PART-ID OF STOCK-PART-REC TO CK-LAST-PART-ID.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE(1:4) TO CK-CHECKPOINT-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO CK-CHECKPOINT-MM.
+           MOVE WS-RUN-DATE(7:2) TO CK-CHECKPOINT-DD.
+           MOVE WS-RUN-TIME TO CK-CHECKPOINT-TIME.
+      *
+           WRITE CHECKPOINT-RECORD.
+      *
+           CLOSE CHECKPOINT-FILE.
+      *
+       WRITE-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+      *
+      *    Report the final counts and close the extract/target
+      *    files.
+       FINALIZE-LOAD.
+      *
+           DISPLAY 'BULKLOAD: RECORDS SKIPPED (ALREADY LOADED): '
+                   WS-RECORDS-SKIPPED.
+           DISPLAY 'BULKLOAD: RECORDS LOADED THIS RUN:          '
+                   WS-RECORDS-LOADED.
+           DISPLAY 'BULKLOAD: DUPLICATE KEYS SKIPPED THIS RUN:  '
+                   WS-RECORDS-DUPLICATE.
+      *
+           CLOSE LOAD-EXTRACT-FILE.
+           CLOSE SMPLXMPL-FILE.
+      *
+       FINALIZE-LOAD-EXIT.
+           EXIT.
