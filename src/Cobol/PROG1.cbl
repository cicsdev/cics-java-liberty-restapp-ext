@@ -1,5 +1,5 @@
        PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
-      
+
       *****************************************************************
       * Licensed Materials - Property of IBM
       *
@@ -13,11 +13,25 @@
       *
       *****************************************************************
       *
-      * Very simple program to take no commarea and write a message
-      * using the COBOL DISPLAY command.
+      * Lightweight CICS-to-Liberty connectivity health check. Takes
+      * no commarea. LINKs to a trivial Liberty echo endpoint, times
+      * the round trip, and writes success/failure, the response time
+      * in milliseconds, and a timestamp to the HLTH transient data
+      * queue, which the monitoring dashboard already polls - a cheap
+      * synthetic transaction to catch CICS-Liberty degradation
+      * before end users see it.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - a failed LINK is simply reported as FAILURE.
+      *
+      * Modification History:
+      *  01 May 2017  DEV  Original - DISPLAY only, no useful output.
+      *  09 Aug 2026  DEV  Repurposed as a Liberty connectivity health
+      *                    check, LINKing to the echo endpoint and
+      *                    publishing the result to the HLTH TDQ.
       *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              PROG1.
        DATE-WRITTEN.            May 2017.
@@ -27,6 +41,22 @@
        DATA DIVISION.
       *
        WORKING-STORAGE SECTION.
+      *
+      *    HEALTH-CHECK-MESSAGE copybook - the line written to HLTH.
+           COPY HLTHCHK.
+      *
+       01  WS-STORAGE.
+           03 WS-START-ABSTIME      PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-END-ABSTIME        PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-ELAPSED-MS         PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8              PIC X(8)          VALUE SPACES.
+           03 ECHO-RESP             PIC 9(8)  COMP    VALUE ZERO.
+           03 ECHO-RESP2            PIC 9(8)  COMP    VALUE ZERO.
+      *
+      *    Liberty echo endpoint and TDQ this health check writes to.
+       77  ECHO-CHANNEL             PIC X(16) VALUE 'L2LCHANNEL'.
+       77  ECHO-PROGRAM             PIC X(8)  VALUE 'L2LECHO'.
+       77  HEALTH-QUEUE-NAME        PIC X(4)  VALUE 'HLTH'.
       *
        LINKAGE SECTION.
       *
@@ -34,8 +64,37 @@
       *
        MAIN-PROCESSING SECTION.
       *
-      *    No data in, no data out. Use DISPLAY to indicate success
-           DISPLAY 'Task ' EIBTASKN ' in PROG1'.
+      *    Time the round trip to the Liberty echo endpoint.
+           EXEC CICS ASKTIME ABSTIME(WS-START-ABSTIME) END-EXEC.
+      *
+           EXEC CICS LINK PROGRAM(ECHO-PROGRAM)
+                     CHANNEL(ECHO-CHANNEL)
+                     RESP(ECHO-RESP) RESP2(ECHO-RESP2) END-EXEC.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-END-ABSTIME) END-EXEC.
+      *
+      *    ABSTIME is in milliseconds, so the difference is the
+      *    round-trip time with no further conversion needed.
+           COMPUTE WS-ELAPSED-MS = WS-END-ABSTIME - WS-START-ABSTIME.
+           MOVE WS-ELAPSED-MS TO HC-RESPONSE-MS.
+      *
+           IF ECHO-RESP EQUAL DFHRESP(NORMAL) THEN
+              SET HC-SUCCESS TO TRUE
+           ELSE
+              SET HC-FAILURE TO TRUE
+           END-IF.
+      *
+           EXEC CICS FORMATTIME ABSTIME(WS-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(HC-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO HC-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO HC-DATE-MM.
+           MOVE WS-DATE8(7:2) TO HC-DATE-DD.
+      *
+           EXEC CICS WRITEQ TD QUEUE(HEALTH-QUEUE-NAME)
+                     FROM(HEALTH-CHECK-MESSAGE)
+                     END-EXEC.
       *
       *    Back to CICS
            EXEC CICS RETURN END-EXEC.
