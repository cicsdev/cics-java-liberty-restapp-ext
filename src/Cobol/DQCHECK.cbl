@@ -0,0 +1,325 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Data-quality validation batch job for SMPLXMPL. ADDPART and
+      * ADDPARTC write whatever arrives in the commarea/container
+      * straight to the file with only minimal error-handling logic,
+      * so bad data can get in without anyone noticing until it
+      * causes a problem downstream. This job reads the whole file
+      * and prints an exceptions report of every record with a
+      * zero-or-negative UNIT-PRICE, a malformed order-date subfield,
+      * or a PART-ID/SUPPLIER value outside the expected range, so
+      * the bad records already on file can be found and cleaned up.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic of its own - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              DQCHECK.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT EXCEPTION-REPORT ASSIGN TO DQXCPTR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way STOKVAL's valuation report renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 150 CHARACTERS.
+       01  REPORT-LINE                  PIC X(150).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS           PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK           VALUE '00'.
+           03 WS-REPORT-STATUS          PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK          VALUE '00'.
+           03 WS-STOCK-EOF-FLAG         PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE         VALUE 'Y'.
+           03 WS-RECORD-BAD-FLAG        PIC X(1) VALUE 'N'.
+              88  RECORD-IS-BAD             VALUE 'Y'.
+           03 WS-RECORD-COUNT           PIC 9(8) COMP VALUE ZERO.
+           03 WS-EXCEPTION-COUNT        PIC 9(8) COMP VALUE ZERO.
+           03 WS-RUN-DATE               PIC 9(8) VALUE ZERO.
+           03 WS-REASON-TEXT            PIC X(130) VALUE SPACES.
+           03 WS-REASON-POINTER         PIC 9(4)  COMP VALUE 1.
+           03 WS-NEW-REASON             PIC X(25) VALUE SPACES.
+      *
+      *    Expected-range limits for PART-ID/SUPPLIER and the
+      *    order-date year subfields. Anything outside these limits
+      *    is treated as bad data rather than a real business value.
+       01  WS-VALIDATION-LIMITS.
+           03 VL-MIN-KEY-VALUE          PIC 9(8) VALUE 1.
+           03 VL-MAX-KEY-VALUE          PIC 9(8) VALUE 89999999.
+           03 VL-MIN-YEAR               PIC 9(4) VALUE 1900.
+           03 VL-MAX-YEAR               PIC 9(4) VALUE 2099.
+           03 VL-MIN-MONTH              PIC 9(2) VALUE 01.
+           03 VL-MAX-MONTH              PIC 9(2) VALUE 12.
+           03 VL-MIN-DAY                PIC 9(2) VALUE 01.
+           03 VL-MAX-DAY                PIC 9(2) VALUE 31.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                  PIC X(34) VALUE
+                'SMPLXMPL DATA-QUALITY EXCEPTIONS -'.
+           03   FILLER                  PIC X(5)  VALUE ' RUN '.
+           03   RH-RUN-YYYY             PIC 9(4).
+           03   FILLER                  PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM               PIC 9(2).
+           03   FILLER                  PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD               PIC 9(2).
+           03   FILLER                  PIC X(31) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                  PIC X(10) VALUE 'PART ID'.
+           03   FILLER                  PIC X(10) VALUE 'SUPPLIER'.
+           03   FILLER                  PIC X(130) VALUE 'REASON'.
+      *
+      *    One line per record that failed a validation check.
+       01  REPORT-DETAIL-LINE.
+           03   RD-PART-ID              PIC Z(7)9.
+           03   FILLER                  PIC X(2)  VALUE SPACES.
+           03   RD-SUPPLIER             PIC Z(7)9.
+           03   FILLER                  PIC X(2)  VALUE SPACES.
+           03   RD-REASON               PIC X(130).
+      *
+      *    Total line, printed once at the end of the run.
+       01  REPORT-TOTAL-LINE.
+           03   FILLER                  PIC X(28) VALUE
+                'RECORDS READ:              '.
+           03   RT-RECORD-COUNT         PIC ZZZ,ZZ9.
+           03   FILLER                  PIC X(46) VALUE SPACES.
+      *
+       01  REPORT-TOTAL-LINE-2.
+           03   FILLER                  PIC X(28) VALUE
+                'RECORDS WITH EXCEPTIONS:   '.
+           03   RT-EXCEPTION-COUNT      PIC ZZZ,ZZ9.
+           03   FILLER                  PIC X(46) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           PERFORM INITIALIZE-REPORT.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              PERFORM READ-STOCK-RECORD
+              IF NOT END-OF-STOCK-FILE
+                 PERFORM VALIDATE-STOCK-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           PERFORM FINALIZE-REPORT.
+      *
+           STOP RUN.
+      *
+      *    Open both files and write the two heading lines.
+       INITIALIZE-REPORT.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+           OPEN OUTPUT EXCEPTION-REPORT.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       INITIALIZE-REPORT-EXIT.
+           EXIT.
+      *
+      *    Read the next STOCK-PART-REC, setting END-OF-STOCK-FILE
+      *    once the file is exhausted.
+       READ-STOCK-RECORD.
+      *
+           READ SMPLXMPL-FILE
+                AT END SET END-OF-STOCK-FILE TO TRUE
+           END-READ.
+      *
+       READ-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    Run every check against this record and print a detail
+      *    line, with the accumulated reason text, if any check
+      *    failed.
+       VALIDATE-STOCK-RECORD.
+      *
+           ADD 1 TO WS-RECORD-COUNT.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG.
+           MOVE SPACES TO WS-REASON-TEXT.
+           MOVE 1 TO WS-REASON-POINTER.
+      *
+           PERFORM CHECK-KEY-RANGES.
+           PERFORM CHECK-UNIT-PRICE.
+           PERFORM CHECK-ORDER-DATE.
+      *
+           IF RECORD-IS-BAD
+              ADD 1 TO WS-EXCEPTION-COUNT
+              MOVE PART-ID OF STOCK-PART-REC TO RD-PART-ID
+              MOVE SUPPLIER OF STOCK-PART-REC TO RD-SUPPLIER
+              MOVE WS-REASON-TEXT TO RD-REASON
+              WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+           END-IF.
+      *
+       VALIDATE-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    PART-ID and SUPPLIER must both be non-numeric-free and
+      *    fall within the expected key range.
+       CHECK-KEY-RANGES.
+      *
+           IF PART-ID OF STOCK-PART-REC IS NOT NUMERIC
+              OR PART-ID OF STOCK-PART-REC LESS THAN VL-MIN-KEY-VALUE
+              OR PART-ID OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-KEY-VALUE
+              MOVE 'PART-ID OUT OF RANGE' TO WS-NEW-REASON
+              PERFORM APPEND-REASON-TEXT
+           END-IF.
+      *
+           IF SUPPLIER OF STOCK-PART-REC IS NOT NUMERIC
+              OR SUPPLIER OF STOCK-PART-REC LESS THAN VL-MIN-KEY-VALUE
+              OR SUPPLIER OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-KEY-VALUE
+              MOVE 'SUPPLIER OUT OF RANGE' TO WS-NEW-REASON
+              PERFORM APPEND-REASON-TEXT
+           END-IF.
+      *
+       CHECK-KEY-RANGES-EXIT.
+           EXIT.
+      *
+      *    UNIT-PRICE must be a positive amount.
+       CHECK-UNIT-PRICE.
+      *
+           IF UNIT-PRICE OF STOCK-PART-REC IS NOT NUMERIC
+              OR UNIT-PRICE OF STOCK-PART-REC NOT GREATER THAN ZERO
+              MOVE 'ZERO OR NEGATIVE PRICE' TO WS-NEW-REASON
+              PERFORM APPEND-REASON-TEXT
+           END-IF.
+      *
+       CHECK-UNIT-PRICE-EXIT.
+           EXIT.
+      *
+      *    Both order dates must be numeric and represent a real
+      *    calendar month/day within a sane year range.
+       CHECK-ORDER-DATE.
+      *
+           IF LAST-ORDER-DATE-YY OF STOCK-PART-REC IS NOT NUMERIC
+              OR LAST-ORDER-DATE-MM OF STOCK-PART-REC IS NOT NUMERIC
+              OR LAST-ORDER-DATE-DD OF STOCK-PART-REC IS NOT NUMERIC
+              OR LAST-ORDER-DATE-YY OF STOCK-PART-REC LESS THAN
+                 VL-MIN-YEAR
+              OR LAST-ORDER-DATE-YY OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-YEAR
+              OR LAST-ORDER-DATE-MM OF STOCK-PART-REC LESS THAN
+                 VL-MIN-MONTH
+              OR LAST-ORDER-DATE-MM OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-MONTH
+              OR LAST-ORDER-DATE-DD OF STOCK-PART-REC LESS THAN
+                 VL-MIN-DAY
+              OR LAST-ORDER-DATE-DD OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-DAY
+              MOVE 'MALFORMED LAST-ORDER-DATE' TO WS-NEW-REASON
+              PERFORM APPEND-REASON-TEXT
+           END-IF.
+      *
+           IF NEXT-ORDER-DATE-YY OF STOCK-PART-REC IS NOT NUMERIC
+              OR NEXT-ORDER-DATE-MM OF STOCK-PART-REC IS NOT NUMERIC
+              OR NEXT-ORDER-DATE-DD OF STOCK-PART-REC IS NOT NUMERIC
+              OR NEXT-ORDER-DATE-YY OF STOCK-PART-REC LESS THAN
+                 VL-MIN-YEAR
+              OR NEXT-ORDER-DATE-YY OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-YEAR
+              OR NEXT-ORDER-DATE-MM OF STOCK-PART-REC LESS THAN
+                 VL-MIN-MONTH
+              OR NEXT-ORDER-DATE-MM OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-MONTH
+              OR NEXT-ORDER-DATE-DD OF STOCK-PART-REC LESS THAN
+                 VL-MIN-DAY
+              OR NEXT-ORDER-DATE-DD OF STOCK-PART-REC GREATER THAN
+                 VL-MAX-DAY
+              MOVE 'MALFORMED NEXT-ORDER-DATE' TO WS-NEW-REASON
+              PERFORM APPEND-REASON-TEXT
+           END-IF.
+      *
+       CHECK-ORDER-DATE-EXIT.
+           EXIT.
+      *
+      *    Fold one more reason code into WS-REASON-TEXT, separating
+      *    it from any prior reason with a comma, and mark this
+      *    record bad.
+       APPEND-REASON-TEXT.
+      *
+           SET RECORD-IS-BAD TO TRUE.
+      *
+           IF WS-REASON-POINTER GREATER THAN 1
+              STRING '; ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-NEW-REASON) DELIMITED BY SIZE
+                     INTO WS-REASON-TEXT
+                     WITH POINTER WS-REASON-POINTER
+           ELSE
+              STRING FUNCTION TRIM(WS-NEW-REASON) DELIMITED BY SIZE
+                     INTO WS-REASON-TEXT
+                     WITH POINTER WS-REASON-POINTER
+           END-IF.
+      *
+       APPEND-REASON-TEXT-EXIT.
+           EXIT.
+      *
+      *    Print the run totals and close both files.
+       FINALIZE-REPORT.
+      *
+           MOVE WS-RECORD-COUNT TO RT-RECORD-COUNT.
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+           MOVE WS-EXCEPTION-COUNT TO RT-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE-2.
+      *
+           CLOSE SMPLXMPL-FILE.
+           CLOSE EXCEPTION-REPORT.
+      *
+       FINALIZE-REPORT-EXIT.
+           EXIT.
