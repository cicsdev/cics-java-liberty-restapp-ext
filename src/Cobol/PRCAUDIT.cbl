@@ -0,0 +1,356 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Price-change audit report. Now that ADDPART logs a
+      * price/stock history entry to PRICEHST on every REWRITE, this
+      * periodic batch job reads PRICEHST and prints one line for
+      * every part whose UNIT-PRICE actually changed during the
+      * period - old price, new price, percentage change, and the
+      * task that made the change - so purchasing and finance can
+      * see price movement trends without combing through raw
+      * history records themselves.
+      *
+      * PRICEHST only records the price a REWRITE is about to
+      * overwrite, not the price it is changed to, so the "new"
+      * price for each entry is reconstructed from the next
+      * chronological entry for the same part (its old price is
+      * this entry's new price), or from SMPLXMPL's current price
+      * for a part's most recent entry. Entries where the price did
+      * not actually change (only STOCK-QUANTITY did) are not
+      * printed.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              PRCAUDIT.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+      *    PRICEHST is a VSAM ESDS - entries are appended in
+      *    write order and read back the same way, so it is
+      *    declared SEQUENTIAL here rather than INDEXED.
+           SELECT PRICEHST-FILE ASSIGN TO PRICEHST
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      *
+           SELECT AUDIT-REPORT ASSIGN TO PRCAUDR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  PRICEHST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PRICEHST.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way STOKVAL's valuation report renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+      *    Sort work record - one entry per history record, carrying
+      *    just the fields the report needs, in chronological order
+      *    within each part.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           03   SR-PART-ID               PIC 9(8).
+           03   SR-OLD-UNIT-PRICE        PIC 99999V99 PACKED-DECIMAL.
+           03   SR-CHANGE-DATE-YYYY      PIC X(4).
+           03   SR-CHANGE-DATE-MM        PIC X(2).
+           03   SR-CHANGE-DATE-DD        PIC X(2).
+           03   SR-CHANGE-TIME           PIC 9(6).
+           03   SR-CHANGE-TASK           PIC 9(7).
+      *
+       FD  AUDIT-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-HIST-STATUS             PIC X(2) VALUE '00'.
+              88  HIST-STATUS-OK             VALUE '00'.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+           03 WS-REPORT-STATUS           PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK           VALUE '00'.
+           03 WS-HIST-EOF-FLAG           PIC X(1) VALUE 'N'.
+              88  END-OF-HIST-FILE           VALUE 'Y'.
+           03 WS-SORT-EOF-FLAG           PIC X(1) VALUE 'N'.
+              88  END-OF-SORT-FILE           VALUE 'Y'.
+           03 WS-HELD-PRESENT-FLAG       PIC X(1) VALUE 'N'.
+              88  HELD-RECORD-PRESENT        VALUE 'Y'.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+           03 WS-CHANGE-COUNT            PIC 9(8) COMP VALUE ZERO.
+           03 WS-NEW-UNIT-PRICE          PIC 99999V99 PACKED-DECIMAL.
+           03 WS-PRICE-CHANGE            PIC S9999V99 PACKED-DECIMAL.
+           03 WS-PERCENT-CHANGE          PIC S999V99 PACKED-DECIMAL.
+      *
+      *    Held record - the most recently read history record for
+      *    the part currently being worked, waiting to be paired
+      *    with either the next entry for the same part or, if none
+      *    follows, SMPLXMPL's current price.
+           03 WS-HELD-PART-ID            PIC 9(8).
+           03 WS-HELD-OLD-UNIT-PRICE     PIC 99999V99 PACKED-DECIMAL.
+           03 WS-HELD-CHANGE-DATE-YYYY   PIC X(4).
+           03 WS-HELD-CHANGE-DATE-MM     PIC X(2).
+           03 WS-HELD-CHANGE-DATE-DD     PIC X(2).
+           03 WS-HELD-CHANGE-TASK        PIC 9(7).
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                   PIC X(30) VALUE
+                'PRICE-CHANGE AUDIT - RUN'.
+           03   FILLER                   PIC X(1)  VALUE SPACE.
+           03   RH-RUN-YYYY              PIC 9(4).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM                PIC 9(2).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD                PIC 9(2).
+           03   FILLER                   PIC X(40) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                   PIC X(10) VALUE 'PART ID'.
+           03   FILLER                   PIC X(12) VALUE 'OLD PRICE'.
+           03   FILLER                   PIC X(12) VALUE 'NEW PRICE'.
+           03   FILLER                   PIC X(10) VALUE 'PCT CHG'.
+           03   FILLER                   PIC X(12) VALUE 'CHANGE DATE'.
+           03   FILLER                   PIC X(24) VALUE 'TASK'.
+      *
+      *    One line per genuine price change.
+       01  REPORT-DETAIL-LINE.
+           03   RD-PART-ID               PIC Z(7)9.
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-OLD-UNIT-PRICE        PIC ZZZZ9.99.
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-NEW-UNIT-PRICE        PIC ZZZZ9.99.
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-PERCENT-CHANGE        PIC -ZZ9.99.
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-CHANGE-DATE           PIC X(10).
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-CHANGE-TASK           PIC Z(6)9.
+      *
+      *    Total line, printed once at the end of the run.
+       01  REPORT-TOTAL-LINE.
+           03   FILLER                   PIC X(40) VALUE
+                'TOTAL PRICE CHANGES IN PERIOD: '.
+           03   RT-CHANGE-COUNT          PIC ZZZ,ZZ9.
+           03   FILLER                   PIC X(33) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           OPEN OUTPUT AUDIT-REPORT.
+           OPEN INPUT SMPLXMPL-FILE.
+           PERFORM WRITE-REPORT-HEADINGS.
+      *
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SR-PART-ID
+                               SR-CHANGE-DATE-YYYY
+                               SR-CHANGE-DATE-MM
+                               SR-CHANGE-DATE-DD
+                               SR-CHANGE-TIME
+                INPUT PROCEDURE IS COLLECT-PRICE-HISTORY
+                OUTPUT PROCEDURE IS REPORT-PRICE-CHANGES.
+      *
+           PERFORM FINALIZE-REPORT.
+      *
+           STOP RUN.
+      *
+      *    Print the run-date heading and column heading.
+       WRITE-REPORT-HEADINGS.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       WRITE-REPORT-HEADINGS-EXIT.
+           EXIT.
+      *
+      *    SORT input procedure - read every PRICEHST entry and
+      *    release it as a sort record.
+       COLLECT-PRICE-HISTORY.
+      *
+           OPEN INPUT PRICEHST-FILE.
+      *
+           PERFORM UNTIL END-OF-HIST-FILE
+              READ PRICEHST-FILE
+                   AT END SET END-OF-HIST-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-HIST-FILE THEN
+                 MOVE PH-PART-ID TO SR-PART-ID
+                 MOVE PH-OLD-UNIT-PRICE TO SR-OLD-UNIT-PRICE
+                 MOVE PH-CHANGE-DATE-YYYY TO SR-CHANGE-DATE-YYYY
+                 MOVE PH-CHANGE-DATE-MM TO SR-CHANGE-DATE-MM
+                 MOVE PH-CHANGE-DATE-DD TO SR-CHANGE-DATE-DD
+                 MOVE PH-CHANGE-TIME TO SR-CHANGE-TIME
+                 MOVE PH-CHANGE-TASK TO SR-CHANGE-TASK
+                 RELEASE SORT-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE PRICEHST-FILE.
+      *
+       COLLECT-PRICE-HISTORY-EXIT.
+           EXIT.
+      *
+      *    SORT output procedure - read the history back in
+      *    PART-ID/chronological order, pairing each entry's old
+      *    price with the price it was changed to.
+       REPORT-PRICE-CHANGES.
+      *
+           PERFORM UNTIL END-OF-SORT-FILE
+              RETURN SORT-WORK-FILE
+                     AT END
+                        SET END-OF-SORT-FILE TO TRUE
+                     NOT AT END
+                        PERFORM PROCESS-HISTORY-RECORD
+              END-RETURN
+           END-PERFORM.
+      *
+           IF HELD-RECORD-PRESENT
+              PERFORM LOOKUP-CURRENT-PRICE
+              PERFORM PRINT-PRICE-CHANGE
+           END-IF.
+      *
+       REPORT-PRICE-CHANGES-EXIT.
+           EXIT.
+      *
+      *    Pair the held record (the prior entry for its part) with
+      *    this record once we know whether they are for the same
+      *    part - this record's old price is the held record's new
+      *    price if they match, otherwise the held record was the
+      *    last change for its part and its new price comes from
+      *    SMPLXMPL instead. Either way, this record then becomes
+      *    the new held record.
+       PROCESS-HISTORY-RECORD.
+      *
+           IF HELD-RECORD-PRESENT THEN
+              IF SR-PART-ID EQUAL WS-HELD-PART-ID
+                 MOVE SR-OLD-UNIT-PRICE TO WS-NEW-UNIT-PRICE
+                 PERFORM PRINT-PRICE-CHANGE
+              ELSE
+                 PERFORM LOOKUP-CURRENT-PRICE
+                 PERFORM PRINT-PRICE-CHANGE
+              END-IF
+           END-IF.
+      *
+           MOVE SR-PART-ID TO WS-HELD-PART-ID.
+           MOVE SR-OLD-UNIT-PRICE TO WS-HELD-OLD-UNIT-PRICE.
+           MOVE SR-CHANGE-DATE-YYYY TO WS-HELD-CHANGE-DATE-YYYY.
+           MOVE SR-CHANGE-DATE-MM TO WS-HELD-CHANGE-DATE-MM.
+           MOVE SR-CHANGE-DATE-DD TO WS-HELD-CHANGE-DATE-DD.
+           MOVE SR-CHANGE-TASK TO WS-HELD-CHANGE-TASK.
+           SET HELD-RECORD-PRESENT TO TRUE.
+      *
+       PROCESS-HISTORY-RECORD-EXIT.
+           EXIT.
+      *
+      *    Look up the held part's current price in SMPLXMPL, for
+      *    use as the "new" price of its most recent history entry.
+      *    A part that no longer exists keeps its held price, so it
+      *    is reported as unchanged rather than abending.
+       LOOKUP-CURRENT-PRICE.
+      *
+           MOVE WS-HELD-OLD-UNIT-PRICE TO WS-NEW-UNIT-PRICE.
+           MOVE WS-HELD-PART-ID TO PART-ID OF STOCK-PART-REC.
+      *
+           READ SMPLXMPL-FILE
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE UNIT-PRICE OF STOCK-PART-REC
+                        TO WS-NEW-UNIT-PRICE
+           END-READ.
+      *
+       LOOKUP-CURRENT-PRICE-EXIT.
+           EXIT.
+      *
+      *    Print one audit line for the held record, skipping it
+      *    when the reconstructed new price matches the old price -
+      *    that change only touched STOCK-QUANTITY, not UNIT-PRICE.
+       PRINT-PRICE-CHANGE.
+      *
+           IF WS-NEW-UNIT-PRICE NOT EQUAL WS-HELD-OLD-UNIT-PRICE
+              ADD 1 TO WS-CHANGE-COUNT
+              COMPUTE WS-PRICE-CHANGE =
+                      WS-NEW-UNIT-PRICE - WS-HELD-OLD-UNIT-PRICE
+              IF WS-HELD-OLD-UNIT-PRICE NOT EQUAL ZERO
+                 COMPUTE WS-PERCENT-CHANGE ROUNDED =
+                    (WS-PRICE-CHANGE / WS-HELD-OLD-UNIT-PRICE) * 100
+              ELSE
+                 MOVE ZERO TO WS-PERCENT-CHANGE
+              END-IF
+              MOVE WS-HELD-PART-ID TO RD-PART-ID
+              MOVE WS-HELD-OLD-UNIT-PRICE TO RD-OLD-UNIT-PRICE
+              MOVE WS-NEW-UNIT-PRICE TO RD-NEW-UNIT-PRICE
+              MOVE WS-PERCENT-CHANGE TO RD-PERCENT-CHANGE
+              STRING WS-HELD-CHANGE-DATE-YYYY DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     WS-HELD-CHANGE-DATE-MM DELIMITED BY SIZE
+                     '-' DELIMITED BY SIZE
+                     WS-HELD-CHANGE-DATE-DD DELIMITED BY SIZE
+                     INTO RD-CHANGE-DATE
+              END-STRING
+              MOVE WS-HELD-CHANGE-TASK TO RD-CHANGE-TASK
+              WRITE REPORT-LINE FROM REPORT-DETAIL-LINE
+           END-IF.
+      *
+       PRINT-PRICE-CHANGE-EXIT.
+           EXIT.
+      *
+      *    Print the change count and close the remaining files.
+       FINALIZE-REPORT.
+      *
+           MOVE WS-CHANGE-COUNT TO RT-CHANGE-COUNT.
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+           CLOSE AUDIT-REPORT.
+           CLOSE SMPLXMPL-FILE.
+      *
+       FINALIZE-REPORT-EXIT.
+           EXIT.
