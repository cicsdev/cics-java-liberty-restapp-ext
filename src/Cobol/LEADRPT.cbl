@@ -0,0 +1,350 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly supplier lead-time performance report. Reads
+      * SMPLXMPL, computes the gap in days between LAST-ORDER-DATE
+      * and NEXT-ORDER-DATE for every part, groups the results by
+      * SUPPLIER, and prints each supplier's part count, average and
+      * maximum lead time. Each supplier's average is also compared
+      * against the average from the last run (kept in the LEADHIST
+      * file) and flagged TRENDING LONGER when it has increased, so
+      * purchasing has data to push back on a slow supplier at
+      * contract renewal instead of just a single night's snapshot.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run, and a part whose
+      * NEXT-ORDER-DATE is not after its LAST-ORDER-DATE contributes
+      * a lead time of zero days rather than a negative number.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              LEADRPT.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      *
+           SELECT LEADHIST-FILE ASSIGN TO LEADHIST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS LH-SUPPLIER
+                  FILE STATUS IS WS-HIST-STATUS.
+      *
+           SELECT LEADTIME-REPORT ASSIGN TO LEADRPTR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way STOKVAL's valuation report renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+      *    Sort work record - one entry per part, carrying just the
+      *    supplier and the computed lead time in days.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           03   SR-SUPPLIER              PIC 9(8).
+           03   SR-LEAD-DAYS             PIC S9(5) COMP-3.
+      *
+       FD  LEADHIST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LEADHIST.
+      *
+       FD  LEADTIME-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+           03 WS-HIST-STATUS             PIC X(2) VALUE '00'.
+           03 WS-REPORT-STATUS           PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK           VALUE '00'.
+           03 WS-STOCK-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE          VALUE 'Y'.
+           03 WS-SORT-EOF-FLAG           PIC X(1) VALUE 'N'.
+              88  END-OF-SORT-FILE           VALUE 'Y'.
+           03 WS-HISTORY-FOUND-FLAG      PIC X(1) VALUE 'N'.
+              88  HISTORY-FOUND              VALUE 'Y'.
+           03 WS-TREND-FLAG              PIC X(1) VALUE 'N'.
+              88  TRENDING-LONGER            VALUE 'Y'.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+           03 WS-LAST-DATE-NUM           PIC 9(8) VALUE ZERO.
+           03 WS-NEXT-DATE-NUM           PIC 9(8) VALUE ZERO.
+           03 WS-LAST-JULIAN             PIC S9(9) COMP VALUE ZERO.
+           03 WS-NEXT-JULIAN             PIC S9(9) COMP VALUE ZERO.
+           03 WS-PART-LEAD-DAYS          PIC S9(5) COMP-3 VALUE ZERO.
+      *
+      *    Current-supplier control-break accumulators.
+           03 WS-CURRENT-SUPPLIER        PIC 9(8) VALUE ZERO.
+           03 WS-PART-COUNT              PIC 9(5) COMP VALUE ZERO.
+           03 WS-SUM-LEAD-DAYS           PIC S9(9) COMP-3 VALUE ZERO.
+           03 WS-MAX-LEAD-DAYS           PIC S9(5) COMP-3 VALUE ZERO.
+           03 WS-AVERAGE-LEAD-DAYS       PIC S9(5) COMP-3 VALUE ZERO.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                   PIC X(38) VALUE
+                'SUPPLIER LEAD-TIME PERFORMANCE - RUN'.
+           03   FILLER                   PIC X(1)  VALUE SPACE.
+           03   RH-RUN-YYYY              PIC 9(4).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM                PIC 9(2).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD                PIC 9(2).
+           03   FILLER                   PIC X(32) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                   PIC X(10) VALUE 'SUPPLIER'.
+           03   FILLER                   PIC X(8)  VALUE 'PARTS'.
+           03   FILLER                   PIC X(12) VALUE 'AVG DAYS'.
+           03   FILLER                   PIC X(12) VALUE 'MAX DAYS'.
+           03   FILLER                   PIC X(38) VALUE 'TREND'.
+      *
+      *    One line per supplier.
+       01  REPORT-DETAIL-LINE.
+           03   RD-SUPPLIER              PIC Z(7)9.
+           03   FILLER                   PIC X(2)  VALUE SPACES.
+           03   RD-PART-COUNT            PIC ZZZZ9.
+           03   FILLER                   PIC X(3)  VALUE SPACES.
+           03   RD-AVERAGE-LEAD-DAYS     PIC Z(4)9.
+           03   FILLER                   PIC X(3)  VALUE SPACES.
+           03   RD-MAX-LEAD-DAYS         PIC Z(4)9.
+           03   FILLER                   PIC X(4)  VALUE SPACES.
+           03   RD-TREND-TEXT            PIC X(38) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           OPEN OUTPUT LEADTIME-REPORT.
+           OPEN I-O LEADHIST-FILE.
+           PERFORM WRITE-REPORT-HEADINGS.
+      *
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SR-SUPPLIER
+                INPUT PROCEDURE IS COMPUTE-LEAD-TIMES
+                OUTPUT PROCEDURE IS SUMMARIZE-BY-SUPPLIER.
+      *
+           CLOSE LEADTIME-REPORT.
+           CLOSE LEADHIST-FILE.
+      *
+           STOP RUN.
+      *
+      *    Print the run-date heading and column heading.
+       WRITE-REPORT-HEADINGS.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       WRITE-REPORT-HEADINGS-EXIT.
+           EXIT.
+      *
+      *    SORT input procedure - scan SMPLXMPL and release one sort
+      *    record per part, carrying its supplier and lead time.
+       COMPUTE-LEAD-TIMES.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              READ SMPLXMPL-FILE
+                   AT END SET END-OF-STOCK-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-STOCK-FILE THEN
+                 PERFORM COMPUTE-ONE-LEAD-TIME
+                 MOVE SUPPLIER OF STOCK-PART-REC TO SR-SUPPLIER
+                 MOVE WS-PART-LEAD-DAYS TO SR-LEAD-DAYS
+                 RELEASE SORT-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE SMPLXMPL-FILE.
+      *
+       COMPUTE-LEAD-TIMES-EXIT.
+           EXIT.
+      *
+      *    Turn this part's LAST-ORDER-DATE/NEXT-ORDER-DATE into a
+      *    lead time in days, treating a NEXT date that is not after
+      *    the LAST date as zero days rather than a negative number.
+       COMPUTE-ONE-LEAD-TIME.
+      *
+           MOVE LAST-ORDER-DATE-YY OF STOCK-PART-REC
+                TO WS-LAST-DATE-NUM(1:4)
+           MOVE LAST-ORDER-DATE-MM OF STOCK-PART-REC
+                TO WS-LAST-DATE-NUM(5:2)
+           MOVE LAST-ORDER-DATE-DD OF STOCK-PART-REC
+                TO WS-LAST-DATE-NUM(7:2)
+           MOVE NEXT-ORDER-DATE-YY OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(1:4)
+           MOVE NEXT-ORDER-DATE-MM OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(5:2)
+           MOVE NEXT-ORDER-DATE-DD OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(7:2)
+      *
+           COMPUTE WS-LAST-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-LAST-DATE-NUM).
+           COMPUTE WS-NEXT-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-NEXT-DATE-NUM).
+           COMPUTE WS-PART-LEAD-DAYS =
+                   WS-NEXT-JULIAN - WS-LAST-JULIAN.
+      *
+           IF WS-PART-LEAD-DAYS LESS THAN ZERO
+              MOVE ZERO TO WS-PART-LEAD-DAYS
+           END-IF.
+      *
+       COMPUTE-ONE-LEAD-TIME-EXIT.
+           EXIT.
+      *
+      *    SORT output procedure - read the parts back in supplier
+      *    order, accumulate each supplier's group, and print a
+      *    summary line every time the supplier changes.
+       SUMMARIZE-BY-SUPPLIER.
+      *
+           PERFORM UNTIL END-OF-SORT-FILE
+              RETURN SORT-WORK-FILE
+                     AT END
+                        SET END-OF-SORT-FILE TO TRUE
+                     NOT AT END
+                        PERFORM PROCESS-SORTED-RECORD
+              END-RETURN
+           END-PERFORM.
+      *
+           IF WS-PART-COUNT GREATER THAN ZERO
+              PERFORM PRINT-SUPPLIER-SUMMARY
+           END-IF.
+      *
+       SUMMARIZE-BY-SUPPLIER-EXIT.
+           EXIT.
+      *
+      *    Print the prior supplier's summary on a supplier break,
+      *    then fold this record into the (possibly new) current
+      *    supplier's accumulators.
+       PROCESS-SORTED-RECORD.
+      *
+           IF WS-PART-COUNT GREATER THAN ZERO
+              AND SR-SUPPLIER NOT EQUAL WS-CURRENT-SUPPLIER THEN
+              PERFORM PRINT-SUPPLIER-SUMMARY
+              PERFORM RESET-SUPPLIER-ACCUMULATORS
+           END-IF.
+      *
+           MOVE SR-SUPPLIER TO WS-CURRENT-SUPPLIER.
+           ADD 1 TO WS-PART-COUNT.
+           ADD SR-LEAD-DAYS TO WS-SUM-LEAD-DAYS.
+           IF SR-LEAD-DAYS GREATER THAN WS-MAX-LEAD-DAYS
+              MOVE SR-LEAD-DAYS TO WS-MAX-LEAD-DAYS
+           END-IF.
+      *
+       PROCESS-SORTED-RECORD-EXIT.
+           EXIT.
+      *
+       RESET-SUPPLIER-ACCUMULATORS.
+      *
+           MOVE ZERO TO WS-PART-COUNT.
+           MOVE ZERO TO WS-SUM-LEAD-DAYS.
+           MOVE ZERO TO WS-MAX-LEAD-DAYS.
+      *
+       RESET-SUPPLIER-ACCUMULATORS-EXIT.
+           EXIT.
+      *
+      *    Compute the current supplier's average lead time, compare
+      *    it against LEADHIST, print the summary line, and update
+      *    LEADHIST with this run's average for next time.
+       PRINT-SUPPLIER-SUMMARY.
+      *
+           COMPUTE WS-AVERAGE-LEAD-DAYS ROUNDED =
+                   WS-SUM-LEAD-DAYS / WS-PART-COUNT.
+      *
+           PERFORM CHECK-LEAD-TIME-TREND.
+      *
+           MOVE WS-CURRENT-SUPPLIER TO RD-SUPPLIER.
+           MOVE WS-PART-COUNT TO RD-PART-COUNT.
+           MOVE WS-AVERAGE-LEAD-DAYS TO RD-AVERAGE-LEAD-DAYS.
+           MOVE WS-MAX-LEAD-DAYS TO RD-MAX-LEAD-DAYS.
+           IF TRENDING-LONGER
+              MOVE 'TRENDING LONGER' TO RD-TREND-TEXT
+           ELSE
+              MOVE SPACES TO RD-TREND-TEXT
+           END-IF.
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+      *
+       PRINT-SUPPLIER-SUMMARY-EXIT.
+           EXIT.
+      *
+      *    Look up this supplier's average lead time from the last
+      *    run and flag a longer trend, then leave LEADHIST holding
+      *    this run's average for the next comparison.
+       CHECK-LEAD-TIME-TREND.
+      *
+           MOVE WS-CURRENT-SUPPLIER TO LH-SUPPLIER.
+           MOVE 'N' TO WS-HISTORY-FOUND-FLAG.
+           MOVE 'N' TO WS-TREND-FLAG.
+      *
+           READ LEADHIST-FILE
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE 'Y' TO WS-HISTORY-FOUND-FLAG
+                   IF WS-AVERAGE-LEAD-DAYS GREATER THAN
+                      LH-AVERAGE-LEAD-DAYS
+                      MOVE 'Y' TO WS-TREND-FLAG
+                   END-IF
+           END-READ.
+      *
+           MOVE WS-CURRENT-SUPPLIER TO LH-SUPPLIER.
+           MOVE WS-AVERAGE-LEAD-DAYS TO LH-AVERAGE-LEAD-DAYS.
+           MOVE WS-RUN-DATE(1:4) TO LH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO LH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO LH-RUN-DD.
+      *
+           IF HISTORY-FOUND
+              REWRITE LEADHIST-RECORD
+           ELSE
+              WRITE LEADHIST-RECORD
+           END-IF.
+      *
+       CHECK-LEAD-TIME-TREND-EXIT.
+           EXIT.
