@@ -0,0 +1,275 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly reconciliation job for SMPLXMPL. ADDPART and ADDPARTC
+      * are the only way a STOCK-PART record ever reaches SMPLXMPL,
+      * but both are called through the REST layer rather than
+      * directly, so there was no independent check that what CICS
+      * actually persisted matches what the REST layer believes it
+      * sent. This job reads SMPLXMPL end to end, building its own
+      * record count and a simple additive control-total checksum
+      * (the sum of every PART-ID and SUPPLIER on file), and compares
+      * that against the count/checksum the REST layer publishes for
+      * the same run date to the shared RECONPUB feed (RECONPUB.cpy).
+      * Any mismatch - or a run date with no published totals at all
+      * - is flagged on the reconciliation report instead of only
+      * surfacing later as an unexplained inventory discrepancy.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error other than the published-totals feed
+      * being absent simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              SMPLRECN.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+      *    RECONPUB is the shared feed the REST layer publishes its
+      *    own day's totals to. It may not exist yet for a run date
+      *    the REST layer hasn't published for.
+           SELECT RECONPUB-FILE ASSIGN TO RECONPUB
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RECONPUB-STATUS.
+      *
+           SELECT RECONCILE-REPORT ASSIGN TO RECNRPT
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way STOKVAL/REORDPT/DQCHECK rename it for their own FDs.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  RECONPUB-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY RECONPUB.
+      *
+       FD  RECONCILE-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+           03 WS-RECONPUB-STATUS         PIC X(2) VALUE '00'.
+              88  RECONPUB-STATUS-OK         VALUE '00'.
+              88  RECONPUB-FILE-MISSING      VALUE '35'.
+           03 WS-REPORT-STATUS           PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK           VALUE '00'.
+           03 WS-STOCK-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE          VALUE 'Y'.
+           03 WS-PUBLISHED-FOUND-FLAG    PIC X(1) VALUE 'N'.
+              88  PUBLISHED-TOTALS-FOUND     VALUE 'Y'.
+           03 WS-COUNTS-MATCH-FLAG       PIC X(1) VALUE 'Y'.
+              88  COUNTS-MATCH               VALUE 'Y'.
+           03 WS-CHECKSUM-MATCH-FLAG     PIC X(1) VALUE 'Y'.
+              88  CHECKSUMS-MATCH            VALUE 'Y'.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+      *
+      *    Totals built up from the SMPLXMPL records actually on
+      *    file, to compare against RP-RECORD-COUNT/RP-CHECKSUM.
+           03 WS-ACTUAL-RECORD-COUNT     PIC 9(8) COMP VALUE ZERO.
+           03 WS-ACTUAL-CHECKSUM         PIC 9(16) COMP-3 VALUE ZERO.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                  PIC X(37) VALUE
+                'SMPLXMPL / REST RECONCILIATION - RUN'.
+           03   FILLER                  PIC X(1)  VALUE SPACE.
+           03   RH-RUN-YYYY             PIC 9(4).
+           03   FILLER                  PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM               PIC 9(2).
+           03   FILLER                  PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD               PIC 9(2).
+           03   FILLER                  PIC X(27) VALUE SPACES.
+      *
+      *    Record-count comparison line - always printed.
+       01  REPORT-COUNT-LINE.
+           03   FILLER                  PIC X(24) VALUE
+                'ACTUAL RECORD COUNT:'.
+           03   RC-ACTUAL-COUNT         PIC Z(7)9.
+           03   FILLER                  PIC X(4)  VALUE SPACES.
+           03   FILLER                  PIC X(24) VALUE
+                'PUBLISHED RECORD COUNT:'.
+           03   RC-PUBLISHED-COUNT      PIC Z(7)9.
+      *
+      *    Checksum comparison line - always printed.
+       01  REPORT-CHECKSUM-LINE.
+           03   FILLER                  PIC X(18) VALUE
+                'ACTUAL CHECKSUM: '.
+           03   CK-ACTUAL-CHECKSUM      PIC Z(14)9.
+           03   FILLER                  PIC X(3)  VALUE SPACES.
+           03   FILLER                  PIC X(21) VALUE
+                'PUBLISHED CHECKSUM: '.
+           03   CK-PUBLISHED-CHECKSUM   PIC Z(14)9.
+      *
+      *    Final result line - always printed, last.
+       01  REPORT-RESULT-LINE.
+           03   FILLER                  PIC X(8)  VALUE 'RESULT: '.
+           03   RD-RESULT-TEXT          PIC X(55) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           PERFORM INITIALIZE-RECONCILIATION.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              PERFORM READ-STOCK-RECORD
+              IF NOT END-OF-STOCK-FILE
+                 PERFORM ACCUMULATE-STOCK-TOTALS
+              END-IF
+           END-PERFORM.
+      *
+           PERFORM READ-PUBLISHED-TOTALS.
+           PERFORM COMPARE-TOTALS.
+           PERFORM FINALIZE-RECONCILIATION.
+      *
+           STOP RUN.
+      *
+      *    Open the stock file and the report, and write the run-
+      *    date heading.
+       INITIALIZE-RECONCILIATION.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+           OPEN OUTPUT RECONCILE-REPORT.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+      *
+       INITIALIZE-RECONCILIATION-EXIT.
+           EXIT.
+      *
+      *    Read the next STOCK-PART-REC, setting END-OF-STOCK-FILE
+      *    once the file is exhausted.
+       READ-STOCK-RECORD.
+      *
+           READ SMPLXMPL-FILE
+                AT END SET END-OF-STOCK-FILE TO TRUE
+           END-READ.
+      *
+       READ-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    Fold this record into the running count and control-total
+      *    checksum.
+       ACCUMULATE-STOCK-TOTALS.
+      *
+           ADD 1 TO WS-ACTUAL-RECORD-COUNT.
+           ADD PART-ID OF STOCK-PART-REC SUPPLIER OF STOCK-PART-REC
+               TO WS-ACTUAL-CHECKSUM.
+      *
+       ACCUMULATE-STOCK-TOTALS-EXIT.
+           EXIT.
+      *
+      *    Read today's totals from the shared RECONPUB feed, if the
+      *    REST layer has published one yet.
+       READ-PUBLISHED-TOTALS.
+      *
+           OPEN INPUT RECONPUB-FILE.
+           IF NOT RECONPUB-FILE-MISSING
+              READ RECONPUB-FILE
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      SET PUBLISHED-TOTALS-FOUND TO TRUE
+              END-READ
+              CLOSE RECONPUB-FILE
+           END-IF.
+      *
+       READ-PUBLISHED-TOTALS-EXIT.
+           EXIT.
+      *
+      *    Compare the totals built from SMPLXMPL against whatever
+      *    the REST layer published, and print the result.
+       COMPARE-TOTALS.
+      *
+           IF PUBLISHED-TOTALS-FOUND
+              IF WS-ACTUAL-RECORD-COUNT NOT EQUAL RP-RECORD-COUNT
+                 MOVE 'N' TO WS-COUNTS-MATCH-FLAG
+              END-IF
+              IF WS-ACTUAL-CHECKSUM NOT EQUAL RP-CHECKSUM
+                 MOVE 'N' TO WS-CHECKSUM-MATCH-FLAG
+              END-IF
+      *
+              MOVE WS-ACTUAL-RECORD-COUNT TO RC-ACTUAL-COUNT
+              MOVE RP-RECORD-COUNT TO RC-PUBLISHED-COUNT
+              WRITE REPORT-LINE FROM REPORT-COUNT-LINE
+      *
+              MOVE WS-ACTUAL-CHECKSUM TO CK-ACTUAL-CHECKSUM
+              MOVE RP-CHECKSUM TO CK-PUBLISHED-CHECKSUM
+              WRITE REPORT-LINE FROM REPORT-CHECKSUM-LINE
+      *
+              IF COUNTS-MATCH AND CHECKSUMS-MATCH
+                 MOVE 'RECONCILED OK - COUNTS AND CHECKSUMS MATCH' TO
+                      RD-RESULT-TEXT
+              ELSE
+                 MOVE 'DRIFT DETECTED - SEE MISMATCH DETAIL ABOVE' TO
+                      RD-RESULT-TEXT
+              END-IF
+           ELSE
+              MOVE WS-ACTUAL-RECORD-COUNT TO RC-ACTUAL-COUNT
+              MOVE ZERO TO RC-PUBLISHED-COUNT
+              WRITE REPORT-LINE FROM REPORT-COUNT-LINE
+      *
+              MOVE 'NO PUBLISHED TOTALS RECEIVED - UNABLE TO RECONCILE'
+                   TO RD-RESULT-TEXT
+           END-IF.
+      *
+           WRITE REPORT-LINE FROM REPORT-RESULT-LINE.
+      *
+       COMPARE-TOTALS-EXIT.
+           EXIT.
+      *
+      *    Close the files.
+       FINALIZE-RECONCILIATION.
+      *
+           CLOSE SMPLXMPL-FILE.
+           CLOSE RECONCILE-REPORT.
+      *
+       FINALIZE-RECONCILIATION-EXIT.
+           EXIT.
