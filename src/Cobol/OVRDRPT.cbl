@@ -0,0 +1,252 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Overdue-reorder aging report. Reads SMPLXMPL and lists every
+      * part whose NEXT-ORDER-DATE has already passed as of today,
+      * bucketed by how overdue it is (0-7 days, 8-30 days, 30+
+      * days), so buyers can see which reorders have been missed
+      * instead of NEXT-ORDER-DATE just sitting unused in the
+      * record.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-
+      * handling logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              OVRDRPT.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT OVERDUE-REPORT ASSIGN TO OVRDRPTR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way LEADRPT's own lead-time report renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  OVERDUE-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+           03 WS-REPORT-STATUS           PIC X(2) VALUE '00'.
+              88  REPORT-STATUS-OK           VALUE '00'.
+           03 WS-STOCK-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE          VALUE 'Y'.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+           03 WS-NEXT-DATE-NUM           PIC 9(8) VALUE ZERO.
+           03 WS-RUN-JULIAN              PIC S9(9) COMP VALUE ZERO.
+           03 WS-NEXT-JULIAN             PIC S9(9) COMP VALUE ZERO.
+           03 WS-DAYS-OVERDUE            PIC S9(5) COMP-3 VALUE ZERO.
+           03 WS-BUCKET-TEXT             PIC X(9) VALUE SPACES.
+      *
+      *    Running counts of overdue parts found, by bucket, printed
+      *    in the summary at the end of the report.
+           03 WS-BUCKET-0-7-COUNT        PIC 9(5) COMP VALUE ZERO.
+           03 WS-BUCKET-8-30-COUNT       PIC 9(5) COMP VALUE ZERO.
+           03 WS-BUCKET-30-PLUS-COUNT    PIC 9(5) COMP VALUE ZERO.
+           03 WS-TOTAL-OVERDUE-COUNT     PIC 9(5) COMP VALUE ZERO.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                   PIC X(33) VALUE
+                'OVERDUE REORDER AGING - RUN'.
+           03   FILLER                   PIC X(1)  VALUE SPACE.
+           03   RH-RUN-YYYY              PIC 9(4).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM                PIC 9(2).
+           03   FILLER                   PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD                PIC 9(2).
+           03   FILLER                   PIC X(37) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                   PIC X(10) VALUE 'PART ID'.
+           03   FILLER                   PIC X(11) VALUE 'SUPPLIER'.
+           03   FILLER                   PIC X(14) VALUE 'NEXT ORDER'.
+           03   FILLER                   PIC X(14) VALUE 'DAYS OVERDUE'.
+           03   FILLER                   PIC X(31) VALUE 'BUCKET'.
+      *
+      *    One line per overdue part.
+       01  REPORT-DETAIL-LINE.
+           03   RD-PART-ID               PIC Z(7)9.
+           03   FILLER                   PIC X(3)  VALUE SPACES.
+           03   RD-SUPPLIER              PIC Z(7)9.
+           03   FILLER                   PIC X(3)  VALUE SPACES.
+           03   RD-NEXT-ORDER-DATE       PIC X(10).
+           03   FILLER                   PIC X(4)  VALUE SPACES.
+           03   RD-DAYS-OVERDUE          PIC Z(4)9.
+           03   FILLER                   PIC X(4)  VALUE SPACES.
+           03   RD-BUCKET                PIC X(9).
+           03   FILLER                   PIC X(22) VALUE SPACES.
+      *
+      *    Bucket-count summary, printed after the last detail line.
+       01  REPORT-SUMMARY-LINE.
+           03   RS-LABEL                 PIC X(20).
+           03   RS-COUNT                 PIC ZZZZ9.
+           03   FILLER                   PIC X(55) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           OPEN OUTPUT OVERDUE-REPORT.
+           OPEN INPUT SMPLXMPL-FILE.
+           PERFORM WRITE-REPORT-HEADINGS.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              READ SMPLXMPL-FILE
+                   AT END SET END-OF-STOCK-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-STOCK-FILE THEN
+                 PERFORM PROCESS-ONE-PART
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE SMPLXMPL-FILE.
+           PERFORM PRINT-BUCKET-SUMMARY.
+           CLOSE OVERDUE-REPORT.
+      *
+           STOP RUN.
+      *
+      *    Print the run-date heading and column heading.
+       WRITE-REPORT-HEADINGS.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-RUN-DATE).
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       WRITE-REPORT-HEADINGS-EXIT.
+           EXIT.
+      *
+      *    Work out how many days overdue this part's NEXT-ORDER-
+      *    DATE is, relative to today, and print a detail line for
+      *    it when it is actually in the past.
+       PROCESS-ONE-PART.
+      *
+           MOVE NEXT-ORDER-DATE-YY OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(1:4)
+           MOVE NEXT-ORDER-DATE-MM OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(5:2)
+           MOVE NEXT-ORDER-DATE-DD OF STOCK-PART-REC
+                TO WS-NEXT-DATE-NUM(7:2)
+      *
+           COMPUTE WS-NEXT-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-NEXT-DATE-NUM).
+           COMPUTE WS-DAYS-OVERDUE = WS-RUN-JULIAN - WS-NEXT-JULIAN.
+      *
+           IF WS-DAYS-OVERDUE GREATER THAN ZERO
+              PERFORM CLASSIFY-AND-PRINT-OVERDUE-PART
+           END-IF.
+      *
+       PROCESS-ONE-PART-EXIT.
+           EXIT.
+      *
+      *    Bucket this overdue part, add it to the running bucket
+      *    count, and print its detail line.
+       CLASSIFY-AND-PRINT-OVERDUE-PART.
+      *
+           EVALUATE TRUE
+              WHEN WS-DAYS-OVERDUE LESS THAN 8
+                 MOVE '0-7 DAYS' TO WS-BUCKET-TEXT
+                 ADD 1 TO WS-BUCKET-0-7-COUNT
+              WHEN WS-DAYS-OVERDUE LESS THAN 31
+                 MOVE '8-30 DAYS' TO WS-BUCKET-TEXT
+                 ADD 1 TO WS-BUCKET-8-30-COUNT
+              WHEN OTHER
+                 MOVE '30+ DAYS' TO WS-BUCKET-TEXT
+                 ADD 1 TO WS-BUCKET-30-PLUS-COUNT
+           END-EVALUATE.
+           ADD 1 TO WS-TOTAL-OVERDUE-COUNT.
+      *
+           MOVE PART-ID OF STOCK-PART-REC TO RD-PART-ID.
+           MOVE SUPPLIER OF STOCK-PART-REC TO RD-SUPPLIER.
+           MOVE NEXT-ORDER-DATE-YY OF STOCK-PART-REC
+                TO RD-NEXT-ORDER-DATE(1:4).
+           MOVE '-' TO RD-NEXT-ORDER-DATE(5:1).
+           MOVE NEXT-ORDER-DATE-MM OF STOCK-PART-REC
+                TO RD-NEXT-ORDER-DATE(6:2).
+           MOVE '-' TO RD-NEXT-ORDER-DATE(8:1).
+           MOVE NEXT-ORDER-DATE-DD OF STOCK-PART-REC
+                TO RD-NEXT-ORDER-DATE(9:2).
+           MOVE WS-DAYS-OVERDUE TO RD-DAYS-OVERDUE.
+           MOVE WS-BUCKET-TEXT TO RD-BUCKET.
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+      *
+       CLASSIFY-AND-PRINT-OVERDUE-PART-EXIT.
+           EXIT.
+      *
+      *    Print the bucket-count summary after the last detail
+      *    line, so buyers get a quick total without having to
+      *    count detail lines themselves.
+       PRINT-BUCKET-SUMMARY.
+      *
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *
+           MOVE '0-7 DAYS OVERDUE:' TO RS-LABEL.
+           MOVE WS-BUCKET-0-7-COUNT TO RS-COUNT.
+           WRITE REPORT-LINE FROM REPORT-SUMMARY-LINE.
+      *
+           MOVE '8-30 DAYS OVERDUE:' TO RS-LABEL.
+           MOVE WS-BUCKET-8-30-COUNT TO RS-COUNT.
+           WRITE REPORT-LINE FROM REPORT-SUMMARY-LINE.
+      *
+           MOVE '30+ DAYS OVERDUE:' TO RS-LABEL.
+           MOVE WS-BUCKET-30-PLUS-COUNT TO RS-COUNT.
+           WRITE REPORT-LINE FROM REPORT-SUMMARY-LINE.
+      *
+           MOVE 'TOTAL OVERDUE PARTS:' TO RS-LABEL.
+           MOVE WS-TOTAL-OVERDUE-COUNT TO RS-COUNT.
+           WRITE REPORT-LINE FROM REPORT-SUMMARY-LINE.
+      *
+       PRINT-BUCKET-SUMMARY-EXIT.
+           EXIT.
