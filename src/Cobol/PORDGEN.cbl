@@ -0,0 +1,201 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Purchase-order generation batch job. Builds on the same
+      * reorder-point exception scan as REORDPT, but rather than
+      * only printing the shortage list, it generates one draft
+      * purchase order per exception - supplier, part, and a
+      * suggested order quantity - into a new PURCHORD file, so
+      * buyers start their day with draft POs ready to review and
+      * release instead of manually re-keying every low-stock part.
+      *
+      * There is no dedicated consumption-history record anywhere
+      * in this system, so recent consumption is approximated as
+      * the amount STOCK-QUANTITY has already fallen below
+      * REORDER-POINT, and the suggested quantity brings stock back
+      * up to twice the reorder point - a conventional order-up-to
+      * level - rather than only to the reorder point itself.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              PORDGEN.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+      *
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO PURCHORD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PURCHORD-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same
+      *    way REORDPT renames it.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+      *    Sort work record - just the fields needed to build a
+      *    draft PO, keyed on SUPPLIER the same way REORDPT sorts
+      *    its exceptions.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           03   SR-SUPPLIER             PIC 9(8).
+           03   SR-PART-ID              PIC 9(8).
+           03   SR-STOCK-QUANTITY       PIC 9(8).
+           03   SR-REORDER-POINT        PIC 9(8).
+           03   SR-DESCRIPTION          PIC X(40).
+      *
+       FD  PURCHASE-ORDER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PURCHORD.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS           PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK           VALUE '00'.
+           03 WS-PURCHORD-STATUS        PIC X(2) VALUE '00'.
+              88  PURCHORD-STATUS-OK        VALUE '00'.
+           03 WS-STOCK-EOF-FLAG         PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE         VALUE 'Y'.
+           03 WS-SORT-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-SORT-FILE          VALUE 'Y'.
+           03 WS-ORDER-COUNT            PIC 9(8) COMP VALUE ZERO.
+           03 WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           OPEN OUTPUT PURCHASE-ORDER-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+      *
+           SORT SORT-WORK-FILE
+                ON ASCENDING KEY SR-SUPPLIER
+                INPUT PROCEDURE IS SELECT-EXCEPTIONS
+                OUTPUT PROCEDURE IS GENERATE-PURCHASE-ORDERS.
+      *
+           PERFORM FINALIZE-RUN.
+      *
+           STOP RUN.
+      *
+      *    SORT input procedure - scan SMPLXMPL and release one
+      *    sort record for every part at or below its reorder
+      *    point, the same exception test REORDPT uses.
+       SELECT-EXCEPTIONS.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              READ SMPLXMPL-FILE
+                   AT END SET END-OF-STOCK-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-STOCK-FILE THEN
+                 IF STOCK-QUANTITY OF STOCK-PART-REC NOT GREATER
+                    THAN REORDER-POINT OF STOCK-PART-REC THEN
+                    MOVE SUPPLIER OF STOCK-PART-REC TO SR-SUPPLIER
+                    MOVE PART-ID OF STOCK-PART-REC TO SR-PART-ID
+                    MOVE STOCK-QUANTITY OF STOCK-PART-REC
+                         TO SR-STOCK-QUANTITY
+                    MOVE REORDER-POINT OF STOCK-PART-REC
+                         TO SR-REORDER-POINT
+                    MOVE DESCRIPTION OF STOCK-PART-REC
+                         TO SR-DESCRIPTION
+                    RELEASE SORT-RECORD
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+           CLOSE SMPLXMPL-FILE.
+      *
+       SELECT-EXCEPTIONS-EXIT.
+           EXIT.
+      *
+      *    SORT output procedure - read the exceptions back in
+      *    SUPPLIER order and write one draft PO for each.
+       GENERATE-PURCHASE-ORDERS.
+      *
+           PERFORM UNTIL END-OF-SORT-FILE
+              RETURN SORT-WORK-FILE
+                     AT END
+                        SET END-OF-SORT-FILE TO TRUE
+                     NOT AT END
+                        PERFORM WRITE-PURCHASE-ORDER
+              END-RETURN
+           END-PERFORM.
+      *
+       GENERATE-PURCHASE-ORDERS-EXIT.
+           EXIT.
+      *
+      *    Build and write one draft PO from the sorted exception.
+      *    The suggested quantity brings stock back up to twice the
+      *    reorder point - see the modification history note above
+      *    on why this stands in for recent consumption.
+       WRITE-PURCHASE-ORDER.
+      *
+           ADD 1 TO WS-ORDER-COUNT.
+           MOVE SR-SUPPLIER TO PO-SUPPLIER.
+           MOVE SR-PART-ID TO PO-PART-ID.
+           MOVE SR-STOCK-QUANTITY TO PO-STOCK-QUANTITY.
+           MOVE SR-REORDER-POINT TO PO-REORDER-POINT.
+           COMPUTE PO-SUGGESTED-QUANTITY =
+                   (SR-REORDER-POINT * 2) - SR-STOCK-QUANTITY.
+           MOVE SR-DESCRIPTION TO PO-DESCRIPTION.
+           MOVE WS-RUN-DATE(1:4) TO PO-ORDER-DATE-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO PO-ORDER-DATE-MM.
+           MOVE WS-RUN-DATE(7:2) TO PO-ORDER-DATE-DD.
+      *
+           WRITE PURCHASE-ORDER-RECORD.
+      *
+       WRITE-PURCHASE-ORDER-EXIT.
+           EXIT.
+      *
+      *    Report the final count and close the PO file.
+       FINALIZE-RUN.
+      *
+           DISPLAY 'PORDGEN: DRAFT PURCHASE ORDERS WRITTEN: '
+                   WS-ORDER-COUNT.
+      *
+           CLOSE PURCHASE-ORDER-FILE.
+      *
+       FINALIZE-RUN-EXIT.
+           EXIT.
