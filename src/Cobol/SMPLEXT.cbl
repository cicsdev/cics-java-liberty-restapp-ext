@@ -0,0 +1,146 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly flat-file extract of SMPLXMPL. Every STOCK-PART
+      * record used to be reachable only through GETPART/ADDPART at
+      * the CICS layer. This job scans the whole file end to end and
+      * WRITEs one fixed-format record per part, in the same STOCK-
+      * PART layout, to a sequential extract feed - so a data
+      * warehouse load or a reporting package can consume a file
+      * instead of every downstream consumer needing its own CICS
+      * LINK integration.
+      *
+      * This program is a plain batch job, not a CICS transaction, so
+      * it has no unit of work to SYNCPOINT and issues no EXEC CICS
+      * calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              SMPLEXT.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT EXTRACT-FILE ASSIGN TO SMPLEXT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed the same way
+      *    STOKVAL/REORDPT/DQCHECK rename it for their own FDs.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    Extract record - the same STOCK-PART layout, unchanged, so
+      *    a downstream consumer or a later BULKLOAD run can read it
+      *    back without any translation.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-EXTRACT.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS            PIC X(2) VALUE '00'.
+              88  STOCK-STATUS-OK            VALUE '00'.
+           03 WS-EXTRACT-STATUS          PIC X(2) VALUE '00'.
+              88  EXTRACT-STATUS-OK          VALUE '00'.
+           03 WS-STOCK-EOF-FLAG          PIC X(1) VALUE 'N'.
+              88  END-OF-STOCK-FILE          VALUE 'Y'.
+           03 WS-RECORDS-EXTRACTED       PIC 9(8) COMP VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           PERFORM INITIALIZE-EXTRACT.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              PERFORM READ-STOCK-RECORD
+              IF NOT END-OF-STOCK-FILE
+                 PERFORM WRITE-EXTRACT-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           PERFORM FINALIZE-EXTRACT.
+      *
+           STOP RUN.
+      *
+      *    Open the source file and the extract it is about to
+      *    produce.
+       INITIALIZE-EXTRACT.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+      *
+       INITIALIZE-EXTRACT-EXIT.
+           EXIT.
+      *
+      *    Read the next SMPLXMPL record, setting END-OF-STOCK-FILE
+      *    once the file is exhausted.
+       READ-STOCK-RECORD.
+      *
+           READ SMPLXMPL-FILE NEXT RECORD
+                AT END SET END-OF-STOCK-FILE TO TRUE
+           END-READ.
+      *
+       READ-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this record to the extract feed, unchanged.
+       WRITE-EXTRACT-RECORD.
+      *
+           MOVE STOCK-PART-REC TO STOCK-PART-EXTRACT.
+           WRITE STOCK-PART-EXTRACT.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+      *
+       WRITE-EXTRACT-RECORD-EXIT.
+           EXIT.
+      *
+      *    Report the final count and close both files.
+       FINALIZE-EXTRACT.
+      *
+           DISPLAY 'SMPLEXT: RECORDS EXTRACTED: '
+                   WS-RECORDS-EXTRACTED.
+      *
+           CLOSE SMPLXMPL-FILE.
+           CLOSE EXTRACT-FILE.
+      *
+       FINALIZE-EXTRACT-EXIT.
+           EXIT.
