@@ -0,0 +1,198 @@
+       PROCESS NODYNAM,RENT,APOST,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly batch stock valuation report. Reads SMPLXMPL
+      * sequentially, computes STOCK-QUANTITY times UNIT-PRICE for
+      * every part, and writes a flat print-image report with one
+      * detail line per part plus a grand total, so finance has an
+      * end-of-day inventory value without querying parts one at a
+      * time through GETPART.
+      *
+      * Runs as a plain batch job, not a CICS transaction - this
+      * program takes no commarea and issues no EXEC CICS calls.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic - any I/O error simply stops the run.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              STOKVAL.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SMPLXMPL-FILE ASSIGN TO SMPLXMPL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PART-ID OF STOCK-PART-REC
+                  FILE STATUS IS WS-STOCK-STATUS.
+      *
+           SELECT VALUATION-REPORT ASSIGN TO STOKVALR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SMPLXMPL-FILE
+           LABEL RECORDS ARE STANDARD.
+      *
+      *    STOCK-PART-REC layout - same fields as the online
+      *    transactions read via COPY STOKPART, renamed for this
+      *    file's FD the same way GETPART renames it to WS-STOCK-PART.
+           COPY STOKPART REPLACING STOCK-PART BY STOCK-PART-REC.
+      *
+       FD  VALUATION-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                 PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STORAGE.
+           03 WS-STOCK-STATUS          PIC X(2)  VALUE '00'.
+              88  STOCK-STATUS-OK          VALUE '00'.
+              88  STOCK-STATUS-EOF          VALUE '10'.
+           03 WS-REPORT-STATUS         PIC X(2)  VALUE '00'.
+              88  REPORT-STATUS-OK          VALUE '00'.
+           03 WS-EOF-FLAG              PIC X(1)  VALUE 'N'.
+              88  END-OF-STOCK-FILE         VALUE 'Y'.
+           03 WS-PART-COUNT            PIC 9(8)  COMP VALUE ZERO.
+           03 WS-LINE-VALUE            PIC S9(11)V99 PACKED-DECIMAL
+                                        VALUE ZERO.
+           03 WS-GRAND-TOTAL           PIC S9(11)V99 PACKED-DECIMAL
+                                        VALUE ZERO.
+           03 WS-RUN-DATE              PIC 9(8)  VALUE ZERO.
+      *
+      *    Report heading, printed once at the top of the run.
+       01  REPORT-HEADING-1.
+           03   FILLER                 PIC X(29) VALUE
+                'STOCK VALUATION REPORT - RUN'.
+           03   FILLER                 PIC X(1)  VALUE SPACE.
+           03   RH-RUN-YYYY            PIC 9(4).
+           03   FILLER                 PIC X(1)  VALUE '-'.
+           03   RH-RUN-MM              PIC 9(2).
+           03   FILLER                 PIC X(1)  VALUE '-'.
+           03   RH-RUN-DD              PIC 9(2).
+           03   FILLER                 PIC X(41) VALUE SPACES.
+      *
+       01  REPORT-HEADING-2.
+           03   FILLER                 PIC X(10) VALUE 'PART ID'.
+           03   FILLER                 PIC X(12) VALUE 'QUANTITY'.
+           03   FILLER                 PIC X(14) VALUE 'UNIT PRICE'.
+           03   FILLER                 PIC X(16) VALUE 'STOCK VALUE'.
+           03   FILLER                 PIC X(28) VALUE SPACES.
+      *
+      *    One line per part.
+       01  REPORT-DETAIL-LINE.
+           03   RD-PART-ID             PIC Z(7)9.
+           03   FILLER                 PIC X(2)  VALUE SPACES.
+           03   RD-QUANTITY            PIC ZZZ,ZZZ,ZZ9.
+           03   FILLER                 PIC X(2)  VALUE SPACES.
+           03   RD-UNIT-PRICE          PIC Z,ZZZ,ZZ9.99.
+           03   FILLER                 PIC X(2)  VALUE SPACES.
+           03   RD-LINE-VALUE          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03   FILLER                 PIC X(16) VALUE SPACES.
+      *
+      *    Grand-total line, printed once at the end of the run.
+       01  REPORT-TOTAL-LINE.
+           03   FILLER                 PIC X(20) VALUE
+                'GRAND TOTAL VALUE: '.
+           03   RT-GRAND-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03   FILLER                 PIC X(20) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           PERFORM INITIALIZE-REPORT.
+      *
+           PERFORM UNTIL END-OF-STOCK-FILE
+              PERFORM READ-STOCK-RECORD
+              IF NOT END-OF-STOCK-FILE
+                 PERFORM PROCESS-STOCK-RECORD
+              END-IF
+           END-PERFORM.
+      *
+           PERFORM FINALIZE-REPORT.
+      *
+           STOP RUN.
+      *
+      *    Open both files and write the two heading lines.
+       INITIALIZE-REPORT.
+      *
+           OPEN INPUT SMPLXMPL-FILE.
+           OPEN OUTPUT VALUATION-REPORT.
+      *
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE(1:4) TO RH-RUN-YYYY.
+           MOVE WS-RUN-DATE(5:2) TO RH-RUN-MM.
+           MOVE WS-RUN-DATE(7:2) TO RH-RUN-DD.
+           WRITE REPORT-LINE FROM REPORT-HEADING-1.
+           WRITE REPORT-LINE FROM REPORT-HEADING-2.
+      *
+       INITIALIZE-REPORT-EXIT.
+           EXIT.
+      *
+      *    Read the next STOCK-PART-REC, setting END-OF-STOCK-FILE
+      *    once the file is exhausted.
+       READ-STOCK-RECORD.
+      *
+           READ SMPLXMPL-FILE
+                AT END SET END-OF-STOCK-FILE TO TRUE
+           END-READ.
+      *
+       READ-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    Value this part, add it to the running total, and print
+      *    its detail line.
+       PROCESS-STOCK-RECORD.
+      *
+           COMPUTE WS-LINE-VALUE ROUNDED =
+                   STOCK-QUANTITY OF STOCK-PART-REC *
+                   UNIT-PRICE OF STOCK-PART-REC.
+           ADD WS-LINE-VALUE TO WS-GRAND-TOTAL.
+           ADD 1 TO WS-PART-COUNT.
+      *
+           MOVE PART-ID OF STOCK-PART-REC TO RD-PART-ID.
+           MOVE STOCK-QUANTITY OF STOCK-PART-REC TO RD-QUANTITY.
+           MOVE UNIT-PRICE OF STOCK-PART-REC TO RD-UNIT-PRICE.
+           MOVE WS-LINE-VALUE TO RD-LINE-VALUE.
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+      *
+       PROCESS-STOCK-RECORD-EXIT.
+           EXIT.
+      *
+      *    Print the grand-total line and close both files.
+       FINALIZE-REPORT.
+      *
+           MOVE WS-GRAND-TOTAL TO RT-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM REPORT-TOTAL-LINE.
+      *
+           CLOSE SMPLXMPL-FILE.
+           CLOSE VALUATION-REPORT.
+      *
+       FINALIZE-REPORT-EXIT.
+           EXIT.
