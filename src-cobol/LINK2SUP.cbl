@@ -20,6 +20,70 @@
       * To simplify the code, this program has minimal error-handling
       * logic, except on the LINK to Liberty call itself.
       *
+      * Modification History:
+      *  01 Oct 2017  DEV  Original.
+      *  09 Aug 2026  DEV  Retry the LINK to Liberty a few times with
+      *                    a short delay before giving up, so a
+      *                    routine JVM recycle no longer shows up as
+      *                    an end-user error.
+      *  09 Aug 2026  DEV  Accept a comma- or space-separated list of
+      *                    supplier IDs from the terminal and look
+      *                    up every one in a single transaction,
+      *                    returning a repeating SUPPLIER-LIST
+      *                    container instead of one result per run -
+      *                    needed to reconcile a batch of purchase
+      *                    orders without driving this transaction
+      *                    once per supplier.
+      *  09 Aug 2026  DEV  Replaced the raw RECEIVE/SEND TEXT screen
+      *                    with the LNKSUPS/LNKSUP1 mapped screen, so
+      *                    the operator gets a labeled input field and
+      *                    PF3 to exit instead of a blank input line.
+      *                    The map shows up to 10 result lines; when a
+      *                    list has more entries than that, the extra
+      *                    results still go out on CONT-SUPPLIER-LIST,
+      *                    which always carries the complete list, but
+      *                    are summarized rather than displayed - a
+      *                    3270 screen only has so many rows.
+      *  09 Aug 2026  DEV  Look up the target Liberty PROGRAM/CHANNEL
+      *                    in the ROUTETAB file, keyed by EIBTRNID,
+      *                    before falling back to the built-in
+      *                    default - lets a new supplier service be
+      *                    staged behind a subset of transaction IDs
+      *                    without a recompile.
+      *  09 Aug 2026  DEV  Append a LNKFAIL entry for every supplier
+      *                    ID in the list whose LINK to Liberty
+      *                    fails, so operations has a single place
+      *                    to see every LINK failure across
+      *                    LINK2SEC, LINK2SUP, SUPPLINK and LINK2TXN,
+      *                    instead of it only showing up as a
+      *                    "LOOKUP FAILED" entry in this program's
+      *                    own result list.
+      *  09 Aug 2026  DEV  Check a shared circuit breaker control
+      *                    record before each supplier's LINK to
+      *                    Liberty; once it trips open (after a run
+      *                    of failures) every remaining ID in the
+      *                    list short-circuits straight to the
+      *                    LOOKUP FAILED / LNKFAIL path without
+      *                    waiting on a LINK we already know will
+      *                    fail.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Check a short-lived TSQ cache (SUPPCACH,
+      *                    shared with SUPPLINK) for each supplier ID
+      *                    before doing the LINK to Liberty, and
+      *                    refresh it after every real lookup, so
+      *                    a supplier queried repeatedly in a short
+      *                    window does not drive a Liberty round trip
+      *                    every time.
+      *  09 Aug 2026  DEV  Tell the operator on the mapped screen
+      *                    when a typed supplier ID was rejected
+      *                    (non-numeric or too long) instead of
+      *                    silently falling back to the task number,
+      *                    since people did not realize their typo
+      *                    was ignored.
+      *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -37,30 +101,115 @@
       *
       *    SUPPLIER copybook
            COPY SUPPLIER REPLACING SUPPLIER BY WS-SUPPLIER.
+      *
+      *    SUPPLIER-LIST copybook - repeating array of results
+      *    returned to the caller in a single container.
+           COPY SUPPLIST.
+      *
+      *    LNKSUP1 symbolic map - see LNKSUPM.bms/LNKSUP1.cpy.
+           COPY LNKSUP1.
+      *
+      *    A convenience view over the map's ten output result lines
+      *    as a table, so the lookup loop below can index into them
+      *    instead of naming each of SUPID1O..SUPID10O individually.
+       01  WS-MAP-ROW-VIEW REDEFINES LNKSUP1O.
+           03 FILLER                PIC X(12).
+           03 FILLER                PIC X(63).
+           03 WS-MAP-ROW OCCURS 10 TIMES.
+              05 FILLER             PIC X(3).
+              05 WS-ROW-SUPID       PIC X(8).
+              05 FILLER             PIC X(3).
+              05 WS-ROW-SUPNM       PIC X(40).
+           03 FILLER                PIC X(3).
+           03 FILLER                PIC X(79).
 
+      *    ROUTETAB copybook - optional per-transaction override of
+      *    the target Liberty PROGRAM/CHANNEL names.
+           COPY ROUTETAB.
+      *
+      *    LNKFAIL copybook - one entry per failed LINK to Liberty,
+      *    shared with LINK2SEC, SUPPLINK and LINK2TXN.
+           COPY LNKFAIL.
+      *
+      *    CKTBRKR copybook - circuit breaker control record, shared
+      *    with LINK2SEC, SUPPLINK and LINK2TXN.
+           COPY CKTBRKR.
+      *
+      *    SUPPCACH copybook - short-lived TSQ cache entry for a
+      *    supplier looked up via Liberty's GETSUPPI, shared with
+      *    SUPPLINK.
+           COPY SUPPCACH.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
       *
       *    Working storage definitions
        01  WS-STORAGE.
-           03 WS-TERMINAL-INPUT     PIC X(80)         VALUE SPACES.
-           03 WS-RECEIVE-LENGTH     PIC 9(4)  COMP    VALUE ZERO.
-           03 WS-TRANID             PIC X(4)          VALUE SPACES.
-           03 WS-TRANID-LEN         PIC S9(8) COMP-4  VALUE ZERO.
-           03 WS-TRANID-POS         PIC S9(8) COMP-4  VALUE ZERO.
-           03 WS-SUPPLIER-TXT       PIC 9(8)  DISPLAY VALUE ZERO.
-           03 WS-SUPPLIER-LEN       PIC S9(8) COMP-4  VALUE ZERO.
-           03 WS-SUPPLIER-NO        PIC 9(8)  COMP-4  VALUE ZERO.
+           03 MAP-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 ROUTE-RESP             PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-SCAN-PTR           PIC S9(8) COMP-4  VALUE ZERO.
+           03 WS-TOKEN               PIC X(8)          VALUE SPACES.
+           03 WS-TOKEN-LEN          PIC S9(8) COMP-4  VALUE ZERO.
+           03 WS-SUPPLIER-COUNT     PIC 9(4)  COMP    VALUE ZERO.
+           03 WS-INVALID-COUNT      PIC 9(4)  COMP    VALUE ZERO.
+           03 WS-SUPPLIER-INDEX     PIC 9(4)  COMP    VALUE ZERO.
+           03 WS-DISPLAY-COUNT      PIC 9(4)  COMP    VALUE ZERO.
+           03 WS-SUPPLIER-IDS.
+              05 WS-SUPPLIER-ID-ENTRY PIC 9(8) DISPLAY
+                                      OCCURS 20 TIMES.
            03 LINK-RESP             PIC 9(8)  COMP    VALUE ZERO.
            03 LINK-RESP2            PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-LINK-TRIES         PIC 9(1)  COMP    VALUE ZERO.
+           03 WS-LINK-STATUS        PIC X(1)          VALUE 'N'.
+              88 LINK-SUCCEEDED      VALUE 'Y'.
+           03 WS-TASK-NUMBER        PIC 9(7)  DISPLAY VALUE ZERO.
+           03 WS-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8               PIC X(8)         VALUE SPACES.
+           03 CB-RESP                PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-TXN-START-ABSTIME   PIC S9(15) COMP-3  VALUE ZERO.
+           03 WS-TXN-END-ABSTIME     PIC S9(15) COMP-3  VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS      PIC S9(15) COMP-3  VALUE ZERO.
+           03 WS-ANY-LOOKUP-STATUS   PIC X(1)          VALUE 'N'.
+              88 ANY-LOOKUP-FAILED    VALUE 'Y'.
+           03 CACHE-QUEUE-NAME      PIC X(8)          VALUE SPACES.
+           03 CACHE-RESP            PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-CACHE-STATUS       PIC X(1)          VALUE 'N'.
+              88 CACHE-HIT            VALUE 'Y'.
+           03 WS-CACHE-AGE-MS       PIC S9(15) COMP-3 VALUE ZERO.
+      *
+      *    Consecutive LINK failures (across separate tasks) that
+      *    trip the circuit breaker open for this Liberty program.
+       77  CIRCUIT-TRIP-THRESHOLD    PIC 9(4) VALUE 5.
+      *
+      *    Synthetic RESP/RESP2 moved into LINK-RESP/LINK-RESP2 when
+      *    the breaker is open and the LINK is skipped altogether.
+       77  CIRCUIT-OPEN-RESP         PIC 9(8) VALUE 9999.
+       77  CIRCUIT-OPEN-RESP2        PIC 9(8) VALUE 9999.
+      *
+      *    A short, fixed number of retries covers a routine Liberty
+      *    JVM recycle without making the terminal user wait long.
+       77  MAX-LINK-TRIES           PIC 9(1) VALUE 3.
+      *
+      *    Upper bound on how many supplier IDs one request can list -
+      *    matches SL-SUPPLIER-TABLE's OCCURS limit in SUPPLIST.
+       77  MAX-SUPPLIERS            PIC 9(4) VALUE 20.
+      *
+      *    How long a cached supplier lookup is trusted before we
+      *    go back to Liberty for a fresh copy.
+       77  CACHE-TTL-MS             PIC S9(15) VALUE 300000.
+      *
+      *    How many result lines the LNKSUP1 map has room to show -
+      *    matches the OCCURS on WS-MAP-ROW above.
+       77  MAX-DISPLAY-ROWS         PIC 9(4) VALUE 10.
+      *
+      *    This shop's copy library does not carry IBM's DFHAID
+      *    member, so the PF3 attention-id value it would supply is
+      *    declared directly here.
+       77  PF3-AID                  PIC X    VALUE '3'.
 
-      *    Message to display for normal completion.
-      *    Display Supplier ID and name.
-       01 RESPONSE-MESSAGE.
-          03 FILLER PIC X(14) VALUE ' SUPPLIER ID: '.
-          03 RESP-SUPPLIER-ID PIC 9(8) DISPLAY.
-          03 FILLER PIC X(16) VALUE ' SUPPLIER NAME: '.
-          03 RESP-SUPPLIER-NAME PIC X(40).
-
-      *   Error message to display if Link to Liberty fails.
+      *   Error message text built up when Link to Liberty fails.
       *   Include slots for target PROGRAM, RESP and RESP2.
        01 ERROR-MESSAGE.
           03 FILLER PIC X(17) VALUE 'ERROR LINKING TO '.
@@ -70,100 +219,442 @@
           03 FILLER PIC X(7) VALUE ' RESP2:'.
           03 ERROR-RESP2 PIC 9(8) DISPLAY.
 
+      *   Text stored in the SUPPLIER-NAME slot of a list entry when
+      *   the LINK to Liberty could not be completed for that ID,
+      *   so one bad supplier doesn't abort the rest of the batch.
+       01 LOOKUP-FAILED-TEXT PIC X(40) VALUE 'LOOKUP FAILED'.
+
       *   Names of various CICS constructs
        77 LIBERTY-CHANNEL PIC X(16) VALUE 'L2LCHANNEL'.
        77 LIBERTY-PROGRAM PIC X(8)  VALUE 'GETSUPPI'.
        77 CONT-STOCK-PART PIC X(16) VALUE 'STOCK-PART'.
        77 CONT-SUPPLIER   PIC X(16) VALUE 'SUPPLIER'.
+       77 CONT-SUPP-LIST  PIC X(16) VALUE 'SUPPLIER-LIST'.
        77 CONT-USERID     PIC X(16) VALUE 'USERID'.
+       77 LNKSUP1-MAPNAME PIC X(8)  VALUE 'LNKSUP1'.
+       77 LNKSUPS-MAPSET  PIC X(8)  VALUE 'LNKSUPS'.
+       77 ROUTE-FILE-NAME PIC X(8)  VALUE 'ROUTETAB'.
+       77 LINKFAIL-FILE-NAME PIC X(8) VALUE 'LNKFAIL'.
+       77 CIRCUIT-FILE-NAME PIC X(8) VALUE 'CKTBRKR'.
+       77 TXNSTAT-QUEUE-NAME PIC X(4) VALUE 'TXST'.
       *
       *
        PROCEDURE DIVISION USING DFHEIBLK.
       *
        MAIN-PROCESSING SECTION.
 
-      *    Receive data from terminal
-           MOVE LENGTH OF WS-TERMINAL-INPUT TO WS-RECEIVE-LENGTH.
-           EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT)
-                     LENGTH(WS-RECEIVE-LENGTH) END-EXEC.
-      *    Fold input to uppercase if not already done by CICS
-           MOVE FUNCTION UPPER-CASE(WS-TERMINAL-INPUT) 
-                TO WS-TERMINAL-INPUT.
-
-      *    Perform very basic parsing of terminal input data:
-      *    1) Find length of tranid in case it's less than 4.
-           INSPECT EIBTRNID TALLYING WS-TRANID-LEN 
-                   FOR CHARACTERS BEFORE INITIAL SPACE.
-      *    2) Find tranid in terminal input
-           INSPECT WS-TERMINAL-INPUT(1:WS-RECEIVE-LENGTH) 
-                   TALLYING WS-TRANID-POS FOR CHARACTERS 
-                   BEFORE INITIAL EIBTRNID(1:WS-TRANID-LEN)
-      *    3) Find action in remainder of string after tranid
-           UNSTRING WS-TERMINAL-INPUT(1 + WS-TRANID-POS:
-                    WS-RECEIVE-LENGTH - WS-TRANID-POS)
-                DELIMITED BY ALL SPACE INTO
-                WS-TRANID 
-                WS-SUPPLIER-TXT COUNT IN WS-SUPPLIER-LEN
-           END-UNSTRING.
-
-      *    This example only needs us to populate the supplier ID
-      *    field. Initialize the structure and store our fake supplier
-      *    in the STOCK-PART structure.
-           MOVE LOW-VALUES TO WS-STOCK-PART.
-
-      *    Check if a valid supplier ID was provided, else use
-      *    the CICS task number
-           IF WS-SUPPLIER-LEN > 0 AND WS-SUPPLIER-LEN < 9 AND
-                WS-SUPPLIER-TXT NUMERIC THEN
-              MOVE WS-SUPPLIER-TXT TO WS-SUPPLIER-NO
-           ELSE
-              MOVE EIBTASKN TO WS-SUPPLIER-NO
+      *    Time the whole transaction from here.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+
+      *    Pick up any per-transaction override of the target Liberty
+      *    PROGRAM/CHANNEL before doing anything else, so the rest of
+      *    this section can use LIBERTY-PROGRAM/LIBERTY-CHANNEL as
+      *    before without caring where the values came from.
+           PERFORM RESOLVE-LIBERTY-TARGET.
+
+      *    Prompt with the mapped screen, then wait for the operator's
+      *    input on the same map.
+           EXEC CICS SEND MAP(LNKSUP1-MAPNAME) MAPSET(LNKSUPS-MAPSET)
+                     ERASE FREEKB END-EXEC.
+           EXEC CICS RECEIVE MAP(LNKSUP1-MAPNAME) MAPSET(LNKSUPS-MAPSET)
+                     INTO(LNKSUP1I) RESP(MAP-RESP) END-EXEC.
+
+      *    PF3 exits without looking anything up.
+           IF EIBAID EQUAL PF3-AID
+              EXEC CICS RETURN END-EXEC
+              GOBACK
            END-IF.
 
-      *    Update the stock part supplier ID
-           MOVE WS-SUPPLIER-NO TO SUPPLIER IN WS-STOCK-PART.
+      *    A completely blank ENTER (MAPFAIL, no data typed into the
+      *    input field) is handled the same as an empty field below -
+      *    fall back to the CICS task number as the ID to look up.
+      *    Parse the input field as a comma- or space-separated list
+      *    of up to MAX-SUPPLIERS supplier IDs. Blank/non-numeric
+      *    tokens (including runs of consecutive delimiters) are
+      *    ignored.
+           MOVE 1 TO WS-SCAN-PTR.
+           MOVE ZERO TO WS-SUPPLIER-COUNT.
+           MOVE ZERO TO WS-INVALID-COUNT.
+           IF MAP-RESP EQUAL DFHRESP(NORMAL) AND SUPIDL GREATER THAN ZERO
+              PERFORM UNTIL WS-SCAN-PTR GREATER THAN SUPIDL
+                         OR WS-SUPPLIER-COUNT NOT LESS THAN MAX-SUPPLIERS
+                 UNSTRING SUPIDI(1:SUPIDL)
+                      DELIMITED BY ',' OR ALL SPACE INTO
+                      WS-TOKEN COUNT IN WS-TOKEN-LEN
+                      WITH POINTER WS-SCAN-PTR
+                 END-UNSTRING
+                 IF WS-TOKEN-LEN GREATER THAN ZERO THEN
+                    IF WS-TOKEN-LEN LESS THAN 9 AND
+                         WS-TOKEN(1:WS-TOKEN-LEN) NUMERIC THEN
+                       ADD 1 TO WS-SUPPLIER-COUNT
+                       MOVE WS-TOKEN(1:WS-TOKEN-LEN) TO
+                            WS-SUPPLIER-ID-ENTRY(WS-SUPPLIER-COUNT)
+                    ELSE
+      *                Typed but not a usable supplier ID (too long
+      *                or not all digits) - dropped, but counted so
+      *                the operator is told rather than silently
+      *                defaulted to the task number below.
+                       ADD 1 TO WS-INVALID-COUNT
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
 
-      *    Write the stock part to the correct container.
-           EXEC CICS PUT CONTAINER(CONT-STOCK-PART)
-                     CHANNEL(LIBERTY-CHANNEL)
-                     FROM(WS-STOCK-PART) END-EXEC.
+      *    No valid supplier ID was provided, so default to a single
+      *    lookup using the CICS task number, as before - but tell
+      *    the operator when that happened because what they typed
+      *    was rejected, not because the field was left blank, since
+      *    that silent substitution caused confusion in the past.
+           IF WS-SUPPLIER-COUNT EQUAL ZERO
+              ADD 1 TO WS-SUPPLIER-COUNT
+              MOVE EIBTASKN TO WS-SUPPLIER-ID-ENTRY(1)
+              IF WS-INVALID-COUNT GREATER THAN ZERO
+                 MOVE 'INVALID SUPPLIER ID(S) IGNORED - USING TASK NO'
+                      TO MSGI
+              END-IF
+           END-IF.
 
-      *    Link to Liberty J2EE program passing channel.
-           EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
-                     CHANNEL(LIBERTY-CHANNEL)
-                     RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC.
+      *    Size the output list to match the number of IDs looked up.
+           MOVE WS-SUPPLIER-COUNT TO SL-SUPPLIER-COUNT.
 
-      *    Perform basic response checking from LINK, report error.
-           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+      *    Look up each supplier ID in turn, storing every result -
+      *    success or failure - into its own slot of SUPPLIER-LIST so
+      *    one bad ID doesn't lose the rest of the batch.
+           PERFORM VARYING WS-SUPPLIER-INDEX FROM 1 BY 1
+                     UNTIL WS-SUPPLIER-INDEX GREATER THAN
+                           WS-SUPPLIER-COUNT
 
-              MOVE LIBERTY-PROGRAM TO ERROR-PROG
-              MOVE LINK-RESP TO ERROR-RESP
-              MOVE LINK-RESP2 TO ERROR-RESP2
+      *       Check the cache before doing anything that would wait
+      *       on Liberty. A hit is handed straight to the output list
+      *       below without a LINK; a miss falls through to the same
+      *       LINK-to-Liberty logic as before.
+              MOVE WS-SUPPLIER-ID-ENTRY(WS-SUPPLIER-INDEX) TO
+                   CACHE-QUEUE-NAME
+              PERFORM CHECK-SUPPLIER-CACHE
+              IF CACHE-HIT
+                 MOVE SCE-SUPPLIER-ID TO SUPPLIER-ID IN WS-SUPPLIER
+                 MOVE SCE-SUPPLIER-NAME TO SUPPLIER-NAME IN WS-SUPPLIER
+                 MOVE SCE-SUPPLIER-STATUS TO
+                      SUPPLIER-STATUS IN WS-SUPPLIER
+              ELSE
 
-      *       Send the response data to the terminal.
-              EXEC CICS SEND TEXT FROM(ERROR-MESSAGE)
-                     ERASE FREEKB END-EXEC
-      *
-      *       Return control to CICS (end transaction).
-              EXEC CICS RETURN END-EXEC
-           END-IF.
+                 MOVE LOW-VALUES TO WS-STOCK-PART
+                 MOVE WS-SUPPLIER-ID-ENTRY(WS-SUPPLIER-INDEX) TO
+                      SUPPLIER IN WS-STOCK-PART
+
+      *          Write the stock part to the correct container.
+                 EXEC CICS PUT CONTAINER(CONT-STOCK-PART)
+                           CHANNEL(LIBERTY-CHANNEL)
+                           FROM(WS-STOCK-PART) END-EXEC
 
-      *    Normal response from LINK so continue...
-      *    Get Liberty output container from the channel
-           EXEC CICS GET CONTAINER(CONT-SUPPLIER)
+                 MOVE ZERO TO WS-LINK-TRIES
+                 MOVE 'N' TO WS-LINK-STATUS
+
+      *          Check the circuit breaker before doing anything that
+      *          would wait on Liberty. If it is tripped open, skip
+      *          the LINK altogether and drop straight into the same
+      *          failure handling below as a real LINK failure would.
+                 PERFORM CHECK-CIRCUIT-BREAKER
+                 IF CB-BREAKER-OPEN
+                    MOVE CIRCUIT-OPEN-RESP TO LINK-RESP
+                    MOVE CIRCUIT-OPEN-RESP2 TO LINK-RESP2
+                 ELSE
+
+      *             Link to Liberty J2EE program passing channel.
+      *             Retry a small, fixed number of times with a short
+      *             delay so a routine Liberty JVM recycle doesn't
+      *             surface as a user error.
+                    PERFORM UNTIL LINK-SUCCEEDED OR WS-LINK-TRIES NOT
+                                  LESS THAN MAX-LINK-TRIES
+                       ADD 1 TO WS-LINK-TRIES
+                       EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
+                                 CHANNEL(LIBERTY-CHANNEL)
+                                 RESP(LINK-RESP) RESP2(LINK-RESP2)
+                                 END-EXEC
+                       IF LINK-RESP EQUAL DFHRESP(NORMAL) THEN
+                          SET LINK-SUCCEEDED TO TRUE
+                       ELSE
+                          IF WS-LINK-TRIES LESS THAN MAX-LINK-TRIES
+                             EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                          END-IF
+                       END-IF
+                    END-PERFORM
+
+      *             Record this attempt's outcome against the
+      *             breaker.
+                    PERFORM UPDATE-CIRCUIT-BREAKER
+                 END-IF
+
+                 IF LINK-SUCCEEDED THEN
+      *             Normal response from LINK so continue...
+      *             Get Liberty output container from the channel.
+                    EXEC CICS GET CONTAINER(CONT-SUPPLIER)
+                              CHANNEL(LIBERTY-CHANNEL)
+                              INTO(WS-SUPPLIER) END-EXEC
+      *             Refresh the cache with this fresh lookup.
+                    PERFORM UPDATE-SUPPLIER-CACHE
+                 ELSE
+                    MOVE LIBERTY-PROGRAM TO ERROR-PROG
+                    MOVE LINK-RESP TO ERROR-RESP
+                    MOVE LINK-RESP2 TO ERROR-RESP2
+                    MOVE SPACES TO WS-SUPPLIER
+                    MOVE WS-SUPPLIER-ID-ENTRY(WS-SUPPLIER-INDEX) TO
+                         SUPPLIER-ID IN WS-SUPPLIER
+                    MOVE LOOKUP-FAILED-TEXT TO
+                         SUPPLIER-NAME IN WS-SUPPLIER
+      *             Keep a permanent record of this LINK failure.
+                    PERFORM WRITE-LINKFAIL-RECORD
+                    SET ANY-LOOKUP-FAILED TO TRUE
+                 END-IF
+              END-IF
+
+      *       Store this result in the repeating output list.
+              MOVE WS-SUPPLIER TO SL-SUPPLIER(WS-SUPPLIER-INDEX)
+
+      *       Copy this supplier's result onto the mapped screen, as
+      *       long as it still fits in one of the map's result rows.
+              IF WS-SUPPLIER-INDEX NOT GREATER THAN MAX-DISPLAY-ROWS
+                 MOVE SUPPLIER-ID IN WS-SUPPLIER TO
+                      WS-ROW-SUPID(WS-SUPPLIER-INDEX)
+                 MOVE SUPPLIER-NAME IN WS-SUPPLIER TO
+                      WS-ROW-SUPNM(WS-SUPPLIER-INDEX)
+                 MOVE WS-SUPPLIER-INDEX TO WS-DISPLAY-COUNT
+              END-IF
+           END-PERFORM.
+
+      *    Put the complete list of results to the channel so a
+      *    caller reconciling a batch of purchase orders gets every
+      *    result from this one transaction.
+           EXEC CICS PUT CONTAINER(CONT-SUPP-LIST)
                      CHANNEL(LIBERTY-CHANNEL)
-                     INTO(WS-SUPPLIER) END-EXEC.
+                     FROM(SUPPLIER-LIST) END-EXEC.
 
-      *    Copy fields from container structure to output message.
-           MOVE SUPPLIER-ID IN WS-SUPPLIER TO RESP-SUPPLIER-ID.
-           MOVE SUPPLIER-NAME IN WS-SUPPLIER TO RESP-SUPPLIER-NAME.
+      *    Note on the screen when the list held more IDs than the
+      *    map has rows to show - the full set is still on the
+      *    SUPPLIER-LIST container for a program reading it back.
+      *    Leave the invalid-supplier-ID message set above in place
+      *    rather than overwriting it, since both conditions can
+      *    never coincide (an invalid-input fallback always leaves
+      *    WS-SUPPLIER-COUNT at 1).
+           IF WS-SUPPLIER-COUNT GREATER THAN MAX-DISPLAY-ROWS
+              MOVE 'MORE RESULTS THAN WILL FIT - SEE SUPPLIER-LIST'
+                   TO MSGI
+           ELSE
+              IF WS-INVALID-COUNT EQUAL ZERO
+                 MOVE SPACES TO MSGI
+              END-IF
+           END-IF.
 
-      *    Send the complete response message to the terminal.
-           EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
-                     ERASE FREEKB END-EXEC.
+      *    Clear out any result rows left over from a previous list
+      *    that this run didn't overwrite.
+           PERFORM VARYING WS-SUPPLIER-INDEX FROM 1 BY 1
+                     UNTIL WS-SUPPLIER-INDEX GREATER THAN
+                           MAX-DISPLAY-ROWS
+              IF WS-SUPPLIER-INDEX GREATER THAN WS-DISPLAY-COUNT
+                 MOVE SPACES TO WS-ROW-SUPID(WS-SUPPLIER-INDEX)
+                 MOVE SPACES TO WS-ROW-SUPNM(WS-SUPPLIER-INDEX)
+              END-IF
+           END-PERFORM.
+
+           EXEC CICS SEND MAP(LNKSUP1-MAPNAME) MAPSET(LNKSUPS-MAPSET)
+                     DATAONLY FREEKB END-EXEC.
+      *
+      *    Report this transaction to the shared operational
+      *    dashboard queue - a failure on any one of the IDs in the
+      *    list counts the whole transaction against the error rate.
+           IF ANY-LOOKUP-FAILED
+              SET TS-FAILURE TO TRUE
+           ELSE
+              SET TS-SUCCESS TO TRUE
+           END-IF.
+           PERFORM WRITE-TXN-STATS-RECORD.
       *
       *    Return control to CICS (end transaction).
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one entry to the LNKFAIL file recording which
+      *    program this is, the Liberty program it could not reach,
+      *    the LINK response, terminal id and timestamp of this
+      *    supplier ID's failed lookup.
+       WRITE-LINKFAIL-RECORD.
+      *
+           MOVE 'LINK2SUP' TO LF-CALLING-PROGRAM.
+           MOVE LIBERTY-PROGRAM TO LF-LIBERTY-PROGRAM.
+           MOVE LINK-RESP TO LF-RESP.
+           MOVE LINK-RESP2 TO LF-RESP2.
+           MOVE EIBTRMID TO LF-TERMINAL-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO LF-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(LF-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO LF-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO LF-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO LF-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(LINKFAIL-FILE-NAME)
+                     FROM(LNKFAIL)
+                     END-EXEC.
+      *
+       WRITE-LINKFAIL-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this transaction's volume/response-time stats to
+      *    the shared TXST queue. TS-STATUS is set by the caller
+      *    before this is performed, success or failure.
+       WRITE-TXN-STATS-RECORD.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
+      *
+       WRITE-TXN-STATS-RECORD-EXIT.
+           EXIT.
+      *
+      *    Read the breaker record for this target Liberty program.
+      *    A missing record (NOTFND, the normal case before any
+      *    failure has ever been recorded) is treated as closed with
+      *    a zero fail count, the same as an explicit CLOSED record.
+       CHECK-CIRCUIT-BREAKER.
+      *
+           EXEC CICS READ FILE(CIRCUIT-FILE-NAME)
+                     INTO(CKTBRKR)
+                     RIDFLD(LIBERTY-PROGRAM)
+                     UPDATE
+                     RESP(CB-RESP)
+                     END-EXEC.
+      *
+           IF CB-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE LIBERTY-PROGRAM TO CB-PROGRAM-NAME
+              MOVE 'C' TO CB-STATE
+              MOVE ZERO TO CB-FAIL-COUNT
+           END-IF.
+      *
+       CHECK-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Record this LINK attempt's outcome against the breaker -
+      *    a success clears the fail count, a failure counts towards
+      *    CIRCUIT-TRIP-THRESHOLD and trips the breaker open once it
+      *    is reached.
+       UPDATE-CIRCUIT-BREAKER.
+      *
+           IF LINK-SUCCEEDED
+              MOVE ZERO TO CB-FAIL-COUNT
+           ELSE
+              ADD 1 TO CB-FAIL-COUNT
+              IF CB-FAIL-COUNT NOT LESS THAN CIRCUIT-TRIP-THRESHOLD
+                 MOVE 'O' TO CB-STATE
+                 EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                 EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                           YYYYMMDD(WS-DATE8)
+                           TIME(CB-TRIP-TIME)
+                           END-EXEC
+                 MOVE WS-DATE8(1:4) TO CB-TRIP-DATE-YYYY
+                 MOVE WS-DATE8(5:2) TO CB-TRIP-DATE-MM
+                 MOVE WS-DATE8(7:2) TO CB-TRIP-DATE-DD
+              END-IF
+           END-IF.
+      *
+           IF CB-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        RIDFLD(CB-PROGRAM-NAME)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Look for a not-yet-expired cached lookup for the supplier
+      *    ID in CACHE-QUEUE-NAME, shared with SUPPLINK. CACHE-HIT is
+      *    only set when a cached entry was found and is still
+      *    younger than CACHE-TTL-MS.
+       CHECK-SUPPLIER-CACHE.
+      *
+           MOVE 'N' TO WS-CACHE-STATUS.
+           EXEC CICS READQ TS QUEUE(CACHE-QUEUE-NAME)
+                     INTO(SUPPLIER-CACHE-ENTRY)
+                     ITEM(1)
+                     RESP(CACHE-RESP)
+                     END-EXEC.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+              COMPUTE WS-CACHE-AGE-MS =
+                      WS-ABSTIME - SCE-CACHED-ABSTIME
+              IF WS-CACHE-AGE-MS LESS THAN CACHE-TTL-MS
+                 SET CACHE-HIT TO TRUE
+              END-IF
+           END-IF.
+      *
+       CHECK-SUPPLIER-CACHE-EXIT.
+           EXIT.
+      *
+      *    Refresh the cached entry for the supplier just looked up
+      *    for real, so the next lookup for the same ID - by this
+      *    program or by SUPPLINK - can be satisfied from the cache
+      *    instead of another LINK to Liberty.
+       UPDATE-SUPPLIER-CACHE.
+      *
+           EXEC CICS ASKTIME ABSTIME(SCE-CACHED-ABSTIME) END-EXEC.
+           MOVE SUPPLIER-ID IN WS-SUPPLIER TO SCE-SUPPLIER-ID.
+           MOVE SUPPLIER-NAME IN WS-SUPPLIER TO SCE-SUPPLIER-NAME.
+           MOVE SUPPLIER-STATUS IN WS-SUPPLIER TO SCE-SUPPLIER-STATUS.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        ITEM(1)
+                        REWRITE
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-SUPPLIER-CACHE-EXIT.
+           EXIT.
+      *
+      *    Look this transaction ID up in ROUTETAB. A found record
+      *    overrides the built-in default target PROGRAM/CHANNEL;
+      *    NOTFND (the normal case) leaves the defaults in place.
+       RESOLVE-LIBERTY-TARGET.
+      *
+           EXEC CICS READ FILE(ROUTE-FILE-NAME)
+                     INTO(ROUTETAB)
+                     RIDFLD(EIBTRNID)
+                     RESP(ROUTE-RESP)
+                     END-EXEC.
+      *
+           IF ROUTE-RESP EQUAL DFHRESP(NORMAL)
+              MOVE RT-PROGRAM-NAME TO LIBERTY-PROGRAM
+              MOVE RT-CHANNEL-NAME TO LIBERTY-CHANNEL
+           END-IF.
+      *
+       RESOLVE-LIBERTY-TARGET-EXIT.
+           EXIT.
 
