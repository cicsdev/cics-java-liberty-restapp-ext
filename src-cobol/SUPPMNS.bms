@@ -0,0 +1,102 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      * BMS mapset for the SUPPMENU transaction. One map, SUPPMN1:
+      * an OPTION field (A=add, C=change, I=inquire) and entry fields
+      * for every SUPPMAST field, plus a message line and PF3 to
+      * exit. Add and change both WRITE/REWRITE the whole record the
+      * operator entered - there is no partial-field update, the same
+      * as ADDPARTC's amend mode works against a whole STOKPART
+      * record. Inquire re-displays the stored record in the same
+      * fields.
+      *
+      * Assemble with DFHMAPS/DFHMDF (bmsgen) to produce the physical
+      * map load module and the SUPPMN1 symbolic map copybook. The
+      * copybook in this library (SUPPMN1.cpy) is hand-maintained to
+      * match this source exactly, since this shop's build does not
+      * run bmsgen as part of the COBOL compile.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+SUPPMNS  DFHMSD TYPE=&SYSPARM,                                 X
+               LANG=COBOL,                                     X
+               MODE=INOUT,                                     X
+               TERM=3270-2,                                    X
+               CTRL=(FREEKB,FRSET),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+SUPPMN1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                        X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=33,ATTRB=(PROT,BRT),        X
+               INITIAL='SUPPMENU - SUPPLIER MAINTENANCE'
+*
+         DFHMDF POS=(02,01),LENGTH=30,ATTRB=PROT,              X
+               INITIAL='A=ADD  C=CHANGE  I=INQUIRE'
+*
+         DFHMDF POS=(03,01),LENGTH=8,ATTRB=PROT,               X
+               INITIAL='OPTION: '
+OPTN     DFHMDF POS=(03,09),LENGTH=1,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(04,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='SUPPLIER ID: '
+SUPPID   DFHMDF POS=(04,15),LENGTH=8,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(05,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='NAME: '
+SNAME    DFHMDF POS=(05,15),LENGTH=40,ATTRB=UNPROT,             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(06,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='ADDRESS 1: '
+ADDR1    DFHMDF POS=(06,15),LENGTH=30,ATTRB=UNPROT,             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(07,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='ADDRESS 2: '
+ADDR2    DFHMDF POS=(07,15),LENGTH=30,ATTRB=UNPROT,             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(08,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='CITY: '
+CITY     DFHMDF POS=(08,15),LENGTH=20,ATTRB=UNPROT,             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(09,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='STATE: '
+STATE    DFHMDF POS=(09,15),LENGTH=2,ATTRB=UNPROT
+*
+         DFHMDF POS=(10,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='ZIP: '
+ZIP      DFHMDF POS=(10,15),LENGTH=10,ATTRB=UNPROT
+*
+         DFHMDF POS=(11,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='PHONE: '
+PHONE    DFHMDF POS=(11,15),LENGTH=15,ATTRB=UNPROT
+*
+         DFHMDF POS=(12,01),LENGTH=14,ATTRB=PROT,              X
+               INITIAL='TERMS: '
+TERMS    DFHMDF POS=(12,15),LENGTH=10,ATTRB=UNPROT
+*
+         DFHMDF POS=(13,01),LENGTH=33,ATTRB=PROT,              X
+               INITIAL='STATUS (ACTIVE/HOLD/BLOCKED): '
+STATUS   DFHMDF POS=(13,35),LENGTH=8,ATTRB=UNPROT
+*
+MSG      DFHMDF POS=(21,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT,NORM),       X
+               INITIAL='PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
