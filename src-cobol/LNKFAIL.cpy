@@ -0,0 +1,33 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per failed LINK to a Liberty program. Written to
+      *    the LNKFAIL file (ESDS) by LINK2SEC, LINK2SUP, SUPPLINK and
+      *    LINK2TXN so operations has a single place to see every
+      *    Liberty connectivity failure, whichever CICS program hit
+      *    it, instead of piecing it together from each program's own
+      *    terminal error message.
+      *****************************************************************
+       01  LNKFAIL.
+           03   LF-CALLING-PROGRAM      PIC X(8).
+           03   LF-LIBERTY-PROGRAM      PIC X(8).
+           03   LF-RESP                 PIC 9(8) DISPLAY.
+           03   LF-RESP2                PIC 9(8) DISPLAY.
+           03   LF-TERMINAL-ID          PIC X(4).
+           03   LF-AUDIT-DATE.
+                05  LF-AUDIT-DATE-YYYY  PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  LF-AUDIT-DATE-MM    PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  LF-AUDIT-DATE-DD    PIC X(2).
+           03   LF-AUDIT-TIME           PIC 9(6) DISPLAY.
+           03   LF-AUDIT-TASK           PIC 9(7) DISPLAY.
