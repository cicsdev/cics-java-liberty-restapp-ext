@@ -20,8 +20,59 @@
       * To simplify the code, this program has minimal error-handling
       * logic, except on the LINK to Liberty call itself.
       *
+      * Modification History:
+      *  01 Oct 2017  DEV  Original.
+      *  09 Aug 2026  DEV  Retry the LINK to Liberty a few times with
+      *                    a short delay before giving up, so a
+      *                    routine JVM recycle no longer shows up as
+      *                    an end-user error.
+      *  09 Aug 2026  DEV  Append a permanent record of every
+      *                    successful supplier inquiry to the
+      *                    SUPPAUDT file, so compliance can show
+      *                    which CICS userid looked up a given
+      *                    supplier's data and when.
+      *  09 Aug 2026  DEV  Look up the target Liberty PROGRAM/CHANNEL
+      *                    in the ROUTETAB file, keyed by EIBTRNID,
+      *                    before falling back to the built-in
+      *                    default - lets a new supplier service be
+      *                    staged behind a subset of transaction IDs
+      *                    without a recompile.
+      *  09 Aug 2026  DEV  Append a LNKFAIL entry when the LINK to
+      *                    Liberty fails, so operations has a single
+      *                    place to see every LINK failure across
+      *                    LINK2SEC, LINK2SUP, SUPPLINK and LINK2TXN.
+      *  09 Aug 2026  DEV  Check the shared CKTBRKR circuit breaker
+      *                    before attempting the LINK, and short-
+      *                    circuit straight to the error path without
+      *                    waiting on a LINK Liberty is already known
+      *                    to be failing. Trips the breaker itself
+      *                    after CIRCUIT-TRIP-THRESHOLD consecutive
+      *                    LINK failures; an operator resets it once
+      *                    Liberty is confirmed back up.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Check a short-lived TSQ cache (SUPPCACH,
+      *                    shared with LINK2SUP) for the supplier ID
+      *                    before doing the LINK to Liberty, and
+      *                    refresh it after every real lookup, so
+      *                    a supplier queried repeatedly in a short
+      *                    window does not drive a Liberty round
+      *                    trip every time. A cache hit still leaves
+      *                    a SUPPAUDT entry - the CICS userid comes
+      *                    from EXEC CICS ASSIGN instead of Liberty's
+      *                    USERID container, since no LINK is made.
+      *  09 Aug 2026  DEV  Validate a typed supplier ID (all-numeric,
+      *                    no more than 8 digits) before using it,
+      *                    and tell the operator on the response
+      *                    screen when it was rejected instead of
+      *                    silently falling back to the task number,
+      *                    since people did not realize their typo
+      *                    was ignored.
+      *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              SUPPLINK.
        DATE-WRITTEN.            October 2017.
@@ -37,18 +88,86 @@
       *
       *    SUPPLIER copybook
            COPY SUPPLIER REPLACING SUPPLIER BY WS-SUPPLIER.
+      *
+      *    SUPPAUDT copybook - one entry per supplier inquiry.
+           COPY SUPPAUDT.
+      *
+      *    ROUTETAB copybook - optional per-transaction override of
+      *    the target Liberty PROGRAM/CHANNEL names.
+           COPY ROUTETAB.
+      *
+      *    LNKFAIL copybook - one entry per failed LINK to Liberty,
+      *    shared with LINK2SEC, LINK2SUP and LINK2TXN.
+           COPY LNKFAIL.
+      *
+      *    CKTBRKR copybook - circuit breaker control record, shared
+      *    with LINK2SEC, LINK2SUP and LINK2TXN.
+           COPY CKTBRKR.
+      *
+      *    SUPPCACH copybook - short-lived TSQ cache entry for a
+      *    supplier looked up via Liberty's GETSUPPI, shared with
+      *    LINK2SUP.
+           COPY SUPPCACH.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
       *
        01  WS-TERMINAL-INPUT    PIC X(80).
        01  WS-SUPPLIER-NO       PIC 9(8) DISPLAY.
        01  WS-LIBERTY-CHANNEL   PIC X(16) VALUE 'LIBERTY-CHANNEL'.
        01  WS-LIBERTY-PROGRAM   PIC X(8)  VALUE 'GETSUPPI'.
+       01  AUDIT-FILE-NAME      PIC X(8)  VALUE 'SUPPAUDT'.
+       01  ROUTE-FILE-NAME      PIC X(8)  VALUE 'ROUTETAB'.
+       01  LINKFAIL-FILE-NAME   PIC X(8)  VALUE 'LNKFAIL'.
+       01  CIRCUIT-FILE-NAME    PIC X(8)  VALUE 'CKTBRKR'.
+      *
+      *    Shared transaction-statistics transient data queue.
+       01  TXNSTAT-QUEUE-NAME   PIC X(4)  VALUE 'TXST'.
        01  WS-STORAGE.
            03 WS-RECEIVE-LENGTH             PIC 9(4) COMP.
            03 FILLER                        PIC 9(4) COMP.
            03 LINK-RESP                     PIC 9(8) COMP.
            03 LINK-RESP2                    PIC 9(8) COMP.
+           03 ROUTE-RESP                    PIC 9(8) COMP.
            03 SUPPID-START                  PIC 9(8) COMP.
            03 SUPPID-END                    PIC 9(8) COMP.
+           03 WS-TASK-NUMBER                PIC 9(7) DISPLAY VALUE ZERO.
+           03 WS-ABSTIME                    PIC S9(15) COMP-3.
+           03 WS-DATE8                      PIC X(8) VALUE SPACES.
+           03 WS-LINK-TRIES                 PIC 9(1) COMP VALUE ZERO.
+           03 WS-LINK-STATUS                PIC X(1) VALUE 'N'.
+              88 LINK-SUCCEEDED              VALUE 'Y'.
+           03 CB-RESP                       PIC 9(8) COMP VALUE ZERO.
+           03 WS-TXN-START-ABSTIME     PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-END-ABSTIME       PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS        PIC S9(15) COMP-3 VALUE ZERO.
+           03 CACHE-QUEUE-NAME         PIC X(8)          VALUE SPACES.
+           03 CACHE-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-CACHE-STATUS          PIC X(1)          VALUE 'N'.
+              88 CACHE-HIT               VALUE 'Y'.
+           03 WS-CACHE-AGE-MS          PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-SUPPLIER-LEN          PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-INPUT-STATUS          PIC X(1)          VALUE 'Y'.
+              88 SUPPLIER-INPUT-VALID    VALUE 'Y'.
+      *
+      *    A short, fixed number of retries covers a routine Liberty
+      *    JVM recycle without making the terminal user wait long.
+       01  MAX-LINK-TRIES                   PIC 9(1) VALUE 3.
+      *
+      *    Consecutive LINK failures (across separate tasks) that
+      *    trip the circuit breaker open for this Liberty program.
+       01  CIRCUIT-TRIP-THRESHOLD           PIC 9(4) VALUE 5.
+      *
+      *    Synthetic RESP/RESP2 moved into LINK-RESP/LINK-RESP2 when
+      *    the breaker is open and the LINK is skipped altogether.
+       01  CIRCUIT-OPEN-RESP                PIC 9(8) VALUE 9999.
+       01  CIRCUIT-OPEN-RESP2               PIC 9(8) VALUE 9999.
+      *
+      *    How long a cached supplier lookup is trusted before we
+      *    go back to Liberty for a fresh copy.
+       01  CACHE-TTL-MS                      PIC S9(15) VALUE 300000.
 
       * Message to display for normal completion.
       * Display Link to Liberty USERID, Supplier ID and name.
@@ -57,8 +176,9 @@
           03 RESP-CICS-USERID PIC X(8) DISPLAY. 
           03 FILLER PIC X(14) VALUE ' SUPPLIER ID: '. 
           03 RESP-SUPPLIER-ID PIC 9(8) DISPLAY. 
-          03 FILLER PIC X(16) VALUE ' SUPPLIER NAME: '. 
-          03 RESP-SUPPLIER-NAME PIC X(40). 
+          03 FILLER PIC X(16) VALUE ' SUPPLIER NAME: '.
+          03 RESP-SUPPLIER-NAME PIC X(40).
+          03 RESP-INPUT-NOTE PIC X(48) VALUE SPACES.
 
       * Error message to display if Link to Liberty fails.
       * Include slots for target PROGRAM, RESP and RESP2.
@@ -74,6 +194,15 @@
        PROCEDURE DIVISION USING DFHEIBLK.
       *
        MAIN-PROCESSING SECTION.
+      *
+      *    Time the whole transaction from here.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+      *
+      *    Pick up any per-transaction override of the target Liberty
+      *    PROGRAM/CHANNEL before doing anything else, so the rest of
+      *    this section can use WS-LIBERTY-PROGRAM/WS-LIBERTY-CHANNEL
+      *    as before without caring where the values came from.
+           PERFORM RESOLVE-LIBERTY-TARGET.
       *
            MOVE LENGTH OF WS-TERMINAL-INPUT TO WS-RECEIVE-LENGTH.
            EXEC CICS RECEIVE INTO(WS-TERMINAL-INPUT) 
@@ -98,38 +227,112 @@
              ADD 1 TO SUPPID-END
            END-PERFORM.
 
-      *    If a supplier ID was provided on the command, use it.
+      *    If a supplier ID was provided on the command, validate it
+      *    before using it - it must be all-numeric and no more than
+      *    8 digits to fit WS-SUPPLIER-NO. Tell the operator when
+      *    what they typed is rejected rather than quietly falling
+      *    back to the task number, since that silent substitution
+      *    caused confusion when people didn't realize their typo
+      *    was ignored.
+           MOVE SPACES TO RESP-INPUT-NOTE.
+           MOVE 'Y' TO WS-INPUT-STATUS.
            IF SUPPID-END GREATER THAN SUPPID-START THEN
-              MOVE WS-TERMINAL-INPUT(SUPPID-START: 
-                   SUPPID-END - SUPPID-START) TO WS-SUPPLIER-NO
+              MOVE SUPPID-END - SUPPID-START TO WS-SUPPLIER-LEN
+              IF WS-SUPPLIER-LEN LESS THAN 9 AND
+                   WS-TERMINAL-INPUT(SUPPID-START:WS-SUPPLIER-LEN)
+                      NUMERIC THEN
+                 MOVE WS-TERMINAL-INPUT(SUPPID-START:
+                      WS-SUPPLIER-LEN) TO WS-SUPPLIER-NO
+              ELSE
+                 MOVE 'N' TO WS-INPUT-STATUS
+                 MOVE 'INVALID SUPPLIER ID TYPED - USING TASK NUMBER'
+                      TO RESP-INPUT-NOTE
+                 MOVE EIBTASKN TO WS-SUPPLIER-NO
+              END-IF
            ELSE
       *    Otherwise use the CICS Task number as a default ID.
               MOVE EIBTASKN TO WS-SUPPLIER-NO
            END-IF.
 
-      *    Store Supplier ID in StockPart structure and 
+      *    Check the cache before doing anything that would wait on
+      *    Liberty. On a hit, the cached supplier is reported and
+      *    the transaction ends right here with no LINK at all.
+           MOVE WS-SUPPLIER-NO TO CACHE-QUEUE-NAME.
+           PERFORM CHECK-SUPPLIER-CACHE.
+           IF CACHE-HIT
+              MOVE SCE-SUPPLIER-ID TO RESP-SUPPLIER-ID
+              MOVE SCE-SUPPLIER-NAME TO RESP-SUPPLIER-NAME
+      *       No LINK is made on a cache hit, so there is no Liberty
+      *       USERID container to read - ask CICS directly instead.
+              EXEC CICS ASSIGN USERID(RESP-CICS-USERID) END-EXEC
+              PERFORM WRITE-AUDIT-RECORD
+              EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
+                     ERASE FREEKB END-EXEC
+              SET TS-SUCCESS TO TRUE
+              PERFORM WRITE-TXN-STATS-RECORD
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
+
+      *    Store Supplier ID in StockPart structure and
       *    write it to 'STOKPART' container.
            MOVE WS-SUPPLIER-NO TO SUPPLIER.
            EXEC CICS PUT CONTAINER('STOKPART') 
                      CHANNEL(WS-LIBERTY-CHANNEL) 
                      FROM(WS-STOCK-PART) END-EXEC.
 
-      * Link to Liberty J2EE program passing channel.
-           EXEC CICS LINK PROGRAM(WS-LIBERTY-PROGRAM) 
-                     CHANNEL(WS-LIBERTY-CHANNEL) 
-                     RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC.
+      *    Check the circuit breaker before doing anything that would
+      *    wait on Liberty. If it is tripped open, skip the LINK
+      *    altogether and drop straight into the same failure
+      *    handling below as a real LINK failure would.
+           PERFORM CHECK-CIRCUIT-BREAKER.
+           IF CB-BREAKER-OPEN
+              MOVE CIRCUIT-OPEN-RESP TO LINK-RESP
+              MOVE CIRCUIT-OPEN-RESP2 TO LINK-RESP2
+              MOVE 'N' TO WS-LINK-STATUS
+           ELSE
+
+      * Link to Liberty J2EE program passing channel. Retry a small,
+      * fixed number of times with a short delay so a routine Liberty
+      * JVM recycle doesn't surface as a user error.
+              PERFORM UNTIL LINK-SUCCEEDED OR WS-LINK-TRIES NOT LESS
+                            THAN MAX-LINK-TRIES
+                 ADD 1 TO WS-LINK-TRIES
+                 EXEC CICS LINK PROGRAM(WS-LIBERTY-PROGRAM)
+                           CHANNEL(WS-LIBERTY-CHANNEL)
+                           RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC
+                 IF LINK-RESP EQUAL DFHRESP(NORMAL) THEN
+                    SET LINK-SUCCEEDED TO TRUE
+                 ELSE
+                    IF WS-LINK-TRIES LESS THAN MAX-LINK-TRIES THEN
+                       EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+      *       Record this attempt's outcome against the breaker.
+              PERFORM UPDATE-CIRCUIT-BREAKER
+           END-IF.
 
       * Perform basic response checking from LINK, report error.
-           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+           IF NOT LINK-SUCCEEDED THEN
               MOVE WS-LIBERTY-PROGRAM TO ERROR-PROG
               MOVE LINK-RESP TO ERROR-RESP
               MOVE LINK-RESP2 TO ERROR-RESP2
+      *    Keep a permanent record of this LINK failure.
+              PERFORM WRITE-LINKFAIL-RECORD
       *    Send the response data to the terminal.
-              EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) 
-                     ERASE FREEKB END-EXEC    
+              EXEC CICS SEND TEXT FROM(ERROR-MESSAGE)
+                     ERASE FREEKB END-EXEC
+      *
+      *    Report this failed transaction to the shared operational
+      *    dashboard queue.
+              SET TS-FAILURE TO TRUE
+              PERFORM WRITE-TXN-STATS-RECORD
       *
       *    Return control to CICS (end transaction).
               EXEC CICS RETURN END-EXEC
+              GOBACK
            END-IF.
 
       * Normal response from LINK so continue...
@@ -142,16 +345,236 @@
            MOVE SUPPLIER-ID TO RESP-SUPPLIER-ID.
            MOVE SUPPLIER-NAME TO RESP-SUPPLIER-NAME.
 
+      *    Refresh the cache with this fresh lookup.
+           PERFORM UPDATE-SUPPLIER-CACHE.
+
       * Copy Liberty USERID from container direct to output message.
-           EXEC CICS GET CONTAINER('USERID') 
-                     CHANNEL(WS-LIBERTY-CHANNEL) 
+           EXEC CICS GET CONTAINER('USERID')
+                     CHANNEL(WS-LIBERTY-CHANNEL)
                      INTO(RESP-CICS-USERID) END-EXEC.
 
+      *    Keep a permanent record of this supplier inquiry.
+           PERFORM WRITE-AUDIT-RECORD.
+
       *    Send the complete response message to the terminal.
-           EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE) 
-                     ERASE FREEKB END-EXEC.    
+           EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
+                     ERASE FREEKB END-EXEC.
+      *
+      *    Report this successful transaction to the shared
+      *    operational dashboard queue.
+           SET TS-SUCCESS TO TRUE.
+           PERFORM WRITE-TXN-STATS-RECORD.
       *
       *    Return control to CICS (end transaction).
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one entry to the SUPPAUDT file recording the CICS
+      *    userid, supplier ID, terminal id and timestamp of this
+      *    supplier inquiry.
+       WRITE-AUDIT-RECORD.
+      *
+           MOVE RESP-CICS-USERID TO SA-CICS-USERID.
+           MOVE WS-SUPPLIER-NO TO SA-SUPPLIER-ID.
+           MOVE EIBTRMID TO SA-TERMINAL-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO SA-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(SA-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO SA-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO SA-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO SA-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(AUDIT-FILE-NAME)
+                     FROM(SUPPAUDT)
+                     END-EXEC.
+      *
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      *
+      *    Append one entry to the LNKFAIL file recording which
+      *    program this is, the Liberty program it could not reach,
+      *    the LINK response, terminal id and timestamp.
+       WRITE-LINKFAIL-RECORD.
+      *
+           MOVE 'SUPPLINK' TO LF-CALLING-PROGRAM.
+           MOVE WS-LIBERTY-PROGRAM TO LF-LIBERTY-PROGRAM.
+           MOVE LINK-RESP TO LF-RESP.
+           MOVE LINK-RESP2 TO LF-RESP2.
+           MOVE EIBTRMID TO LF-TERMINAL-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO LF-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(LF-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO LF-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO LF-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO LF-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(LINKFAIL-FILE-NAME)
+                     FROM(LNKFAIL)
+                     END-EXEC.
+      *
+       WRITE-LINKFAIL-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this transaction's volume/response-time stats to
+      *    the shared TXST queue. TS-STATUS is set by the caller
+      *    before this is performed, success or failure.
+       WRITE-TXN-STATS-RECORD.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
+      *
+       WRITE-TXN-STATS-RECORD-EXIT.
+           EXIT.
+      *
+      *    Read the breaker record for this target Liberty program.
+      *    A missing record (NOTFND, the normal case before any
+      *    failure has ever been recorded) is treated as closed with
+      *    a zero fail count, the same as an explicit CLOSED record.
+       CHECK-CIRCUIT-BREAKER.
+      *
+           EXEC CICS READ FILE(CIRCUIT-FILE-NAME)
+                     INTO(CKTBRKR)
+                     RIDFLD(WS-LIBERTY-PROGRAM)
+                     UPDATE
+                     RESP(CB-RESP)
+                     END-EXEC.
+      *
+           IF CB-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE WS-LIBERTY-PROGRAM TO CB-PROGRAM-NAME
+              MOVE 'C' TO CB-STATE
+              MOVE ZERO TO CB-FAIL-COUNT
+           END-IF.
+      *
+       CHECK-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Record this LINK attempt's outcome against the breaker -
+      *    a success clears the fail count, a failure counts towards
+      *    CIRCUIT-TRIP-THRESHOLD and trips the breaker open once it
+      *    is reached.
+       UPDATE-CIRCUIT-BREAKER.
+      *
+           IF LINK-SUCCEEDED
+              MOVE ZERO TO CB-FAIL-COUNT
+           ELSE
+              ADD 1 TO CB-FAIL-COUNT
+              IF CB-FAIL-COUNT NOT LESS THAN CIRCUIT-TRIP-THRESHOLD
+                 MOVE 'O' TO CB-STATE
+                 EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                 EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                           YYYYMMDD(WS-DATE8)
+                           TIME(CB-TRIP-TIME)
+                           END-EXEC
+                 MOVE WS-DATE8(1:4) TO CB-TRIP-DATE-YYYY
+                 MOVE WS-DATE8(5:2) TO CB-TRIP-DATE-MM
+                 MOVE WS-DATE8(7:2) TO CB-TRIP-DATE-DD
+              END-IF
+           END-IF.
+      *
+           IF CB-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        RIDFLD(CB-PROGRAM-NAME)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Look for a not-yet-expired cached lookup for the supplier
+      *    ID in CACHE-QUEUE-NAME, shared with LINK2SUP. CACHE-HIT is
+      *    only set when a cached entry was found and is still
+      *    younger than CACHE-TTL-MS.
+       CHECK-SUPPLIER-CACHE.
+      *
+           MOVE 'N' TO WS-CACHE-STATUS.
+           EXEC CICS READQ TS QUEUE(CACHE-QUEUE-NAME)
+                     INTO(SUPPLIER-CACHE-ENTRY)
+                     ITEM(1)
+                     RESP(CACHE-RESP)
+                     END-EXEC.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+              COMPUTE WS-CACHE-AGE-MS =
+                      WS-ABSTIME - SCE-CACHED-ABSTIME
+              IF WS-CACHE-AGE-MS LESS THAN CACHE-TTL-MS
+                 SET CACHE-HIT TO TRUE
+              END-IF
+           END-IF.
+      *
+       CHECK-SUPPLIER-CACHE-EXIT.
+           EXIT.
+      *
+      *    Refresh the cached entry for the supplier just looked up
+      *    for real, so the next lookup for the same ID - by this
+      *    program or by LINK2SUP - can be satisfied from the cache
+      *    instead of another LINK to Liberty.
+       UPDATE-SUPPLIER-CACHE.
+      *
+           EXEC CICS ASKTIME ABSTIME(SCE-CACHED-ABSTIME) END-EXEC.
+           MOVE SUPPLIER-ID TO SCE-SUPPLIER-ID.
+           MOVE SUPPLIER-NAME TO SCE-SUPPLIER-NAME.
+           MOVE SUPPLIER-STATUS TO SCE-SUPPLIER-STATUS.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        ITEM(1)
+                        REWRITE
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-SUPPLIER-CACHE-EXIT.
+           EXIT.
+      *
+      *    Look this transaction ID up in ROUTETAB. A found record
+      *    overrides the built-in default target PROGRAM/CHANNEL;
+      *    NOTFND (the normal case) leaves the defaults in place.
+       RESOLVE-LIBERTY-TARGET.
+      *
+           EXEC CICS READ FILE(ROUTE-FILE-NAME)
+                     INTO(ROUTETAB)
+                     RIDFLD(EIBTRNID)
+                     RESP(ROUTE-RESP)
+                     END-EXEC.
+      *
+           IF ROUTE-RESP EQUAL DFHRESP(NORMAL)
+              MOVE RT-PROGRAM-NAME TO WS-LIBERTY-PROGRAM
+              MOVE RT-CHANNEL-NAME TO WS-LIBERTY-CHANNEL
+           END-IF.
+      *
+       RESOLVE-LIBERTY-TARGET-EXIT.
+           EXIT.
