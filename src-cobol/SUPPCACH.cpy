@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per supplier, held in a temporary storage queue
+      *    named after the 8-digit SUPPLIER-ID itself, so a lookup is
+      *    a single READQ TS by that name rather than a browse. Put
+      *    there by LINK2SUP and SUPPLINK after a successful LINK to
+      *    Liberty's GETSUPPI, and checked by both before doing that
+      *    LINK at all, so a supplier queried repeatedly in a short
+      *    window - paging through a part list grouped by supplier,
+      *    say - does not drive a Liberty round trip every time.
+      *    SCE-CACHED-ABSTIME is compared against the current ABSTIME
+      *    by the caller to decide whether the entry has expired.
+      *    The queue is shared between LINK2SUP and SUPPLINK, so a
+      *    supplier cached by one is a hit for the other.
+      *****************************************************************
+       01  SUPPLIER-CACHE-ENTRY.
+           03  SCE-CACHED-ABSTIME     PIC S9(15) COMP-3.
+           03  SCE-SUPPLIER-ID        PIC 9(8) DISPLAY.
+           03  SCE-SUPPLIER-NAME      PIC X(40).
+           03  SCE-SUPPLIER-STATUS    PIC X(8).
