@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per price/stock change made to a STOCK-PART
+      *    record. Written to the PRICEHST file (ESDS) by ADDPART
+      *    whenever a WRITE finds the part already exists, so the
+      *    prior UNIT-PRICE and STOCK-QUANTITY are not lost.
+      *****************************************************************
+       01  PRICEHST.
+           03   PH-PART-ID              PIC 9(8) DISPLAY.
+           03   PH-OLD-UNIT-PRICE       PIC 99999V99 PACKED-DECIMAL.
+           03   PH-OLD-STOCK-QUANTITY   PIC 9(8) BINARY.
+           03   PH-CHANGE-DATE.
+                05  PH-CHANGE-DATE-YYYY PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  PH-CHANGE-DATE-MM   PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  PH-CHANGE-DATE-DD   PIC X(2).
+           03   PH-CHANGE-TIME          PIC 9(6) DISPLAY.
+           03   PH-CHANGE-TASK          PIC 9(7) DISPLAY.
