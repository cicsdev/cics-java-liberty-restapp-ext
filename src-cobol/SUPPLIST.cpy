@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Repeating array of SUPPLIER records, one entry per ID
+      *    looked up in a single LINK2SUP request. Put to the
+      *    CONT-SUPPLIER-LIST container so a caller reconciling a
+      *    batch of purchase orders gets every result from one
+      *    transaction instead of one LINK2SUP run per supplier.
+      *****************************************************************
+       01  SUPPLIER-LIST.
+           03   SL-SUPPLIER-COUNT       PIC 9(4) BINARY.
+           03   SL-SUPPLIER-TABLE OCCURS 1 TO 20 TIMES
+                                  DEPENDING ON SL-SUPPLIER-COUNT.
+                05  SL-SUPPLIER          PIC X(56).
