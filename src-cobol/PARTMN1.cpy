@@ -0,0 +1,346 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Symbolic map for mapset PARTMNS, map PARTMN1 (PARTMENU's
+      *    3270 screen). Hand-maintained to match PARTMNS.bms field
+      *    for field, in the exact layout the BMS macro assembler's
+      *    bmsgen step would produce (PARTMNS.bms remains the single
+      *    source of truth for field position/attribute changes -
+      *    keep this copybook in step with it).
+      *****************************************************************
+       01  PARTMN1I.
+           02  FILLER               PIC X(12).
+           02  OPTNL          COMP PIC S9(4).
+           02  OPTNF          PIC X.
+           02  FILLER REDEFINES OPTNF.
+                03  OPTNA      PIC X.
+           02  OPTNI          PIC X(1).
+           02  PARTIDL        COMP PIC S9(4).
+           02  PARTIDF        PIC X.
+           02  FILLER REDEFINES PARTIDF.
+                03  PARTIDA    PIC X.
+           02  PARTIDI        PIC X(8).
+           02  DESCRL         COMP PIC S9(4).
+           02  DESCRF         PIC X.
+           02  FILLER REDEFINES DESCRF.
+                03  DESCRA     PIC X.
+           02  DESCRI         PIC X(40).
+           02  PRICEL         COMP PIC S9(4).
+           02  PRICEF         PIC X.
+           02  FILLER REDEFINES PRICEF.
+                03  PRICEA     PIC X.
+           02  PRICEI         PIC X(7).
+           02  ADJQTYL        COMP PIC S9(4).
+           02  ADJQTYF        PIC X.
+           02  FILLER REDEFINES ADJQTYF.
+                03  ADJQTYA    PIC X.
+           02  ADJQTYI        PIC X(9).
+           02  PARTID1L       COMP PIC S9(4).
+           02  PARTID1F       PIC X.
+           02  FILLER REDEFINES PARTID1F.
+                03  PARTID1A   PIC X.
+           02  PARTID1I       PIC X(8).
+           02  DESCR1L        COMP PIC S9(4).
+           02  DESCR1F        PIC X.
+           02  FILLER REDEFINES DESCR1F.
+                03  DESCR1A    PIC X.
+           02  DESCR1I        PIC X(24).
+           02  QTY1L          COMP PIC S9(4).
+           02  QTY1F          PIC X.
+           02  FILLER REDEFINES QTY1F.
+                03  QTY1A      PIC X.
+           02  QTY1I          PIC X(8).
+           02  PRICE1L        COMP PIC S9(4).
+           02  PRICE1F        PIC X.
+           02  FILLER REDEFINES PRICE1F.
+                03  PRICE1A    PIC X.
+           02  PRICE1I        PIC X(9).
+           02  PARTID2L       COMP PIC S9(4).
+           02  PARTID2F       PIC X.
+           02  FILLER REDEFINES PARTID2F.
+                03  PARTID2A   PIC X.
+           02  PARTID2I       PIC X(8).
+           02  DESCR2L        COMP PIC S9(4).
+           02  DESCR2F        PIC X.
+           02  FILLER REDEFINES DESCR2F.
+                03  DESCR2A    PIC X.
+           02  DESCR2I        PIC X(24).
+           02  QTY2L          COMP PIC S9(4).
+           02  QTY2F          PIC X.
+           02  FILLER REDEFINES QTY2F.
+                03  QTY2A      PIC X.
+           02  QTY2I          PIC X(8).
+           02  PRICE2L        COMP PIC S9(4).
+           02  PRICE2F        PIC X.
+           02  FILLER REDEFINES PRICE2F.
+                03  PRICE2A    PIC X.
+           02  PRICE2I        PIC X(9).
+           02  PARTID3L       COMP PIC S9(4).
+           02  PARTID3F       PIC X.
+           02  FILLER REDEFINES PARTID3F.
+                03  PARTID3A   PIC X.
+           02  PARTID3I       PIC X(8).
+           02  DESCR3L        COMP PIC S9(4).
+           02  DESCR3F        PIC X.
+           02  FILLER REDEFINES DESCR3F.
+                03  DESCR3A    PIC X.
+           02  DESCR3I        PIC X(24).
+           02  QTY3L          COMP PIC S9(4).
+           02  QTY3F          PIC X.
+           02  FILLER REDEFINES QTY3F.
+                03  QTY3A      PIC X.
+           02  QTY3I          PIC X(8).
+           02  PRICE3L        COMP PIC S9(4).
+           02  PRICE3F        PIC X.
+           02  FILLER REDEFINES PRICE3F.
+                03  PRICE3A    PIC X.
+           02  PRICE3I        PIC X(9).
+           02  PARTID4L       COMP PIC S9(4).
+           02  PARTID4F       PIC X.
+           02  FILLER REDEFINES PARTID4F.
+                03  PARTID4A   PIC X.
+           02  PARTID4I       PIC X(8).
+           02  DESCR4L        COMP PIC S9(4).
+           02  DESCR4F        PIC X.
+           02  FILLER REDEFINES DESCR4F.
+                03  DESCR4A    PIC X.
+           02  DESCR4I        PIC X(24).
+           02  QTY4L          COMP PIC S9(4).
+           02  QTY4F          PIC X.
+           02  FILLER REDEFINES QTY4F.
+                03  QTY4A      PIC X.
+           02  QTY4I          PIC X(8).
+           02  PRICE4L        COMP PIC S9(4).
+           02  PRICE4F        PIC X.
+           02  FILLER REDEFINES PRICE4F.
+                03  PRICE4A    PIC X.
+           02  PRICE4I        PIC X(9).
+           02  PARTID5L       COMP PIC S9(4).
+           02  PARTID5F       PIC X.
+           02  FILLER REDEFINES PARTID5F.
+                03  PARTID5A   PIC X.
+           02  PARTID5I       PIC X(8).
+           02  DESCR5L        COMP PIC S9(4).
+           02  DESCR5F        PIC X.
+           02  FILLER REDEFINES DESCR5F.
+                03  DESCR5A    PIC X.
+           02  DESCR5I        PIC X(24).
+           02  QTY5L          COMP PIC S9(4).
+           02  QTY5F          PIC X.
+           02  FILLER REDEFINES QTY5F.
+                03  QTY5A      PIC X.
+           02  QTY5I          PIC X(8).
+           02  PRICE5L        COMP PIC S9(4).
+           02  PRICE5F        PIC X.
+           02  FILLER REDEFINES PRICE5F.
+                03  PRICE5A    PIC X.
+           02  PRICE5I        PIC X(9).
+           02  PARTID6L       COMP PIC S9(4).
+           02  PARTID6F       PIC X.
+           02  FILLER REDEFINES PARTID6F.
+                03  PARTID6A   PIC X.
+           02  PARTID6I       PIC X(8).
+           02  DESCR6L        COMP PIC S9(4).
+           02  DESCR6F        PIC X.
+           02  FILLER REDEFINES DESCR6F.
+                03  DESCR6A    PIC X.
+           02  DESCR6I        PIC X(24).
+           02  QTY6L          COMP PIC S9(4).
+           02  QTY6F          PIC X.
+           02  FILLER REDEFINES QTY6F.
+                03  QTY6A      PIC X.
+           02  QTY6I          PIC X(8).
+           02  PRICE6L        COMP PIC S9(4).
+           02  PRICE6F        PIC X.
+           02  FILLER REDEFINES PRICE6F.
+                03  PRICE6A    PIC X.
+           02  PRICE6I        PIC X(9).
+           02  PARTID7L       COMP PIC S9(4).
+           02  PARTID7F       PIC X.
+           02  FILLER REDEFINES PARTID7F.
+                03  PARTID7A   PIC X.
+           02  PARTID7I       PIC X(8).
+           02  DESCR7L        COMP PIC S9(4).
+           02  DESCR7F        PIC X.
+           02  FILLER REDEFINES DESCR7F.
+                03  DESCR7A    PIC X.
+           02  DESCR7I        PIC X(24).
+           02  QTY7L          COMP PIC S9(4).
+           02  QTY7F          PIC X.
+           02  FILLER REDEFINES QTY7F.
+                03  QTY7A      PIC X.
+           02  QTY7I          PIC X(8).
+           02  PRICE7L        COMP PIC S9(4).
+           02  PRICE7F        PIC X.
+           02  FILLER REDEFINES PRICE7F.
+                03  PRICE7A    PIC X.
+           02  PRICE7I        PIC X(9).
+           02  PARTID8L       COMP PIC S9(4).
+           02  PARTID8F       PIC X.
+           02  FILLER REDEFINES PARTID8F.
+                03  PARTID8A   PIC X.
+           02  PARTID8I       PIC X(8).
+           02  DESCR8L        COMP PIC S9(4).
+           02  DESCR8F        PIC X.
+           02  FILLER REDEFINES DESCR8F.
+                03  DESCR8A    PIC X.
+           02  DESCR8I        PIC X(24).
+           02  QTY8L          COMP PIC S9(4).
+           02  QTY8F          PIC X.
+           02  FILLER REDEFINES QTY8F.
+                03  QTY8A      PIC X.
+           02  QTY8I          PIC X(8).
+           02  PRICE8L        COMP PIC S9(4).
+           02  PRICE8F        PIC X.
+           02  FILLER REDEFINES PRICE8F.
+                03  PRICE8A    PIC X.
+           02  PRICE8I        PIC X(9).
+           02  PARTID9L       COMP PIC S9(4).
+           02  PARTID9F       PIC X.
+           02  FILLER REDEFINES PARTID9F.
+                03  PARTID9A   PIC X.
+           02  PARTID9I       PIC X(8).
+           02  DESCR9L        COMP PIC S9(4).
+           02  DESCR9F        PIC X.
+           02  FILLER REDEFINES DESCR9F.
+                03  DESCR9A    PIC X.
+           02  DESCR9I        PIC X(24).
+           02  QTY9L          COMP PIC S9(4).
+           02  QTY9F          PIC X.
+           02  FILLER REDEFINES QTY9F.
+                03  QTY9A      PIC X.
+           02  QTY9I          PIC X(8).
+           02  PRICE9L        COMP PIC S9(4).
+           02  PRICE9F        PIC X.
+           02  FILLER REDEFINES PRICE9F.
+                03  PRICE9A    PIC X.
+           02  PRICE9I        PIC X(9).
+           02  PARTID10L      COMP PIC S9(4).
+           02  PARTID10F      PIC X.
+           02  FILLER REDEFINES PARTID10F.
+                03  PARTID10A  PIC X.
+           02  PARTID10I      PIC X(8).
+           02  DESCR10L       COMP PIC S9(4).
+           02  DESCR10F       PIC X.
+           02  FILLER REDEFINES DESCR10F.
+                03  DESCR10A   PIC X.
+           02  DESCR10I       PIC X(24).
+           02  QTY10L         COMP PIC S9(4).
+           02  QTY10F         PIC X.
+           02  FILLER REDEFINES QTY10F.
+                03  QTY10A     PIC X.
+           02  QTY10I         PIC X(8).
+           02  PRICE10L       COMP PIC S9(4).
+           02  PRICE10F       PIC X.
+           02  FILLER REDEFINES PRICE10F.
+                03  PRICE10A   PIC X.
+           02  PRICE10I       PIC X(9).
+           02  MSGL           COMP PIC S9(4).
+           02  MSGF           PIC X.
+           02  FILLER REDEFINES MSGF.
+                03  MSGA       PIC X.
+           02  MSGI           PIC X(79).
+
+       01  PARTMN1O REDEFINES PARTMN1I.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(3).
+           02  OPTNO          PIC X(1).
+           02  FILLER               PIC X(3).
+           02  PARTIDO        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCRO         PIC X(40).
+           02  FILLER               PIC X(3).
+           02  PRICEO         PIC X(7).
+           02  FILLER               PIC X(3).
+           02  ADJQTYO        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID1O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR1O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY1O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE1O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID2O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR2O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY2O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE2O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID3O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR3O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY3O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE3O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID4O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR4O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY4O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE4O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID5O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR5O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY5O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE5O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID6O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR6O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY6O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE6O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID7O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR7O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY7O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE7O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID8O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR8O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY8O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE8O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID9O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR9O        PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY9O          PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE9O        PIC X(9).
+           02  FILLER               PIC X(3).
+           02  PARTID10O      PIC X(8).
+           02  FILLER               PIC X(3).
+           02  DESCR10O       PIC X(24).
+           02  FILLER               PIC X(3).
+           02  QTY10O         PIC X(8).
+           02  FILLER               PIC X(3).
+           02  PRICE10O       PIC X(9).
+           02  FILLER               PIC X(3).
+           02  MSGO           PIC X(79).
