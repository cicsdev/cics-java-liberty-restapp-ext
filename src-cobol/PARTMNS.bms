@@ -0,0 +1,123 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      * BMS mapset for the PARTMENU transaction. One map, PARTMN1:
+      * an OPTION field (A=add, I=inquire, J=adjust quantity,
+      * B=browse) and entry fields for the data each option needs,
+      * a 10-row result table (one row for an ADD/INQUIRE/ADJUST
+      * result, up to ten for a BROWSE page), a message line, and
+      * PF3 to exit. PARTMENU LINKs to ADDPART, GETPART, RECVGDS,
+      * ISSUGDS or BRWSPART depending on OPTION and formats whatever
+      * comes back into this same table.
+      *
+      * Assemble with DFHMAPS/DFHMDF (bmsgen) to produce the physical
+      * map load module and the PARTMN1 symbolic map copybook. The
+      * copybook in this library (PARTMN1.cpy) is hand-maintained to
+      * match this source exactly, since this shop's build does not
+      * run bmsgen as part of the COBOL compile.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+PARTMNS  DFHMSD TYPE=&SYSPARM,                                 X
+               LANG=COBOL,                                     X
+               MODE=INOUT,                                     X
+               TERM=3270-2,                                    X
+               CTRL=(FREEKB,FRSET),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+PARTMN1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                        X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=30,ATTRB=(PROT,BRT),        X
+               INITIAL='PARTMENU - PARTS MAINTENANCE'
+*
+         DFHMDF POS=(02,01),LENGTH=46,ATTRB=PROT,              X
+               INITIAL='A=ADD  I=INQUIRE  J=ADJUST QTY  B=BROWSE'
+*
+         DFHMDF POS=(03,01),LENGTH=8,ATTRB=PROT,               X
+               INITIAL='OPTION: '
+OPTN     DFHMDF POS=(03,09),LENGTH=1,ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(04,01),LENGTH=9,ATTRB=PROT,               X
+               INITIAL='PART ID: '
+PARTID   DFHMDF POS=(04,10),LENGTH=8,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(05,01),LENGTH=19,ATTRB=PROT,              X
+               INITIAL='DESCRIPTION (ADD): '
+DESCR    DFHMDF POS=(05,20),LENGTH=40,ATTRB=UNPROT,             X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(06,01),LENGTH=36,ATTRB=PROT,              X
+               INITIAL='PRICE X100, NO POINT (ADD), 9(7): '
+PRICE    DFHMDF POS=(06,37),LENGTH=7,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(07,01),LENGTH=36,ATTRB=PROT,              X
+               INITIAL='ADJUST QTY +RECEIPT/-ISSUE (JUST): '
+ADJQTY   DFHMDF POS=(07,37),LENGTH=9,ATTRB=UNPROT
+*
+         DFHMDF POS=(09,01),LENGTH=7,ATTRB=(PROT,UNDERLINE),   X
+               INITIAL='PART ID'
+         DFHMDF POS=(09,10),LENGTH=11,ATTRB=(PROT,UNDERLINE),  X
+               INITIAL='DESCRIPTION'
+         DFHMDF POS=(09,35),LENGTH=3,ATTRB=(PROT,UNDERLINE),   X
+               INITIAL='QTY'
+         DFHMDF POS=(09,44),LENGTH=5,ATTRB=(PROT,UNDERLINE),   X
+               INITIAL='PRICE'
+*
+PARTID1 DFHMDF POS=(10,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR1  DFHMDF POS=(10,10),LENGTH=24,ATTRB=PROT
+QTY1    DFHMDF POS=(10,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE1  DFHMDF POS=(10,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID2 DFHMDF POS=(11,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR2  DFHMDF POS=(11,10),LENGTH=24,ATTRB=PROT
+QTY2    DFHMDF POS=(11,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE2  DFHMDF POS=(11,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID3 DFHMDF POS=(12,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR3  DFHMDF POS=(12,10),LENGTH=24,ATTRB=PROT
+QTY3    DFHMDF POS=(12,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE3  DFHMDF POS=(12,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID4 DFHMDF POS=(13,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR4  DFHMDF POS=(13,10),LENGTH=24,ATTRB=PROT
+QTY4    DFHMDF POS=(13,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE4  DFHMDF POS=(13,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID5 DFHMDF POS=(14,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR5  DFHMDF POS=(14,10),LENGTH=24,ATTRB=PROT
+QTY5    DFHMDF POS=(14,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE5  DFHMDF POS=(14,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID6 DFHMDF POS=(15,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR6  DFHMDF POS=(15,10),LENGTH=24,ATTRB=PROT
+QTY6    DFHMDF POS=(15,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE6  DFHMDF POS=(15,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID7 DFHMDF POS=(16,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR7  DFHMDF POS=(16,10),LENGTH=24,ATTRB=PROT
+QTY7    DFHMDF POS=(16,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE7  DFHMDF POS=(16,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID8 DFHMDF POS=(17,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR8  DFHMDF POS=(17,10),LENGTH=24,ATTRB=PROT
+QTY8    DFHMDF POS=(17,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE8  DFHMDF POS=(17,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID9 DFHMDF POS=(18,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR9  DFHMDF POS=(18,10),LENGTH=24,ATTRB=PROT
+QTY9    DFHMDF POS=(18,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE9  DFHMDF POS=(18,44),LENGTH=9,ATTRB=(PROT,NUM)
+PARTID10 DFHMDF POS=(19,01),LENGTH=8,ATTRB=(PROT,NUM)
+DESCR10  DFHMDF POS=(19,10),LENGTH=24,ATTRB=PROT
+QTY10    DFHMDF POS=(19,35),LENGTH=8,ATTRB=(PROT,NUM)
+PRICE10  DFHMDF POS=(19,44),LENGTH=9,ATTRB=(PROT,NUM)
+*
+MSG      DFHMDF POS=(21,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT,NORM),       X
+               INITIAL='PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
