@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per successful CICS-to-Liberty identity
+      *    resolution. Written to the IDAUDIT file (ESDS) by LINK2SEC
+      *    so security review can show who exercised the identity
+      *    propagation path, even after the 3270 screen clears.
+      *****************************************************************
+       01  IDAUDIT.
+           03   IA-CICS-USERID          PIC X(8).
+           03   IA-JAVA-PRINCIPAL       PIC X(8).
+           03   IA-TERMINAL-ID          PIC X(4).
+           03   IA-AUDIT-DATE.
+                05  IA-AUDIT-DATE-YYYY  PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  IA-AUDIT-DATE-MM    PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  IA-AUDIT-DATE-DD    PIC X(2).
+           03   IA-AUDIT-TIME           PIC 9(6) DISPLAY.
+           03   IA-AUDIT-TASK           PIC 9(7) DISPLAY.
