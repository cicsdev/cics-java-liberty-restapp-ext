@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per terminal/action combination that has failed
+      *    at least once in LINK2TXN, keyed so repeated resubmits of
+      *    the same stuck action are counted instead of each failing
+      *    silently on its own.
+      *****************************************************************
+       01  FAILCTR-RECORD.
+           03   FC-KEY.
+                05  FC-TERMINAL-ID       PIC X(4).
+                05  FC-ACTION            PIC X(10).
+           03   FC-FAIL-COUNT            PIC 9(4)  COMP.
+           03   FC-LAST-FAIL-DATE.
+                05  FC-LAST-FAIL-YYYY    PIC X(4).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  FC-LAST-FAIL-MM      PIC X(2).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  FC-LAST-FAIL-DD      PIC X(2).
+           03   FC-LAST-FAIL-TIME        PIC 9(6)  DISPLAY.
