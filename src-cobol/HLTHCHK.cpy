@@ -0,0 +1,37 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One line PROG1 writes to the HLTH transient data queue on
+      *    every run, recording whether the LINK to the Liberty echo
+      *    endpoint succeeded, how long it took, and when it ran, for
+      *    the monitoring dashboard that already polls that queue.
+      *****************************************************************
+       01  HEALTH-CHECK-MESSAGE.
+           03   FILLER                   PIC X(15) VALUE
+                'PROG1 HEALTH: '.
+           03   HC-STATUS                PIC X(7)  VALUE SPACES.
+                88  HC-SUCCESS            VALUE 'SUCCESS'.
+                88  HC-FAILURE            VALUE 'FAILURE'.
+           03   FILLER                   PIC X(10) VALUE
+                ' RESP-MS: '.
+           03   HC-RESPONSE-MS           PIC 9(7)  DISPLAY.
+           03   FILLER                   PIC X(7)  VALUE
+                ' DATE: '.
+           03   HC-DATE.
+                05  HC-DATE-YYYY         PIC X(4).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  HC-DATE-MM           PIC X(2).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  HC-DATE-DD           PIC X(2).
+           03   FILLER                   PIC X(7)  VALUE
+                ' TIME: '.
+           03   HC-TIME                  PIC 9(6)  DISPLAY.
