@@ -0,0 +1,34 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per terminal/action combination that LINK2TXN
+      *    has given up on after repeated rollbacks, so an operator
+      *    can browse this file rather than discover a stuck action
+      *    weeks later. Keyed the same as FAILCTR so the two stay in
+      *    step.
+      *****************************************************************
+       01  DEADLTR-RECORD.
+           03   DL-KEY.
+                05  DL-TERMINAL-ID       PIC X(4).
+                05  DL-ACTION            PIC X(10).
+           03   DL-TRAN-ID               PIC X(4).
+           03   DL-TASK-NUMBER           PIC 9(7)  DISPLAY.
+           03   DL-FAIL-COUNT            PIC 9(4)  DISPLAY.
+           03   DL-LAST-RESP             PIC 9(8)  DISPLAY.
+           03   DL-LAST-RESP2            PIC 9(8)  DISPLAY.
+           03   DL-DEAD-LETTER-DATE.
+                05  DL-DEAD-LETTER-YYYY  PIC X(4).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  DL-DEAD-LETTER-MM    PIC X(2).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  DL-DEAD-LETTER-DD    PIC X(2).
+           03   DL-DEAD-LETTER-TIME      PIC 9(6)  DISPLAY.
