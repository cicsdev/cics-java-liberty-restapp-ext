@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+       01  IDENTITY.
+           03   CICS-USERID             PIC X(8).
+           03   JAVA-PRINCIPAL          PIC X(8).
+           03   JAVA-USER-ROLES         PIC X(60).
