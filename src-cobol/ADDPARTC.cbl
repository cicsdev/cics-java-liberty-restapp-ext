@@ -20,8 +20,43 @@
       * To simplify the code, this program has minimal error-handling
       * logic.
       *
+      * Modification History:
+      *  15 Aug 2017  DEV  Original.
+      *  09 Aug 2026  DEV  Added RESP/RESP2 checking on the WRITE and a
+      *                    return code, put back to the channel in a
+      *                    new container, so a file-control problem no
+      *                    longer abends the task.
+      *  09 Aug 2026  DEV  Added an UPDATE-MODE control container so a
+      *                    caller can ask for an amend (READ UPDATE +
+      *                    REWRITE) of an existing part instead of
+      *                    only ever creating a new one.
+      *  09 Aug 2026  DEV  DISCONTINUED-FLAG rides along in the
+      *                    STOKPART container like any other field -
+      *                    an update-mode caller retires a part by
+      *                    setting it to 'Y' and rewriting.
+      *  09 Aug 2026  DEV  Reject a zero UNIT-PRICE or a zero PART-ID
+      *                    instead of writing it, and put every
+      *                    problem found with the request (not just
+      *                    the first) back in a new STOKMSGS
+      *                    container - a caller that doesn't know to
+      *                    GET it simply never looks.
+      *  09 Aug 2026  DEV  Validate PART-ID's check digit (a weighted
+      *                    mod-11 digit in the last position) before
+      *                    writing it, the same scheme and the same
+      *                    rejection as ADDPART.
+      *  09 Aug 2026  DEV  Default UNIT-OF-MEASURE to 'EA' and
+      *                    PACK-SIZE to 1 when a caller doesn't supply
+      *                    either, mirroring ADDPART's defaulting.
+      *  09 Aug 2026  DEV  A duplicate key on the add-mode WRITE was
+      *                    reported back as an amendment without the
+      *                    record actually being read or rewritten -
+      *                    amend it for real, the same as ADDPART.
+      *                    Also fold a mod-11 check digit of 10 down
+      *                    to 0 the same way 11 already is, instead
+      *                    of leaving it permanently unvalidatable.
+      *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              ADDPARTC.
        DATE-WRITTEN.            May 2017.
@@ -35,11 +70,64 @@
       *    STOCK-PART copybook
            COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
       *
+      *    Common return-code field, put back to the channel in its
+      *    own container so the caller gets a real answer instead of
+      *    an abend on a file-control problem.
+           COPY RTNCODE.
+      *
+      *    VALIDATION-MESSAGES copybook - every problem found with
+      *    this request, not just the first, put back in its own
+      *    container alongside STOKRC.
+           COPY VALDMSGS REPLACING VALIDATION-MESSAGES BY
+                WS-VALIDATION-MESSAGES.
+      *
       *    Name of the CICS file to use
        77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
       *
-      *    Name of the container to use
+      *    Name of the containers to use
        77  CONTAINER-NAME       PIC X(16) VALUE 'STOKPART'.
+       77  RC-CONTAINER-NAME    PIC X(16) VALUE 'STOKRC'.
+       77  MODE-CONTAINER-NAME  PIC X(16) VALUE 'STOKMODE'.
+       77  MSGS-CONTAINER-NAME  PIC X(16) VALUE 'STOKMSGS'.
+      *
+       01  WS-STORAGE.
+           03 WRITE-RESP        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP2       PIC 9(8)  COMP    VALUE ZERO.
+           03 MODE-RESP         PIC 9(8)  COMP    VALUE ZERO.
+      *
+      *    One validation failure's message text, on its way into
+      *    WS-VALIDATION-MESSAGES via ADD-VALIDATION-MESSAGE.
+           03 WS-NEW-VALIDATION-MSG PIC X(30) VALUE SPACES.
+      *
+      *    PART-ID's individual digits, picked off by reference
+      *    modification, and the weighted mod-11 check digit worked
+      *    out from the first seven against the eighth (rightmost).
+           03 WS-PID-DIGIT-1    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-2    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-3    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-4    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-5    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-6    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-7    PIC 9(1) VALUE ZERO.
+           03 WS-PID-CHECK-DIGIT PIC 9(1) VALUE ZERO.
+           03 WS-CD-WEIGHTED-SUM PIC 9(4) VALUE ZERO.
+           03 WS-CD-QUOTIENT    PIC 9(4) VALUE ZERO.
+           03 WS-CD-REMAINDER   PIC 9(2) VALUE ZERO.
+           03 WS-CD-COMPUTED    PIC 9(2) VALUE ZERO.
+      *
+      *    'Y' when PART-ID's check digit matches what we compute
+      *    from its first seven digits, 'N' otherwise.
+           03 WS-CD-STATUS      PIC X(1) VALUE 'Y'.
+              88 CHECK-DIGIT-OK    VALUE 'Y'.
+              88 CHECK-DIGIT-BAD   VALUE 'N'.
+      *
+      *    Update-mode flag, GET from the optional STOKMODE
+      *    container. 'A' (add, the default) does a straight WRITE;
+      *    'U' (update) does a READ UPDATE + REWRITE of an existing
+      *    part instead.
+       01  WS-UPDATE-MODE       PIC X(1) VALUE 'A'.
+           88  MODE-IS-UPDATE    VALUE 'U'.
+           88  MODE-IS-ADD       VALUE 'A'.
       *
        LINKAGE SECTION.
       *
@@ -52,22 +140,168 @@
                      INTO(WS-STOCK-PART)
                      END-EXEC.
       *
-      *    Write to the file using CICS file control services
-           EXEC CICS WRITE FILE(FILE-NAME)
-                     FROM(WS-STOCK-PART)
-                     RIDFLD(PART-ID of WS-STOCK-PART)
+      *    Get the optional update-mode container. An older caller
+      *    that never sends it defaults to 'A' (add).
+           EXEC CICS GET CONTAINER(MODE-CONTAINER-NAME)
+                     INTO(WS-UPDATE-MODE)
+                     RESP(MODE-RESP)
                      END-EXEC.
+           IF MODE-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+              MOVE 'A' TO WS-UPDATE-MODE
+           END-IF.
+      *
+      *    Default the unit of measure and pack size when a caller
+      *    doesn't supply them.
+           IF UNIT-OF-MEASURE OF WS-STOCK-PART EQUAL SPACES
+              OR UNIT-OF-MEASURE OF WS-STOCK-PART EQUAL LOW-VALUES
+              MOVE 'EA' TO UNIT-OF-MEASURE OF WS-STOCK-PART
+           END-IF.
+           IF PACK-SIZE OF WS-STOCK-PART EQUAL ZERO
+              MOVE 1 TO PACK-SIZE OF WS-STOCK-PART
+           END-IF.
+      *
+      *    Check every validation rule before writing anything, so a
+      *    request that fails more than one of them - say, a zero
+      *    price and an out-of-range PART-ID - gets every problem
+      *    back in STOKMSGS instead of just the first.
+           MOVE ZERO TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES.
+      *
+           IF PART-ID OF WS-STOCK-PART EQUAL ZERO
+              MOVE 'PART ID MUST BE NON-ZERO' TO WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
+           IF UNIT-PRICE OF WS-STOCK-PART NOT GREATER THAN ZERO
+              MOVE 'UNIT PRICE MUST BE > ZERO' TO WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
+           PERFORM CHECK-PART-ID-CHECK-DIGIT.
+           IF CHECK-DIGIT-BAD
+              MOVE 'PART ID CHECK DIGIT INVALID' TO
+                   WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
+      *
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES GREATER
+                THAN ZERO
       *
-      *    Update the description to prove we can pass data back in
-      *    a container to Java
-           MOVE '<ADDED>' TO DESCRIPTION OF WS-STOCK-PART(1:7).
+      *       Reject the request - nothing is written.
+              SET RC-VALIDATION-ERROR TO TRUE
+           ELSE
+              IF MODE-IS-UPDATE THEN
+      *          Amend an existing part - READ UPDATE then REWRITE.
+                 EXEC CICS READ FILE(FILE-NAME)
+                           RIDFLD(PART-ID OF WS-STOCK-PART)
+                           UPDATE
+                           RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                           END-EXEC
+                 IF WRITE-RESP EQUAL DFHRESP(NORMAL) THEN
+                    EXEC CICS REWRITE FILE(FILE-NAME)
+                              FROM(WS-STOCK-PART)
+                              RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                              END-EXEC
+                 END-IF
+              ELSE
+      *          Create a brand new part.
+                 EXEC CICS WRITE FILE(FILE-NAME)
+                           FROM(WS-STOCK-PART)
+                           RIDFLD(PART-ID of WS-STOCK-PART)
+                           RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                           END-EXEC
+              END-IF
       *
-      *    Update the container
+      *       Map the file-control response to a return code the
+      *       caller can act on instead of taking down the whole
+      *       task.
+              EVALUATE TRUE
+                 WHEN WRITE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+      *
+      *             A duplicate key means the part already exists -
+      *             amend it with the values just supplied instead
+      *             of claiming an amendment that never happened.
+                 WHEN WRITE-RESP EQUAL DFHRESP(DUPREC)
+                    EXEC CICS READ FILE(FILE-NAME)
+                              RIDFLD(PART-ID OF WS-STOCK-PART)
+                              UPDATE
+                              END-EXEC
+                    EXEC CICS REWRITE FILE(FILE-NAME)
+                              FROM(WS-STOCK-PART)
+                              RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                              END-EXEC
+                    SET RC-DUPLICATE-AMENDED TO TRUE
+                 WHEN WRITE-RESP EQUAL DFHRESP(NOTFND)
+                    SET RC-NOTFND TO TRUE
+                 WHEN OTHER
+                    SET RC-FILE-ERROR TO TRUE
+              END-EVALUATE
+      *
+      *       Update the description to prove we can pass data back
+      *       in a container to Java
+              MOVE '<ADDED>' TO DESCRIPTION OF WS-STOCK-PART(1:7)
+           END-IF.
+      *
+      *    Update the containers
            EXEC CICS PUT CONTAINER(CONTAINER-NAME)
                      FROM(WS-STOCK-PART)
                      END-EXEC.
+           EXEC CICS PUT CONTAINER(RC-CONTAINER-NAME)
+                     FROM(RETURN-CODE)
+                     END-EXEC.
+           EXEC CICS PUT CONTAINER(MSGS-CONTAINER-NAME)
+                     FROM(WS-VALIDATION-MESSAGES)
+                     END-EXEC.
       *
       *    Back to CICS
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one validation failure message to the array, up to
+      *    the three slots VALDMSGS.cpy provides.
+       ADD-VALIDATION-MESSAGE.
+      *
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES LESS THAN 3
+              ADD 1 TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES
+              MOVE WS-NEW-VALIDATION-MSG TO VM-MESSAGE-ENTRY OF
+                   WS-VALIDATION-MESSAGES
+                   (VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES)
+           END-IF.
+      *
+       ADD-VALIDATION-MESSAGE-EXIT.
+           EXIT.
+      *
+      *    Work out PART-ID's check digit from its first seven digits
+      *    (weights 8 down to 2, left to right) and compare it
+      *    against the eighth, rightmost digit as it was entered.
+       CHECK-PART-ID-CHECK-DIGIT.
+      *
+           MOVE PART-ID OF WS-STOCK-PART(1:1) TO WS-PID-DIGIT-1.
+           MOVE PART-ID OF WS-STOCK-PART(2:1) TO WS-PID-DIGIT-2.
+           MOVE PART-ID OF WS-STOCK-PART(3:1) TO WS-PID-DIGIT-3.
+           MOVE PART-ID OF WS-STOCK-PART(4:1) TO WS-PID-DIGIT-4.
+           MOVE PART-ID OF WS-STOCK-PART(5:1) TO WS-PID-DIGIT-5.
+           MOVE PART-ID OF WS-STOCK-PART(6:1) TO WS-PID-DIGIT-6.
+           MOVE PART-ID OF WS-STOCK-PART(7:1) TO WS-PID-DIGIT-7.
+           MOVE PART-ID OF WS-STOCK-PART(8:1) TO WS-PID-CHECK-DIGIT.
+      *
+           COMPUTE WS-CD-WEIGHTED-SUM =
+                   (WS-PID-DIGIT-1 * 8) + (WS-PID-DIGIT-2 * 7) +
+                   (WS-PID-DIGIT-3 * 6) + (WS-PID-DIGIT-4 * 5) +
+                   (WS-PID-DIGIT-5 * 4) + (WS-PID-DIGIT-6 * 3) +
+                   (WS-PID-DIGIT-7 * 2).
+           DIVIDE WS-CD-WEIGHTED-SUM BY 11
+                  GIVING WS-CD-QUOTIENT
+                  REMAINDER WS-CD-REMAINDER.
+           COMPUTE WS-CD-COMPUTED = 11 - WS-CD-REMAINDER.
+           IF WS-CD-COMPUTED EQUAL 11 OR WS-CD-COMPUTED EQUAL 10
+              MOVE 0 TO WS-CD-COMPUTED
+           END-IF.
+      *
+           IF WS-CD-COMPUTED EQUAL WS-PID-CHECK-DIGIT
+              SET CHECK-DIGIT-OK TO TRUE
+           ELSE
+              SET CHECK-DIGIT-BAD TO TRUE
+           END-IF.
+      *
+       CHECK-PART-ID-CHECK-DIGIT-EXIT.
+           EXIT.
