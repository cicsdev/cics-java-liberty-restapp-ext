@@ -0,0 +1,464 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Online parts-maintenance menu. Presents the PARTMN1 mapped
+      * screen with an OPTION field (A=add, I=inquire, J=adjust
+      * quantity, B=browse) and LINKs to the existing commarea
+      * program that already does the real work - ADDPART, GETPART,
+      * RECVGDS, ISSUGDS or BRWSPART - so operations staff have one
+      * consistent 3270 screen instead of needing a REST client to
+      * exercise those programs. Whatever comes back is formatted
+      * into the same result table the screen already shows.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic beyond mapping each target program's own return code.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *  09 Aug 2026  DEV  DO-ADD sent PARTIDI straight to ADDPART
+      *                    with no numeric check, unlike every other
+      *                    option on this menu - reject a non-numeric
+      *                    Part ID the same way DO-INQUIRE, DO-ADJUST
+      *                    and DO-BROWSE already do.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              PARTMENU.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    STOCK-PART copybook - used to unpack a result commarea's
+      *    STOCK-PART data for display.
+           COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
+      *
+      *    Common return-code field and its 88-levels. Moved in from
+      *    whichever target program's commarea return-code byte came
+      *    back, one call at a time, so RC-SUCCESS/RC-NOTFND/etc. can
+      *    be tested the same way regardless of which program set it.
+           COPY RTNCODE.
+      *
+      *    PARTMN1 symbolic map - see PARTMNS.bms/PARTMN1.cpy.
+           COPY PARTMN1.
+      *
+      *    A convenience view over the map's ten output result rows
+      *    as a table, so the display loop below can index into them
+      *    instead of naming each row's fields individually.
+       01  WS-MAP-ROW-VIEW REDEFINES PARTMN1O.
+           03 FILLER                PIC X(12).
+           03 FILLER                PIC X(80).
+           03 WS-MAP-ROW OCCURS 10 TIMES.
+              05 FILLER             PIC X(3).
+              05 WS-ROW-PARTID      PIC X(8).
+              05 FILLER             PIC X(3).
+              05 WS-ROW-DESCR       PIC X(24).
+              05 FILLER             PIC X(3).
+              05 WS-ROW-QTY         PIC X(8).
+              05 FILLER             PIC X(3).
+              05 WS-ROW-PRICE       PIC X(9).
+           03 FILLER                PIC X(3).
+           03 FILLER                PIC X(79).
+      *
+      *    Commarea areas matching each target program's own LINKAGE
+      *    SECTION layout exactly, so a plain COMMAREA LINK to each
+      *    one needs no translation on the way in or out.
+       01  WS-ADDPART-AREA.
+           03 AP-STOCK-PART         PIC X(102).
+           03 AP-RETURN-CODE        PIC X(1).
+      *
+       01  WS-GETPART-AREA.
+           03 GP-DATA-IN.
+              05 GP-PART-ID         PIC 9(8) DISPLAY.
+              05 FILLER             PIC X(86).
+           03 GP-DATA-OUT REDEFINES GP-DATA-IN.
+              05 GP-STOCK-PART      PIC X(102).
+           03 GP-RETURN-CODE        PIC X(1).
+      *
+       01  WS-RECVGDS-AREA.
+           03 RV-PART-ID             PIC 9(8) DISPLAY.
+           03 RV-RECEIVED-QUANTITY   PIC 9(8) DISPLAY.
+           03 RV-STOCK-PART          PIC X(108).
+           03 RV-RETURN-CODE         PIC X(1).
+      *
+       01  WS-ISSUGDS-AREA.
+           03 IS-PART-ID             PIC 9(8) DISPLAY.
+           03 IS-ISSUE-QUANTITY      PIC 9(8) DISPLAY.
+           03 IS-STOCK-PART          PIC X(108).
+           03 IS-RETURN-CODE         PIC X(1).
+      *
+       01  WS-BRWSPART-AREA.
+           03 BR-START-PART-ID       PIC 9(8) DISPLAY.
+           03 BR-REQUEST-COUNT       PIC 9(4) DISPLAY.
+           03 BR-RETURN-COUNT       PIC 9(4) DISPLAY.
+           03 BR-RETURN-CODE        PIC X(1).
+           03 BR-INCLUDE-DISCONTINUED PIC X(1).
+           03 BR-PART-TABLE OCCURS 1 TO 50 TIMES
+                            DEPENDING ON BR-RETURN-COUNT.
+              05 BR-STOCK-PART      PIC X(108).
+      *
+      *    The 7 digits typed into PRICEI are the same shape as
+      *    UNIT-PRICE (5 integer digits, 2 decimal digits) with no
+      *    decimal point keyed in, eg 0002550 means 25.50 - REDEFINES
+      *    reinterprets the same 7 bytes with the implied decimal in
+      *    the right place instead of moving digits around.
+       01  WS-PRICE-INPUT.
+           03 WS-PRICE-RAW           PIC 9(7).
+       01  WS-PRICE-VALUE REDEFINES WS-PRICE-INPUT PIC 9(5)V99.
+      *
+      *    STOCK-QUANTITY is BINARY and UNIT-PRICE is PACKED-DECIMAL -
+      *    neither can be MOVEd straight into an alphanumeric map
+      *    field, so each is unpacked into a DISPLAY field first.
+       01  WS-DISPLAY-QTY            PIC 9(8).
+       01  WS-PRICE-DISPLAY.
+           03 FILLER                 PIC X     VALUE SPACE.
+           03 WS-PRICE-DISPLAY-WHOLE PIC 9(5).
+           03 FILLER                 PIC X     VALUE '.'.
+           03 WS-PRICE-DISPLAY-FRAC  PIC 9(2).
+      *
+      *    Working storage definitions
+       01  WS-STORAGE.
+           03 MAP-RESP               PIC 9(8) COMP VALUE ZERO.
+           03 LINK-RESP              PIC 9(8) COMP VALUE ZERO.
+           03 WS-INDEX               PIC 9(4) COMP VALUE ZERO.
+           03 WS-ADJUST-QTY          PIC 9(8) DISPLAY VALUE ZERO.
+           03 WS-DISPLAY-COUNT       PIC 9(4) COMP VALUE ZERO.
+      *
+      *    This shop's copy library does not carry IBM's DFHAID
+      *    member, so the PF3 attention-id value it would supply is
+      *    declared directly here.
+       77  PF3-AID                  PIC X    VALUE '3'.
+      *
+      *    Names of the target programs this menu LINKs to.
+       77  ADDPART-PROGRAM          PIC X(8) VALUE 'ADDPART'.
+       77  GETPART-PROGRAM          PIC X(8) VALUE 'GETPART'.
+       77  RECVGDS-PROGRAM          PIC X(8) VALUE 'RECVGDS'.
+       77  ISSUGDS-PROGRAM          PIC X(8) VALUE 'ISSUGDS'.
+       77  BRWSPART-PROGRAM         PIC X(8) VALUE 'BRWSPART'.
+      *
+      *    How many result lines the PARTMN1 map has room to show -
+      *    matches the OCCURS on WS-MAP-ROW above.
+       77  MAX-DISPLAY-ROWS         PIC 9(4) VALUE 10.
+      *
+       77  PARTMN1-MAPNAME          PIC X(8) VALUE 'PARTMN1'.
+       77  PARTMNS-MAPSET           PIC X(8) VALUE 'PARTMNS'.
+      *
+       PROCEDURE DIVISION USING DFHEIBLK.
+      *
+       MAIN-PROCESSING SECTION.
+
+      *    Prompt with the mapped screen, then wait for the operator's
+      *    input on the same map.
+           EXEC CICS SEND MAP(PARTMN1-MAPNAME) MAPSET(PARTMNS-MAPSET)
+                     ERASE FREEKB END-EXEC.
+           EXEC CICS RECEIVE MAP(PARTMN1-MAPNAME) MAPSET(PARTMNS-MAPSET)
+                     INTO(PARTMN1I) RESP(MAP-RESP) END-EXEC.
+
+      *    PF3 exits without doing anything.
+           IF EIBAID EQUAL PF3-AID
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
+
+      *    Start every response with an empty result table and a
+      *    blank message - each branch below fills in what applies.
+           MOVE ZERO TO WS-DISPLAY-COUNT.
+           PERFORM CLEAR-RESULT-ROWS.
+           MOVE SPACES TO MSGO.
+
+           EVALUATE OPTNI
+              WHEN 'A'
+                 PERFORM DO-ADD
+              WHEN 'I'
+                 PERFORM DO-INQUIRE
+              WHEN 'J'
+                 PERFORM DO-ADJUST
+              WHEN 'B'
+                 PERFORM DO-BROWSE
+              WHEN OTHER
+                 MOVE 'INVALID OPTION - USE A, I, J OR B' TO MSGO
+           END-EVALUATE.
+
+           EXEC CICS SEND MAP(PARTMN1-MAPNAME) MAPSET(PARTMNS-MAPSET)
+                     DATAONLY FREEKB END-EXEC.
+      *
+      *    Return control to CICS (end transaction).
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+      *
+      *    Add a new part by LINKing to ADDPART. Unsupplied fields
+      *    other than PART-ID/DESCRIPTION/PRICE default the same way
+      *    ADDPART itself defaults a blank CURRENCY-CODE and
+      *    DISCONTINUED-FLAG.
+       DO-ADD.
+      *
+           IF NOT PARTIDI NUMERIC
+              MOVE 'PART ID MUST BE NUMERIC' TO MSGO
+           ELSE
+              MOVE SPACES TO WS-STOCK-PART
+              MOVE LOW-VALUES TO WS-STOCK-PART
+              MOVE PARTIDI TO PART-ID OF WS-STOCK-PART
+              MOVE DESCRI TO DESCRIPTION OF WS-STOCK-PART
+              IF PRICEI NUMERIC
+                 MOVE PRICEI TO WS-PRICE-RAW
+                 MOVE WS-PRICE-VALUE TO UNIT-PRICE OF WS-STOCK-PART
+              END-IF
+              MOVE WS-STOCK-PART TO AP-STOCK-PART
+      *
+              EXEC CICS LINK PROGRAM(ADDPART-PROGRAM)
+                        COMMAREA(WS-ADDPART-AREA)
+                        LENGTH(103)
+                        RESP(LINK-RESP)
+                        END-EXEC
+      *
+              IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+                 MOVE 'UNABLE TO LINK TO ADDPART' TO MSGO
+              ELSE
+                 MOVE AP-RETURN-CODE TO RETURN-CODE
+                 MOVE AP-STOCK-PART TO WS-STOCK-PART
+                 PERFORM SHOW-ONE-PART
+                 EVALUATE TRUE
+                    WHEN RC-SUCCESS
+                       MOVE 'PART ADDED' TO MSGO
+                    WHEN RC-DUPLICATE-AMENDED
+                       MOVE 'PART ALREADY EXISTED - AMENDED' TO MSGO
+                    WHEN OTHER
+                       MOVE 'ADDPART REPORTED A FILE ERROR' TO MSGO
+                 END-EVALUATE
+              END-IF
+           END-IF.
+      *
+       DO-ADD-EXIT.
+           EXIT.
+      *
+      *    Look a part up by LINKing to GETPART.
+       DO-INQUIRE.
+      *
+           MOVE ZERO TO GP-PART-ID.
+           IF PARTIDI NUMERIC
+              MOVE PARTIDI TO GP-PART-ID
+           END-IF.
+      *
+           EXEC CICS LINK PROGRAM(GETPART-PROGRAM)
+                     COMMAREA(WS-GETPART-AREA)
+                     LENGTH(103)
+                     RESP(LINK-RESP)
+                     END-EXEC.
+      *
+           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'UNABLE TO LINK TO GETPART' TO MSGO
+           ELSE
+              MOVE GP-RETURN-CODE TO RETURN-CODE
+              MOVE GP-STOCK-PART TO WS-STOCK-PART
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-ONE-PART
+                    MOVE 'PART FOUND' TO MSGO
+                 WHEN RC-DISCONTINUED
+                    PERFORM SHOW-ONE-PART
+                    MOVE 'PART FOUND BUT DISCONTINUED' TO MSGO
+                 WHEN RC-NOTFND
+                    MOVE 'PART NOT FOUND' TO MSGO
+                 WHEN OTHER
+                    MOVE 'GETPART REPORTED A FILE ERROR' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-INQUIRE-EXIT.
+           EXIT.
+      *
+      *    Adjust a part's stock quantity by LINKing to RECVGDS (a
+      *    '+' prefix, a receipt) or ISSUGDS (a '-' prefix, an
+      *    issue). Any other prefix is rejected before either
+      *    program is called.
+       DO-ADJUST.
+      *
+           IF NOT PARTIDI NUMERIC
+              MOVE 'PART ID MUST BE NUMERIC' TO MSGO
+           ELSE
+              IF ADJQTYI(1:1) EQUAL '+' AND ADJQTYI(2:8) NUMERIC
+                 MOVE ADJQTYI(2:8) TO WS-ADJUST-QTY
+                 PERFORM DO-RECEIPT
+              ELSE
+                 IF ADJQTYI(1:1) EQUAL '-' AND ADJQTYI(2:8) NUMERIC
+                    MOVE ADJQTYI(2:8) TO WS-ADJUST-QTY
+                    PERFORM DO-ISSUE
+                 ELSE
+                    MOVE 'ADJUST QTY MUST START WITH + OR -'
+                         TO MSGO
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       DO-ADJUST-EXIT.
+           EXIT.
+      *
+      *    Receive stock by LINKing to RECVGDS.
+       DO-RECEIPT.
+      *
+           MOVE PARTIDI TO RV-PART-ID.
+           MOVE WS-ADJUST-QTY TO RV-RECEIVED-QUANTITY.
+      *
+           EXEC CICS LINK PROGRAM(RECVGDS-PROGRAM)
+                     COMMAREA(WS-RECVGDS-AREA)
+                     LENGTH(125)
+                     RESP(LINK-RESP)
+                     END-EXEC.
+      *
+           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'UNABLE TO LINK TO RECVGDS' TO MSGO
+           ELSE
+              MOVE RV-RETURN-CODE TO RETURN-CODE
+              MOVE RV-STOCK-PART TO WS-STOCK-PART
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-ONE-PART
+                    MOVE 'STOCK RECEIVED' TO MSGO
+                 WHEN RC-VALIDATION-ERROR
+                    MOVE 'RECEIPT QUANTITY REJECTED' TO MSGO
+                 WHEN RC-NOTFND
+                    MOVE 'PART NOT FOUND' TO MSGO
+                 WHEN OTHER
+                    MOVE 'RECVGDS REPORTED A FILE ERROR' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-RECEIPT-EXIT.
+           EXIT.
+      *
+      *    Issue stock by LINKing to ISSUGDS.
+       DO-ISSUE.
+      *
+           MOVE PARTIDI TO IS-PART-ID.
+           MOVE WS-ADJUST-QTY TO IS-ISSUE-QUANTITY.
+      *
+           EXEC CICS LINK PROGRAM(ISSUGDS-PROGRAM)
+                     COMMAREA(WS-ISSUGDS-AREA)
+                     LENGTH(125)
+                     RESP(LINK-RESP)
+                     END-EXEC.
+      *
+           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'UNABLE TO LINK TO ISSUGDS' TO MSGO
+           ELSE
+              MOVE IS-RETURN-CODE TO RETURN-CODE
+              MOVE IS-STOCK-PART TO WS-STOCK-PART
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-ONE-PART
+                    MOVE 'STOCK ISSUED' TO MSGO
+                 WHEN RC-VALIDATION-ERROR
+                    MOVE 'ISSUE QUANTITY REJECTED' TO MSGO
+                 WHEN RC-NOTFND
+                    MOVE 'PART NOT FOUND' TO MSGO
+                 WHEN OTHER
+                    MOVE 'ISSUGDS REPORTED A FILE ERROR' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-ISSUE-EXIT.
+           EXIT.
+      *
+      *    Browse a page of up to MAX-DISPLAY-ROWS parts starting at
+      *    the entered PART-ID by LINKing to BRWSPART.
+       DO-BROWSE.
+      *
+           MOVE ZERO TO BR-START-PART-ID.
+           IF PARTIDI NUMERIC
+              MOVE PARTIDI TO BR-START-PART-ID
+           END-IF.
+           MOVE MAX-DISPLAY-ROWS TO BR-REQUEST-COUNT.
+           MOVE ZERO TO BR-RETURN-COUNT.
+           MOVE 'N' TO BR-INCLUDE-DISCONTINUED.
+      *
+           EXEC CICS LINK PROGRAM(BRWSPART-PROGRAM)
+                     COMMAREA(WS-BRWSPART-AREA)
+                     LENGTH(1098)
+                     RESP(LINK-RESP)
+                     END-EXEC.
+      *
+           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE 'UNABLE TO LINK TO BRWSPART' TO MSGO
+           ELSE
+              MOVE BR-RETURN-CODE TO RETURN-CODE
+              IF RC-SUCCESS
+                 PERFORM VARYING WS-INDEX FROM 1 BY 1
+                           UNTIL WS-INDEX GREATER THAN BR-RETURN-COUNT
+                    MOVE BR-STOCK-PART(WS-INDEX) TO WS-STOCK-PART
+                    PERFORM FORMAT-PART-ROW
+                    MOVE WS-INDEX TO WS-DISPLAY-COUNT
+                 END-PERFORM
+                 MOVE 'PARTS LISTED' TO MSGO
+              ELSE
+                 MOVE 'BRWSPART REPORTED A FILE ERROR' TO MSGO
+              END-IF
+           END-IF.
+      *
+       DO-BROWSE-EXIT.
+           EXIT.
+      *
+      *    Copy WS-STOCK-PART into row 1 of the result table - used
+      *    by every option except browse, which fills its own rows.
+       SHOW-ONE-PART.
+      *
+           MOVE 1 TO WS-INDEX.
+           PERFORM FORMAT-PART-ROW.
+           MOVE 1 TO WS-DISPLAY-COUNT.
+      *
+       SHOW-ONE-PART-EXIT.
+           EXIT.
+      *
+      *    Format WS-STOCK-PART into result row WS-INDEX. STOCK-
+      *    QUANTITY is BINARY and UNIT-PRICE is PACKED-DECIMAL, so
+      *    each is unpacked into a DISPLAY field before it is moved
+      *    into the map's alphanumeric row fields.
+       FORMAT-PART-ROW.
+      *
+           MOVE PART-ID OF WS-STOCK-PART TO WS-ROW-PARTID(WS-INDEX).
+           MOVE DESCRIPTION OF WS-STOCK-PART TO
+                WS-ROW-DESCR(WS-INDEX).
+      *
+           MOVE STOCK-QUANTITY OF WS-STOCK-PART TO WS-DISPLAY-QTY.
+           MOVE WS-DISPLAY-QTY TO WS-ROW-QTY(WS-INDEX).
+      *
+           MOVE UNIT-PRICE OF WS-STOCK-PART TO WS-PRICE-DISPLAY-WHOLE.
+           COMPUTE WS-PRICE-DISPLAY-FRAC =
+              (UNIT-PRICE OF WS-STOCK-PART - WS-PRICE-DISPLAY-WHOLE)
+              * 100.
+           MOVE WS-PRICE-DISPLAY TO WS-ROW-PRICE(WS-INDEX).
+      *
+       FORMAT-PART-ROW-EXIT.
+           EXIT.
+      *
+      *    Blank every result row before filling in whatever this
+      *    request produced, so a previous response's rows never
+      *    bleed through onto a shorter one.
+       CLEAR-RESULT-ROWS.
+      *
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                     UNTIL WS-INDEX GREATER THAN MAX-DISPLAY-ROWS
+              MOVE SPACES TO WS-ROW-PARTID(WS-INDEX)
+              MOVE SPACES TO WS-ROW-DESCR(WS-INDEX)
+              MOVE SPACES TO WS-ROW-QTY(WS-INDEX)
+              MOVE SPACES TO WS-ROW-PRICE(WS-INDEX)
+           END-PERFORM.
+      *
+       CLEAR-RESULT-ROWS-EXIT.
+           EXIT.
