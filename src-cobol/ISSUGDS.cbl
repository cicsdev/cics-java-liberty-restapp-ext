@@ -0,0 +1,123 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Stock-issue transaction, symmetrical to the stock-receipt
+      * transaction in RECVGDS. Until now the only way STOCK-QUANTITY
+      * ever changed was someone re-running ADDPART with a guessed
+      * new number - there was no way to record stock being
+      * issued/consumed. This program takes a PART-ID and a quantity
+      * to issue in the commarea, READs the existing SMPLXMPL record
+      * UPDATE, and REWRITEs it with STOCK-QUANTITY decremented -
+      * unless the issue would take STOCK-QUANTITY below zero, in
+      * which case the request is rejected with a clear return code
+      * instead of letting the field go negative.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              ISSUGDS.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    STOCK-PART copybook
+           COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
+      *
+      *    Common return-code field, appended after the STOCK-PART
+      *    data in the commarea.
+           COPY RTNCODE.
+      *
+      *    Name of the CICS file to use
+       77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
+      *
+       01  WS-STORAGE.
+           03 READ-RESP         PIC 9(8)  COMP    VALUE ZERO.
+           03 READ-RESP2        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP2       PIC 9(8)  COMP    VALUE ZERO.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           03 CA-PART-ID             PIC 9(8) DISPLAY.
+           03 CA-ISSUE-QUANTITY      PIC 9(8) DISPLAY.
+           03 CA-STOCK-PART          PIC X(108).
+           03 CA-RETURN-CODE         PIC X(1).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           SET RC-SUCCESS TO TRUE.
+      *
+      *    Lock the existing part. A not-found or file-control
+      *    problem is reported back rather than abending.
+           EXEC CICS READ FILE(FILE-NAME)
+                     INTO(WS-STOCK-PART)
+                     RIDFLD(CA-PART-ID)
+                     UPDATE
+                     RESP(READ-RESP) RESP2(READ-RESP2)
+                     END-EXEC.
+      *
+      *    An issue of zero doesn't represent real consumption, and
+      *    an issue larger than what's on hand would take
+      *    STOCK-QUANTITY below zero - reject both with a clear
+      *    return code rather than letting the field go negative.
+      *    Otherwise decrement stock and rewrite the record.
+           EVALUATE TRUE
+              WHEN READ-RESP EQUAL DFHRESP(NOTFND)
+                 SET RC-NOTFND TO TRUE
+                 MOVE SPACES TO WS-STOCK-PART
+                 MOVE CA-PART-ID TO PART-ID OF WS-STOCK-PART
+              WHEN READ-RESP NOT EQUAL DFHRESP(NORMAL)
+                 SET RC-FILE-ERROR TO TRUE
+              WHEN CA-ISSUE-QUANTITY EQUAL ZERO
+                 SET RC-VALIDATION-ERROR TO TRUE
+              WHEN CA-ISSUE-QUANTITY GREATER THAN
+                   STOCK-QUANTITY OF WS-STOCK-PART
+                 SET RC-VALIDATION-ERROR TO TRUE
+              WHEN OTHER
+                 SUBTRACT CA-ISSUE-QUANTITY
+                     FROM STOCK-QUANTITY OF WS-STOCK-PART
+                 EXEC CICS REWRITE FILE(FILE-NAME)
+                           FROM(WS-STOCK-PART)
+                           RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                           END-EXEC
+                 IF WRITE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+                 ELSE
+                    SET RC-FILE-ERROR TO TRUE
+                 END-IF
+           END-EVALUATE.
+      *
+      *    Copy the (possibly updated) record and the return code
+      *    back to the commarea.
+           MOVE WS-STOCK-PART TO CA-STOCK-PART.
+           MOVE RETURN-CODE TO CA-RETURN-CODE.
+      *
+      *    Back to CICS
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
