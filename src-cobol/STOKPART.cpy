@@ -15,16 +15,28 @@
            03   SUPPLIER                PIC 9(8) DISPLAY.
            03   UNIT-PRICE              PIC 99999V99 PACKED-DECIMAL.
            03   LAST-ORDER-DATE.
-                05  LAST-ORDER-DATE-YY  PIC X(2).
+                05  LAST-ORDER-DATE-YY  PIC X(4).
                 05  FILLER              PIC X(1) VALUE '-'.
                 05  LAST-ORDER-DATE-MM  PIC X(2).
                 05  FILLER              PIC X(1) VALUE '-'.
                 05  LAST-ORDER-DATE-DD  PIC X(2).
            03   STOCK-QUANTITY          PIC 9(8) BINARY.
            03   NEXT-ORDER-DATE.
-                05  NEXT-ORDER-DATE-YY  PIC X(2).
+                05  NEXT-ORDER-DATE-YY  PIC X(4).
                 05  FILLER              PIC X(1) VALUE '-'.
                 05  NEXT-ORDER-DATE-MM  PIC X(2).
                 05  FILLER              PIC X(1) VALUE '-'.
                 05  NEXT-ORDER-DATE-DD  PIC X(2).
            03   DESCRIPTION             PIC X(40).
+           03   WAREHOUSE-LOCATION      PIC X(10).
+           03   REORDER-POINT           PIC 9(8) BINARY.
+           03   CURRENCY-CODE           PIC X(3).
+           03   DISCONTINUED-FLAG       PIC X(1).
+                88  PART-IS-DISCONTINUED VALUE 'Y'.
+                88  PART-IS-ACTIVE        VALUE 'N'.
+      *    What STOCK-QUANTITY is actually counted in (EA, BOX, PLT,
+      *    ...) and how many of that unit make up one pack, so a
+      *    quantity-based calculation doesn't have to assume every
+      *    part is counted the same way.
+           03   UNIT-OF-MEASURE         PIC X(4).
+           03   PACK-SIZE               PIC 9(4) BINARY.
