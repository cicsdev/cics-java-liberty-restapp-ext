@@ -0,0 +1,40 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Version/length header, prefixed ahead of the STOCK-PART
+      *    data in the ADDPART and GETPART commareas. STOKPART has
+      *    grown fields several times (warehouse location, reorder
+      *    point, currency code, discontinued flag) and will keep
+      *    growing, so a caller built against an older, shorter
+      *    layout needs a way to tell us how much of the commarea it
+      *    actually sent instead of every grown field silently
+      *    mis-aligning with that caller's data.
+      *
+      *    CA-SCHEMA-LENGTH is the length, in bytes, of the STOCK-PART
+      *    data the caller is sending (on input) or the length we
+      *    filled in (on output) - never more than the current full
+      *    STOCK-PART length. CA-SCHEMA-VERSION is a simple increasing
+      *    number bumped each time a field is added to STOKPART; it is
+      *    informational only today, carried along for a future caller
+      *    that wants to key behavior off it rather than the length.
+      *
+      *    A caller sending the original, pre-header commarea (just
+      *    STOCK-PART plus the one-byte return code, with no header at
+      *    all) is recognized by EIBCALEN alone, not by anything in
+      *    this copybook - see ADDPART and GETPART.
+      *
+      *    Copied directly into the front of the versioned commarea
+      *    layout in each program, ahead of the STOCK-PART data.
+      *****************************************************************
+       03  CA-VERSION-HEADER.
+           05  CA-SCHEMA-VERSION        PIC 9(4) COMP.
+           05  CA-SCHEMA-LENGTH         PIC 9(4) COMP.
