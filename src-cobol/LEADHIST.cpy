@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per supplier, carrying the average lead time
+      *    (in days) computed by the last run of the supplier
+      *    lead-time performance report (LEADRPT), so the next run
+      *    can tell whether a supplier's lead time is trending
+      *    longer instead of only ever seeing a single night's
+      *    average in isolation.
+      *****************************************************************
+       01  LEADHIST-RECORD.
+           03   LH-SUPPLIER              PIC 9(8).
+           03   LH-AVERAGE-LEAD-DAYS     PIC S9(5) COMP-3.
+           03   LH-RUN-DATE.
+                05  LH-RUN-YYYY          PIC X(4).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  LH-RUN-MM            PIC X(2).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  LH-RUN-DD            PIC X(2).
