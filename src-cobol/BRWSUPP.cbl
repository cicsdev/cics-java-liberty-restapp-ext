@@ -0,0 +1,143 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Browse-by-supplier inquiry. SMPLXMPL was only ever accessed
+      * by PART-ID, so there was no way to ask "show me every part we
+      * source from supplier 123456" without scanning the whole file.
+      * This program uses CICS browse (STARTBR / READNEXT / ENDBR)
+      * against the SUPPXAIX path - the alternate index built on the
+      * SUPPLIER field of STOCK-PART - to return every part for one
+      * supplier in a single inquiry. Building the alternate index
+      * itself (IDCAMS BLDINDEX) and defining the SUPPXAIX path in the
+      * CICS file control table are resource-definition concerns
+      * outside this program, the same as other CICS resource setup
+      * elsewhere in this tree.
+      *
+      * The browse is positioned GTEQ the requested SUPPLIER and then
+      * stops as soon as a record for a different supplier is seen -
+      * an alternate index key is not unique, so every part for this
+      * supplier sorts together before the next supplier's parts
+      * begin - or the caller's requested count or the table limit is
+      * reached, whichever comes first.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              BRWSUPP.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    STOCK-PART copybook
+           COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
+      *
+      *    Common return-code field
+           COPY RTNCODE.
+      *
+      *    Name of the CICS file for the SUPPLIER alternate index path
+       77  FILE-NAME            PIC X(8) VALUE 'SUPPXAIX'.
+      *
+       01  WS-STORAGE.
+           03 BROWSE-RESP       PIC 9(8) COMP VALUE ZERO.
+           03 WS-INDEX          PIC 9(4) COMP VALUE ZERO.
+           03 WS-BROWSE-ACTIVE  PIC X(1) VALUE 'N'.
+              88 BROWSE-IS-ACTIVE VALUE 'Y'.
+           03 WS-BROWSE-SUPPLIER PIC 9(8) DISPLAY VALUE ZERO.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           03 CA-SUPPLIER-ID    PIC 9(8) DISPLAY.
+           03 CA-REQUEST-COUNT  PIC 9(4) DISPLAY.
+           03 CA-RETURN-COUNT   PIC 9(4) DISPLAY.
+           03 CA-RETURN-CODE    PIC X(1).
+           03 CA-INCLUDE-DISCONTINUED PIC X(1).
+              88 INCLUDE-DISCONTINUED-PARTS VALUE 'Y'.
+           03 CA-PART-TABLE OCCURS 1 TO 50 TIMES
+                            DEPENDING ON CA-RETURN-COUNT.
+              05 CA-STOCK-PART  PIC X(108).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           MOVE ZERO TO CA-RETURN-COUNT.
+           MOVE CA-SUPPLIER-ID TO WS-BROWSE-SUPPLIER.
+           SET RC-SUCCESS TO TRUE.
+      *
+      *    Position the browse at, or just after, the requested
+      *    supplier's first part.
+           EXEC CICS STARTBR FILE(FILE-NAME)
+                     RIDFLD(WS-BROWSE-SUPPLIER)
+                     GTEQ
+                     RESP(BROWSE-RESP)
+                     END-EXEC.
+      *
+           IF BROWSE-RESP EQUAL DFHRESP(NORMAL) THEN
+              SET BROWSE-IS-ACTIVE TO TRUE
+              MOVE 1 TO WS-INDEX
+      *
+              PERFORM UNTIL NOT BROWSE-IS-ACTIVE
+                 OR WS-INDEX GREATER THAN CA-REQUEST-COUNT
+                 OR WS-INDEX GREATER THAN 50
+      *
+                 EXEC CICS READNEXT FILE(FILE-NAME)
+                           INTO(WS-STOCK-PART)
+                           RIDFLD(WS-BROWSE-SUPPLIER)
+                           RESP(BROWSE-RESP)
+                           END-EXEC
+      *
+                 IF BROWSE-RESP EQUAL DFHRESP(NORMAL) THEN
+                    IF SUPPLIER OF WS-STOCK-PART NOT EQUAL
+                       CA-SUPPLIER-ID
+      *                Past the last part for this supplier - stop.
+                       MOVE 'N' TO WS-BROWSE-ACTIVE
+                    ELSE
+                       IF PART-IS-DISCONTINUED OF WS-STOCK-PART
+                          AND NOT INCLUDE-DISCONTINUED-PARTS
+      *                   Skip it - it doesn't count against the page.
+                          CONTINUE
+                       ELSE
+                          MOVE WS-STOCK-PART TO
+                               CA-STOCK-PART(WS-INDEX)
+                          ADD 1 TO WS-INDEX
+                          ADD 1 TO CA-RETURN-COUNT
+                       END-IF
+                    END-IF
+                 ELSE
+                    MOVE 'N' TO WS-BROWSE-ACTIVE
+                 END-IF
+              END-PERFORM
+      *
+              EXEC CICS ENDBR FILE(FILE-NAME) END-EXEC
+           ELSE
+              SET RC-FILE-ERROR TO TRUE
+           END-IF.
+      *
+           MOVE RETURN-CODE TO CA-RETURN-CODE.
+      *
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
