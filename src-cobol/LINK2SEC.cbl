@@ -20,6 +20,51 @@
       * To simplify the code, this program has minimal error-handling
       * logic, except on the LINK to Liberty call itself.
       *
+      * Modification History:
+      *  01 Oct 2017  DEV  Original.
+      *  09 Aug 2026  DEV  Display the authenticated user's group/role
+      *                    list, now returned by Liberty in the same
+      *                    CONT-IDENTITY container, so a role-mapping
+      *                    problem can be seen from the 3270 terminal.
+      *  09 Aug 2026  DEV  Append a permanent record of every
+      *                    successful identity resolution to the
+      *                    IDAUDIT file, so security review can show
+      *                    who exercised this path after the screen
+      *                    clears.
+      *  09 Aug 2026  DEV  Retry the LINK to Liberty a few times with
+      *                    a short delay before giving up, so a
+      *                    routine JVM recycle no longer shows up as
+      *                    an end-user error.
+      *  09 Aug 2026  DEV  Append a LNKFAIL entry when the LINK to
+      *                    Liberty fails, so operations has a single
+      *                    place to see every LINK failure across
+      *                    LINK2SEC, LINK2SUP, SUPPLINK and LINK2TXN.
+      *  09 Aug 2026  DEV  Check the shared CKTBRKR circuit breaker
+      *                    before attempting the LINK, and short-
+      *                    circuit straight to the error path without
+      *                    waiting on a LINK Liberty is already known
+      *                    to be failing. Trips the breaker itself
+      *                    after CIRCUIT-TRIP-THRESHOLD consecutive
+      *                    LINK failures; an operator resets it once
+      *                    Liberty is confirmed back up.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Look up and display the supplier tied to
+      *                    this task alongside the CICS userid and
+      *                    Java principal, filling in the
+      *                    RESP-SUPPLIER-NAME slot that was laid out
+      *                    but never populated. Checks the same
+      *                    SUPPCACH TS queue cache that LINK2SUP and
+      *                    SUPPLINK use before LINKing to GETSUPPI,
+      *                    so a supplier already cached by either of
+      *                    those is a hit here too. This lookup is
+      *                    supplementary to identity resolution, so
+      *                    a failure to reach GETSUPPI does not fail
+      *                    the transaction - it just leaves the
+      *                    supplier name blank.
+      *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -35,11 +80,74 @@
       *    IDENTITY copybook containing userID and Principal.
            COPY IDENTITY.
       *
+      *    IDAUDIT copybook - one entry per identity resolution.
+           COPY IDAUDIT.
+      *
+      *    LNKFAIL copybook - one entry per failed LINK to Liberty,
+      *    shared with LINK2SUP, SUPPLINK and LINK2TXN.
+           COPY LNKFAIL.
+      *
+      *    CKTBRKR copybook - circuit breaker control record, shared
+      *    with LINK2SUP, SUPPLINK and LINK2TXN.
+           COPY CKTBRKR.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
+      *
+      *    SUPPLIER copybook - the supplier tied to this task,
+      *    obtained from Liberty's GETSUPPI the same way LINK2SUP
+      *    and SUPPLINK obtain it.
+           COPY SUPPLIER REPLACING SUPPLIER BY WS-SUPPLIER.
+      *
+      *    SUPPCACH copybook - shared TS queue cache of recent
+      *    supplier lookups, keyed by SUPPLIER-ID, shared with
+      *    LINK2SUP and SUPPLINK.
+           COPY SUPPCACH.
       *
       *    Working storage definitions
        01  WS-STORAGE.
            03 LINK-RESP             PIC 9(8)  COMP    VALUE ZERO.
            03 LINK-RESP2            PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-TASK-NUMBER        PIC 9(7)  DISPLAY VALUE ZERO.
+           03 WS-ABSTIME            PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8              PIC X(8)          VALUE SPACES.
+           03 WS-LINK-TRIES         PIC 9(1)  COMP    VALUE ZERO.
+           03 WS-LINK-STATUS        PIC X(1)          VALUE 'N'.
+              88 LINK-SUCCEEDED      VALUE 'Y'.
+           03 CB-RESP               PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-TXN-START-ABSTIME  PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-END-ABSTIME    PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS     PIC S9(15) COMP-3 VALUE ZERO.
+           03 SUPP-LINK-RESP        PIC 9(8)  COMP    VALUE ZERO.
+           03 SUPP-LINK-RESP2       PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-SUPPLIER-NO        PIC 9(8)  DISPLAY VALUE ZERO.
+           03 CACHE-QUEUE-NAME      PIC X(8)          VALUE SPACES.
+           03 CACHE-RESP            PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-CACHE-STATUS       PIC X(1)          VALUE 'N'.
+              88 CACHE-HIT           VALUE 'Y'.
+           03 WS-CACHE-AGE-MS       PIC S9(15) COMP-3 VALUE ZERO.
+      *
+      *    Short-lived cache TTL, the same as LINK2SUP and SUPPLINK
+      *    use for this same TS queue.
+       77  CACHE-TTL-MS             PIC S9(15) VALUE 300000.
+      *
+      *    A short, fixed number of retries covers a routine Liberty
+      *    JVM recycle without making the terminal user wait long.
+       77  MAX-LINK-TRIES           PIC 9(1)  VALUE 3.
+      *
+      *    Consecutive LINK failures (across separate tasks) that
+      *    trip the circuit breaker open for this Liberty program.
+       77  CIRCUIT-TRIP-THRESHOLD   PIC 9(4)  VALUE 5.
+      *
+      *    Synthetic RESP/RESP2 moved into LINK-RESP/LINK-RESP2 when
+      *    the breaker is open and the LINK is skipped altogether, so
+      *    the existing RESP-based error/audit handling still has
+      *    something sensible to report - never a value CICS itself
+      *    would return from an EXEC CICS LINK.
+       77  CIRCUIT-OPEN-RESP        PIC 9(8)  VALUE 9999.
+       77  CIRCUIT-OPEN-RESP2       PIC 9(8)  VALUE 9999.
 
       *    Message to display for normal completion.
       *    Display Link to Liberty USERID, Supplier ID and name.
@@ -48,8 +156,10 @@
           03 RESP-CICS-USERID PIC X(8) DISPLAY.
           03 FILLER PIC X(17) VALUE ' Java Principal: '.
           03 RESP-PRINCIPAL PIC X(8).
-      *   03 FILLER PIC X(16) VALUE ' SUPPLIER NAME: '.
-      *   03 RESP-SUPPLIER-NAME PIC X(40).
+          03 FILLER PIC X(8) VALUE ' Roles: '.
+          03 RESP-ROLES PIC X(60).
+          03 FILLER PIC X(16) VALUE ' SUPPLIER NAME: '.
+          03 RESP-SUPPLIER-NAME PIC X(40).
 
       *   Error message to display if Link to Liberty fails.
       *   Include slots for target PROGRAM, RESP and RESP2.
@@ -65,30 +175,81 @@
        77 LIBERTY-CHANNEL PIC X(16) VALUE 'LIBERTY-CHANNEL'.
        77 LIBERTY-PROGRAM PIC X(8)  VALUE 'L2LSEC'.
        77 CONT-IDENTITY   PIC X(16) VALUE 'CONT-IDENTITY'.
+       77 AUDIT-FILE-NAME PIC X(8)  VALUE 'IDAUDIT'.
+       77 LINKFAIL-FILE-NAME PIC X(8) VALUE 'LNKFAIL'.
+       77 CIRCUIT-FILE-NAME PIC X(8) VALUE 'CKTBRKR'.
+       77 TXNSTAT-QUEUE-NAME PIC X(4) VALUE 'TXST'.
+      *
+      *    Supplier lookup - same target Liberty program, channel
+      *    and container LINK2SUP and SUPPLINK use for GETSUPPI.
+       77 SUPPLIER-CHANNEL PIC X(16) VALUE 'L2LCHANNEL'.
+       77 SUPPLIER-PROGRAM PIC X(8)  VALUE 'GETSUPPI'.
+       77 CONT-SUPPLIER    PIC X(16) VALUE 'SUPPLIER'.
       *
       *
        PROCEDURE DIVISION USING DFHEIBLK.
       *
        MAIN-PROCESSING SECTION.
 
-      *    Link to Liberty J2EE program creating channel.
-           EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
-                     CHANNEL(LIBERTY-CHANNEL)
-                     RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC.
+      *    Time the whole transaction from here.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+
+      *    Check the circuit breaker before doing anything that would
+      *    wait on Liberty. If it is tripped open, skip the LINK
+      *    altogether and drop straight into the same failure
+      *    handling below as a real LINK failure would.
+           PERFORM CHECK-CIRCUIT-BREAKER.
+           IF CB-BREAKER-OPEN
+              MOVE CIRCUIT-OPEN-RESP TO LINK-RESP
+              MOVE CIRCUIT-OPEN-RESP2 TO LINK-RESP2
+              MOVE 'N' TO WS-LINK-STATUS
+           ELSE
+
+      *       Link to Liberty J2EE program creating channel. Retry a
+      *       small, fixed number of times with a short delay so a
+      *       routine Liberty JVM recycle doesn't surface as a user
+      *       error.
+              PERFORM UNTIL LINK-SUCCEEDED OR WS-LINK-TRIES NOT LESS
+                            THAN MAX-LINK-TRIES
+                 ADD 1 TO WS-LINK-TRIES
+                 EXEC CICS LINK PROGRAM(LIBERTY-PROGRAM)
+                           CHANNEL(LIBERTY-CHANNEL)
+                           RESP(LINK-RESP) RESP2(LINK-RESP2) END-EXEC
+                 IF LINK-RESP EQUAL DFHRESP(NORMAL) THEN
+                    SET LINK-SUCCEEDED TO TRUE
+                 ELSE
+                    IF WS-LINK-TRIES LESS THAN MAX-LINK-TRIES THEN
+                       EXEC CICS DELAY INTERVAL(000001) END-EXEC
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+      *       Record this attempt's outcome against the breaker.
+              PERFORM UPDATE-CIRCUIT-BREAKER
+           END-IF.
 
       *    Perform basic response checking from LINK, report error.
-           IF LINK-RESP NOT EQUAL DFHRESP(NORMAL) THEN
+           IF NOT LINK-SUCCEEDED THEN
 
               MOVE LIBERTY-PROGRAM TO ERROR-PROG
               MOVE LINK-RESP TO ERROR-RESP
               MOVE LINK-RESP2 TO ERROR-RESP2
 
+      *       Keep a permanent record of this LINK failure.
+              PERFORM WRITE-LINKFAIL-RECORD
+
       *       Send the response data to the terminal.
               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE)
                      ERASE FREEKB END-EXEC
+
+      *       Report this failed transaction to the shared
+      *       operational dashboard queue.
+              SET TS-FAILURE TO TRUE
+              PERFORM WRITE-TXN-STATS-RECORD
       *
       *       Return control to CICS (end transaction).
               EXEC CICS RETURN END-EXEC
+              GOBACK
            END-IF.
 
       *    Normal response from LINK so continue...
@@ -100,13 +261,239 @@
       *    Copy fields from container structure to output message.
            MOVE CICS-USERID TO RESP-CICS-USERID.
            MOVE JAVA-PRINCIPAL TO RESP-PRINCIPAL.
+           MOVE JAVA-USER-ROLES TO RESP-ROLES.
+
+      *    Keep a permanent record of this identity resolution.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *    Look up the supplier tied to this task, the same way
+      *    SUPPLINK falls back to EIBTASKN as the supplier id when
+      *    none was otherwise supplied, and display it alongside
+      *    the identity fields above. This is supplementary to
+      *    identity resolution, so a cache miss that then fails to
+      *    LINK to GETSUPPI does not fail the transaction - it just
+      *    leaves the supplier name blank.
+           MOVE EIBTASKN TO WS-SUPPLIER-NO.
+           MOVE SPACES TO RESP-SUPPLIER-NAME.
+           MOVE WS-SUPPLIER-NO TO CACHE-QUEUE-NAME.
+           PERFORM CHECK-SUPPLIER-CACHE.
+           IF CACHE-HIT
+              MOVE SCE-SUPPLIER-NAME TO RESP-SUPPLIER-NAME
+           ELSE
+              MOVE WS-SUPPLIER-NO TO SUPPLIER-ID IN WS-SUPPLIER
+              EXEC CICS LINK PROGRAM(SUPPLIER-PROGRAM)
+                        CHANNEL(SUPPLIER-CHANNEL)
+                        RESP(SUPP-LINK-RESP) RESP2(SUPP-LINK-RESP2)
+                        END-EXEC
+              IF SUPP-LINK-RESP EQUAL DFHRESP(NORMAL)
+                 EXEC CICS GET CONTAINER(CONT-SUPPLIER)
+                           CHANNEL(SUPPLIER-CHANNEL)
+                           INTO(WS-SUPPLIER) END-EXEC
+                 MOVE SUPPLIER-NAME IN WS-SUPPLIER TO
+                      RESP-SUPPLIER-NAME
+                 PERFORM UPDATE-SUPPLIER-CACHE
+              END-IF
+           END-IF.
 
       *    Send the complete response message to the terminal.
            EXEC CICS SEND TEXT FROM(RESPONSE-MESSAGE)
                      ERASE FREEKB END-EXEC.
+
+      *    Report this successful transaction to the shared
+      *    operational dashboard queue.
+           SET TS-SUCCESS TO TRUE.
+           PERFORM WRITE-TXN-STATS-RECORD.
       *
       *    Return control to CICS (end transaction).
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one entry to the IDAUDIT file recording the CICS
+      *    userid, Java principal, terminal id and timestamp of this
+      *    identity resolution.
+       WRITE-AUDIT-RECORD.
+      *
+           MOVE CICS-USERID TO IA-CICS-USERID.
+           MOVE JAVA-PRINCIPAL TO IA-JAVA-PRINCIPAL.
+           MOVE EIBTRMID TO IA-TERMINAL-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO IA-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(IA-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO IA-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO IA-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO IA-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(AUDIT-FILE-NAME)
+                     FROM(IDAUDIT)
+                     END-EXEC.
+      *
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      *
+      *    Append one entry to the LNKFAIL file recording which
+      *    program this is, the Liberty program it could not reach,
+      *    the LINK response, terminal id and timestamp.
+       WRITE-LINKFAIL-RECORD.
+      *
+           MOVE 'LINK2SEC' TO LF-CALLING-PROGRAM.
+           MOVE LIBERTY-PROGRAM TO LF-LIBERTY-PROGRAM.
+           MOVE LINK-RESP TO LF-RESP.
+           MOVE LINK-RESP2 TO LF-RESP2.
+           MOVE EIBTRMID TO LF-TERMINAL-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO LF-AUDIT-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(LF-AUDIT-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO LF-AUDIT-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO LF-AUDIT-DATE-MM.
+           MOVE WS-DATE8(7:2) TO LF-AUDIT-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(LINKFAIL-FILE-NAME)
+                     FROM(LNKFAIL)
+                     END-EXEC.
+      *
+       WRITE-LINKFAIL-RECORD-EXIT.
+           EXIT.
+      *
+      *    Write this transaction's volume/response-time stats to
+      *    the shared TXST queue. TS-STATUS is set by the caller
+      *    before this is performed, success or failure.
+       WRITE-TXN-STATS-RECORD.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
+      *
+       WRITE-TXN-STATS-RECORD-EXIT.
+           EXIT.
+      *
+      *    Read the breaker record for this target Liberty program.
+      *    A missing record (NOTFND, the normal case before any
+      *    failure has ever been recorded) is treated as closed with
+      *    a zero fail count, the same as an explicit CLOSED record.
+       CHECK-CIRCUIT-BREAKER.
+      *
+           EXEC CICS READ FILE(CIRCUIT-FILE-NAME)
+                     INTO(CKTBRKR)
+                     RIDFLD(LIBERTY-PROGRAM)
+                     UPDATE
+                     RESP(CB-RESP)
+                     END-EXEC.
+      *
+           IF CB-RESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE LIBERTY-PROGRAM TO CB-PROGRAM-NAME
+              MOVE 'C' TO CB-STATE
+              MOVE ZERO TO CB-FAIL-COUNT
+           END-IF.
+      *
+       CHECK-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Record this LINK attempt's outcome against the breaker -
+      *    a success clears the fail count, a failure counts towards
+      *    CIRCUIT-TRIP-THRESHOLD and trips the breaker open once it
+      *    is reached.
+       UPDATE-CIRCUIT-BREAKER.
+      *
+           IF LINK-SUCCEEDED
+              MOVE ZERO TO CB-FAIL-COUNT
+           ELSE
+              ADD 1 TO CB-FAIL-COUNT
+              IF CB-FAIL-COUNT NOT LESS THAN CIRCUIT-TRIP-THRESHOLD
+                 MOVE 'O' TO CB-STATE
+                 EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+                 EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                           YYYYMMDD(WS-DATE8)
+                           TIME(CB-TRIP-TIME)
+                           END-EXEC
+                 MOVE WS-DATE8(1:4) TO CB-TRIP-DATE-YYYY
+                 MOVE WS-DATE8(5:2) TO CB-TRIP-DATE-MM
+                 MOVE WS-DATE8(7:2) TO CB-TRIP-DATE-DD
+              END-IF
+           END-IF.
+      *
+           IF CB-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS REWRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITE FILE(CIRCUIT-FILE-NAME)
+                        FROM(CKTBRKR)
+                        RIDFLD(CB-PROGRAM-NAME)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-CIRCUIT-BREAKER-EXIT.
+           EXIT.
+      *
+      *    Check the shared TS queue cache of recent supplier
+      *    lookups for the supplier named in CACHE-QUEUE-NAME,
+      *    shared with LINK2SUP and SUPPLINK, before LINKing to
+      *    GETSUPPI.
+       CHECK-SUPPLIER-CACHE.
+      *
+           MOVE 'N' TO WS-CACHE-STATUS.
+           EXEC CICS READQ TS QUEUE(CACHE-QUEUE-NAME)
+                     INTO(SUPPLIER-CACHE-ENTRY)
+                     ITEM(1)
+                     RESP(CACHE-RESP)
+                     END-EXEC.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+              COMPUTE WS-CACHE-AGE-MS =
+                      WS-ABSTIME - SCE-CACHED-ABSTIME
+              IF WS-CACHE-AGE-MS LESS THAN CACHE-TTL-MS
+                 SET CACHE-HIT TO TRUE
+              END-IF
+           END-IF.
+      *
+       CHECK-SUPPLIER-CACHE-EXIT.
+           EXIT.
+      *
+      *    Refresh the cache entry for the supplier just obtained
+      *    from GETSUPPI.
+       UPDATE-SUPPLIER-CACHE.
+      *
+           EXEC CICS ASKTIME ABSTIME(SCE-CACHED-ABSTIME) END-EXEC.
+           MOVE SUPPLIER-ID IN WS-SUPPLIER TO SCE-SUPPLIER-ID.
+           MOVE SUPPLIER-NAME IN WS-SUPPLIER TO SCE-SUPPLIER-NAME.
+           MOVE SUPPLIER-STATUS IN WS-SUPPLIER TO SCE-SUPPLIER-STATUS.
+      *
+           IF CACHE-RESP EQUAL DFHRESP(NORMAL)
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        ITEM(1)
+                        REWRITE
+                        END-EXEC
+           ELSE
+              EXEC CICS WRITEQ TS QUEUE(CACHE-QUEUE-NAME)
+                        FROM(SUPPLIER-CACHE-ENTRY)
+                        END-EXEC
+           END-IF.
+      *
+       UPDATE-SUPPLIER-CACHE-EXIT.
+           EXIT.
 
