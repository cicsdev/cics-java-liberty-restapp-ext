@@ -14,14 +14,55 @@
       *****************************************************************
       *
       * Simple program used to receive a part ID in the commarea, and
-      * return a fully-populated STOKPART copybook. This emulates a
-      * COBOL program performing a lookup, for example, in a VSAM file.
+      * return a fully-populated STOKPART copybook by looking the part
+      * up in the SMPLXMPL VSAM file.
       *
       * To simplify the code, this program has minimal error-handling
       * logic.
       *
+      * Modification History:
+      *  15 Aug 2017  DEV  Original - fabricated sample data.
+      *  09 Aug 2026  DEV  Look the part up for real in SMPLXMPL
+      *                    instead of manufacturing sample data.
+      *  09 Aug 2026  DEV  Added a return code, appended after the
+      *                    STOCK-PART data in the commarea, so a
+      *                    NOTFND or file error comes back as a clean
+      *                    status instead of leftover working storage.
+      *  09 Aug 2026  DEV  Flag a discontinued part in the return code
+      *                    instead of silently handing back a part we
+      *                    stopped stocking. The record is still
+      *                    returned so a caller can see it if it
+      *                    chooses to.
+      *  09 Aug 2026  DEV  Check EIBCALEN against the expected PART-ID
+      *                    length before trusting the commarea,
+      *                    instead of reading on a garbage key.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Recognize a versioned commarea carrying
+      *                    CA-VERSION-HEADER (CAVERHDR.cpy) ahead of
+      *                    the STOCK-PART data going back to the
+      *                    caller, so an older/shorter versioned
+      *                    caller's buffer never gets more bytes
+      *                    back than it sent. The original 103-byte,
+      *                    header-less shape is still honored
+      *                    unchanged.
+      *  09 Aug 2026  DEV  Append a VALIDATION-MESSAGES entry
+      *                    describing NOTFND/DISCONTINUED/a file
+      *                    error, for a versioned caller with room to
+      *                    receive it, so the caller has a ready-made
+      *                    message instead of translating the return
+      *                    code itself.
+      *  09 Aug 2026  DEV  STOKPART grew UNIT-OF-MEASURE and PACK-SIZE
+      *                    (CURRENT-SCHEMA-VERSION 2, CURRENT-SCHEMA-
+      *                    LENGTH 108) - the whole record is already
+      *                    returned as-is, so only the schema constants
+      *                    and the legacy buffer handling needed to
+      *                    grow with it.
+      *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              GETPART.
        DATE-WRITTEN.            May 2017.
@@ -35,45 +76,256 @@
       *    STOCK-PART copybook
            COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
       *
-       01  WS-TASK-NUMBER       PIC 9(7) DISPLAY.
+      *    Common return-code field, appended after the STOCK-PART
+      *    data in CA-DATA-OUT.
+           COPY RTNCODE.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
+      *
+      *    VALIDATION-MESSAGES copybook - a single entry describing
+      *    why the part wasn't returned clean, for a versioned caller
+      *    with room to receive it (see MESSAGES-MIN-CALEN).
+           COPY VALDMSGS REPLACING VALIDATION-MESSAGES BY
+                WS-VALIDATION-MESSAGES.
+      *
+      *    Name of the CICS file to use
+       77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
+      *
+      *    Shared transaction-statistics transient data queue.
+       77  TXNSTAT-QUEUE-NAME   PIC X(4) VALUE 'TXST'.
+      *
+      *    Current version-header values, stamped on every
+      *    versioned commarea this program hands back.
+       77  CURRENT-SCHEMA-VERSION PIC 9(4) VALUE 2.
+       77  CURRENT-SCHEMA-LENGTH  PIC 9(4) VALUE 108.
+      *
+      *    Smallest EIBCALEN a versioned caller must supply before we
+      *    trust it has room to receive VALIDATION-MESSAGES back too
+      *    - header, full STOCK-PART, the return code, and the
+      *    message array itself.
+       77  MESSAGES-MIN-CALEN     PIC 9(4) VALUE 204.
+      *
+       01  WS-STORAGE.
+           03 READ-RESP         PIC 9(8) COMP VALUE ZERO.
+           03 WS-TASK-NUMBER    PIC 9(7) DISPLAY VALUE ZERO.
+           03 WS-DATE8          PIC X(8)         VALUE SPACES.
+           03 WS-TXN-START-ABSTIME PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-END-ABSTIME   PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS    PIC S9(15) COMP-3 VALUE ZERO.
+      *
+      *    One validation/lookup message's text, on its way into
+      *    WS-VALIDATION-MESSAGES via ADD-VALIDATION-MESSAGE.
+           03 WS-NEW-VALIDATION-MSG PIC X(30) VALUE SPACES.
+      *
+      *    'L' (legacy) when the caller sent the original, header-
+      *    less 103-byte commarea; 'V' (versioned) when it carries
+      *    the CA-VERSION-HEADER instead.
+           03 WS-CALLER-SHAPE   PIC X(1) VALUE 'L'.
+              88 LEGACY-CALLER     VALUE 'L'.
+              88 VERSIONED-CALLER  VALUE 'V'.
+      *
+      *    How many bytes of STOCK-PART data a versioned caller has
+      *    room to receive back - never more than CURRENT-SCHEMA-
+      *    LENGTH and never more than EIBCALEN actually supports.
+           03 WS-OVERLAY-LENGTH    PIC 9(4) COMP VALUE ZERO.
+           03 WS-SENT-LENGTH       PIC 9(4) COMP VALUE ZERO.
+      *
+      *    The part ID requested, saved off the caller's commarea
+      *    (whichever shape it came in) so it survives the MOVE
+      *    SPACES TO WS-STOCK-PART done on a not-found lookup.
+           03 WS-REQUESTED-PART-ID PIC 9(8) DISPLAY VALUE ZERO.
       *
        LINKAGE SECTION.
       *
        01  DFHCOMMAREA.
            03 CA-DATA-IN.
                 05 PART-ID          PIC 9(8) DISPLAY.
-                05 FILLER           PIC X(72).
+                05 FILLER           PIC X(86).
            03 CA-DATA-OUT REDEFINES CA-DATA-IN.
-                05 STOCK-PART       PIC X(80).
+                05 STOCK-PART       PIC X(102).
+           03 CA-RETURN-CODE   PIC X(1).
+      *
+      *    Versioned view of the same commarea. A caller newer than
+      *    the original, header-less layout prefixes the version
+      *    header, with CA-SCHEMA-LENGTH telling us how much of
+      *    CA-V-STOCK-PART it has room to receive back - see
+      *    CAVERHDR.cpy.
+       01  CA-VERSIONED-AREA REDEFINES DFHCOMMAREA.
+           COPY CAVERHDR.
+           03 CA-V-DATA-IN.
+                05 CA-V-PART-ID     PIC 9(8) DISPLAY.
+                05 FILLER           PIC X(86).
+           03 CA-V-DATA-OUT REDEFINES CA-V-DATA-IN.
+                05 CA-V-STOCK-PART  PIC X(108).
+           03 CA-V-RETURN-CODE PIC X(1).
+      *
+      *    Why the part wasn't returned clean - only moved into by a
+      *    versioned caller whose own EIBCALEN leaves room for it
+      *    (see MESSAGES-MIN-CALEN).
+           03 CA-V-MESSAGES    PIC X(91).
       *
        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
       *
        MAIN-PROCESSING SECTION.
       *
-      *    Assume the commarea is well-formed and use as our record
-           MOVE DFHCOMMAREA TO WS-STOCK-PART.
+      *    A LINK issued with no COMMAREA at all leaves EIBCALEN zero
+      *    and DFHCOMMAREA unallocated - CA-RETURN-CODE and every
+      *    other LINKAGE SECTION field is not addressable, so return
+      *    immediately without touching any of them.
+           IF EIBCALEN EQUAL ZERO
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
       *
-      *    Copy the supplied part ID
-           MOVE PART-ID IN CA-DATA-IN TO PART-ID IN WS-STOCK-PART.
+      *    A caller has to supply at least a version header and a
+      *    PART-ID, or the original fixed 103-byte layout - reject
+      *    anything shorter with the RC-INVALID-LENGTH code rather
+      *    than reading on a garbage key.
+           IF EIBCALEN LESS THAN 12
+              MOVE 'L' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
       *
-      *    Make up some sample data in working storage
-           MOVE 123456 TO SUPPLIER IN WS-STOCK-PART.
-           MOVE 12.99 TO UNIT-PRICE IN WS-STOCK-PART.
-           MOVE '17-05-15' TO LAST-ORDER-DATE IN WS-STOCK-PART.
-           MOVE 85 TO STOCK-QUANTITY IN WS-STOCK-PART.
-           MOVE '17-11-15' TO NEXT-ORDER-DATE IN WS-STOCK-PART.
+      *    Time the whole transaction from here, so a rejected
+      *    commarea above isn't counted against our own response
+      *    time.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
       *
-      *    Generate a varying name
-           MOVE SPACES TO DESCRIPTION IN WS-STOCK-PART
-           MOVE EIBTASKN TO WS-TASK-NUMBER.
-           STRING 'Generated part #' DELIMITED BY SIZE
-                WS-TASK-NUMBER DELIMITED BY SIZE
-                INTO DESCRIPTION OF WS-STOCK-PART.
+      *    The original caller always sends exactly 103 bytes (a
+      *    buffer sized for the full round trip) with no header at
+      *    all; anything else carries the version header, with
+      *    CA-SCHEMA-LENGTH telling us how much room the caller has
+      *    to receive STOCK-PART back.
+      *    STOKPART has grown past the original caller's own 102-
+      *    byte STOCK-PART, so WS-STOCK-PART is cleared first and
+      *    only the 102 bytes a legacy caller's buffer actually
+      *    holds are filled in, leaving the new trailing fields on
+      *    LOW-VALUES.
+           SET RC-SUCCESS TO TRUE.
+           IF EIBCALEN EQUAL 103
+              SET LEGACY-CALLER TO TRUE
+              MOVE LOW-VALUES TO WS-STOCK-PART
+              MOVE CA-DATA-OUT TO WS-STOCK-PART(1:102)
+              MOVE PART-ID IN CA-DATA-IN TO WS-REQUESTED-PART-ID
+           ELSE
+              SET VERSIONED-CALLER TO TRUE
+              MOVE SPACES TO WS-STOCK-PART
+      *
+      *          Never promise a versioned caller more STOCK-PART
+      *          bytes back than we know about today and never more
+      *          than its own EIBCALEN actually supports.
+              IF CA-SCHEMA-LENGTH GREATER THAN CURRENT-SCHEMA-LENGTH
+                 MOVE CURRENT-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              ELSE
+                 MOVE CA-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              COMPUTE WS-SENT-LENGTH = EIBCALEN - 5
+              IF WS-OVERLAY-LENGTH GREATER THAN WS-SENT-LENGTH
+                 MOVE WS-SENT-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              MOVE CA-V-PART-ID IN CA-V-DATA-IN TO WS-REQUESTED-PART-ID
+           END-IF.
+           MOVE WS-REQUESTED-PART-ID TO PART-ID IN WS-STOCK-PART.
+      *
+      *    Look the part up for real in the VSAM file
+           EXEC CICS READ FILE(FILE-NAME)
+                     INTO(WS-STOCK-PART)
+                     RIDFLD(PART-ID OF WS-STOCK-PART)
+                     RESP(READ-RESP)
+                     END-EXEC.
+      *
+      *    Map the file-control response to a return code the caller
+      *    can act on - found, not found, or a genuine file error.
+           MOVE ZERO TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES.
+           EVALUATE TRUE
+              WHEN READ-RESP EQUAL DFHRESP(NORMAL)
+                 IF PART-IS-DISCONTINUED OF WS-STOCK-PART
+                    SET RC-DISCONTINUED TO TRUE
+                    MOVE 'PART IS DISCONTINUED' TO
+                         WS-NEW-VALIDATION-MSG
+                    PERFORM ADD-VALIDATION-MESSAGE
+                 ELSE
+                    SET RC-SUCCESS TO TRUE
+                 END-IF
+              WHEN READ-RESP EQUAL DFHRESP(NOTFND)
+                 SET RC-NOTFND TO TRUE
+                 MOVE SPACES TO WS-STOCK-PART
+                 MOVE WS-REQUESTED-PART-ID TO PART-ID IN WS-STOCK-PART
+                 MOVE 'PART NOT FOUND' TO WS-NEW-VALIDATION-MSG
+                 PERFORM ADD-VALIDATION-MESSAGE
+              WHEN OTHER
+                 SET RC-FILE-ERROR TO TRUE
+                 MOVE 'FILE ERROR ON LOOKUP' TO WS-NEW-VALIDATION-MSG
+                 PERFORM ADD-VALIDATION-MESSAGE
+           END-EVALUATE.
       *
-      *    Copy the generated part information to the commarea
-           MOVE WS-STOCK-PART TO CA-DATA-OUT IN DFHCOMMAREA.
+      *    Copy the retrieved part information and the return code
+      *    back to the commarea, in whichever shape the caller sent
+      *    it - a versioned caller never gets more STOCK-PART bytes
+      *    back than it told us it has room for.
+           IF LEGACY-CALLER
+              MOVE WS-STOCK-PART TO CA-DATA-OUT IN DFHCOMMAREA
+              MOVE RETURN-CODE TO CA-RETURN-CODE
+           ELSE
+              MOVE CURRENT-SCHEMA-VERSION TO CA-SCHEMA-VERSION
+              MOVE WS-OVERLAY-LENGTH TO CA-SCHEMA-LENGTH
+              IF WS-OVERLAY-LENGTH GREATER THAN ZERO
+                 MOVE WS-STOCK-PART(1:WS-OVERLAY-LENGTH)
+                      TO CA-V-STOCK-PART(1:WS-OVERLAY-LENGTH)
+              END-IF
+              MOVE RETURN-CODE TO CA-V-RETURN-CODE
+      *
+      *       Only a caller whose own EIBCALEN leaves room for the
+      *       message array gets one back.
+              IF EIBCALEN NOT LESS THAN MESSAGES-MIN-CALEN
+                 MOVE WS-VALIDATION-MESSAGES TO CA-V-MESSAGES
+              END-IF
+           END-IF.
+      *
+      *    Report this transaction's volume and response time to the
+      *    shared operational dashboard queue.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           IF RC-FILE-ERROR
+              SET TS-FAILURE TO TRUE
+           ELSE
+              SET TS-SUCCESS TO TRUE
+           END-IF.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
       *
       *    Back to CICS
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one message to the array, up to the three slots
+      *    VALDMSGS.cpy provides.
+       ADD-VALIDATION-MESSAGE.
+      *
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES LESS THAN 3
+              ADD 1 TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES
+              MOVE WS-NEW-VALIDATION-MSG TO VM-MESSAGE-ENTRY OF
+                   WS-VALIDATION-MESSAGES
+                   (VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES)
+           END-IF.
+      *
+       ADD-VALIDATION-MESSAGE-EXIT.
+           EXIT.
