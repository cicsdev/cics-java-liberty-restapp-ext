@@ -0,0 +1,99 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Nightly archive/purge job for the TSQ LINK2TXN writes an
+      * entry to on every invocation. Reads every TSQ-MESSAGE entry
+      * in the queue, writes each one to the TXNARCH extra-partition
+      * transient data queue (whose DD is allocated by the daily
+      * CICS startup JCL to a dated sequential archive dataset), then
+      * deletes the TSQ so it does not grow unbounded in a long-
+      * running region. Has no terminal of its own - it is intended
+      * to run as a terminal-less transaction started once a day by
+      * interval control or an external scheduler.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              PURGETSQ.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    TSQ-MESSAGE copybook - shared with LINK2TXN, which writes
+      *    entries in this shape to the queue this program purges.
+           COPY TSQMSG.
+      *
+       01  WS-STORAGE.
+           03 READ-RESP         PIC 9(8) COMP VALUE ZERO.
+           03 WS-ITEM-NUM       PIC S9(4) COMP VALUE ZERO.
+           03 WS-ENTRY-COUNT    PIC 9(8) COMP VALUE ZERO.
+           03 WS-BROWSE-ACTIVE  PIC X(1) VALUE 'N'.
+              88 BROWSE-IS-ACTIVE VALUE 'Y'.
+      *
+      *    Name of the TSQ LINK2TXN writes to - matches
+      *    LIBERTY-PROGRAM in LINK2TXN.
+       77  TSQ-NAME             PIC X(8) VALUE 'L2LTRAN'.
+      *
+      *    Name of the extra-partition TDQ mapped to the dated
+      *    archive dataset.
+       77  ARCHIVE-QUEUE-NAME   PIC X(4) VALUE 'TARC'.
+      *
+       PROCEDURE DIVISION USING DFHEIBLK.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           MOVE ZERO TO WS-ITEM-NUM.
+           MOVE ZERO TO WS-ENTRY-COUNT.
+           SET BROWSE-IS-ACTIVE TO TRUE.
+      *
+      *    Read every entry in the queue, oldest first, archiving
+      *    each one as it is read.
+           PERFORM UNTIL NOT BROWSE-IS-ACTIVE
+              ADD 1 TO WS-ITEM-NUM
+              EXEC CICS READQ TS QUEUE(TSQ-NAME)
+                        INTO(TSQ-MESSAGE)
+                        ITEM(WS-ITEM-NUM)
+                        RESP(READ-RESP)
+                        END-EXEC
+              IF READ-RESP EQUAL DFHRESP(NORMAL) THEN
+                 EXEC CICS WRITEQ TD QUEUE(ARCHIVE-QUEUE-NAME)
+                           FROM(TSQ-MESSAGE)
+                           END-EXEC
+                 ADD 1 TO WS-ENTRY-COUNT
+              ELSE
+                 MOVE 'N' TO WS-BROWSE-ACTIVE
+              END-IF
+           END-PERFORM.
+      *
+      *    Only delete the queue if it existed - an empty region
+      *    with nothing yet written for today is not an error.
+           IF WS-ENTRY-COUNT GREATER THAN ZERO
+              EXEC CICS DELETEQ TS QUEUE(TSQ-NAME) END-EXEC
+           END-IF.
+      *
+      *    Return control to CICS, this will commit.
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
