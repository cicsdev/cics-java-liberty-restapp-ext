@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per SUPPLINK supplier inquiry. Written to the
+      *    SUPPAUDT file (ESDS) by SUPPLINK so compliance can show
+      *    which CICS userid looked up which supplier, and when.
+      *****************************************************************
+       01  SUPPAUDT.
+           03   SA-CICS-USERID          PIC X(8).
+           03   SA-SUPPLIER-ID          PIC 9(8) DISPLAY.
+           03   SA-TERMINAL-ID          PIC X(4).
+           03   SA-AUDIT-DATE.
+                05  SA-AUDIT-DATE-YYYY  PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  SA-AUDIT-DATE-MM    PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  SA-AUDIT-DATE-DD    PIC X(2).
+           03   SA-AUDIT-TIME           PIC 9(6) DISPLAY.
+           03   SA-AUDIT-TASK           PIC 9(7) DISPLAY.
