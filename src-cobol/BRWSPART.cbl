@@ -0,0 +1,124 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Simple program used to browse a page of STOCK-PART records
+      * starting at a given PART-ID, using CICS browse (STARTBR /
+      * READNEXT / ENDBR) against the SMPLXMPL VSAM file. Returns up
+      * to CA-REQUEST-COUNT records in a repeating commarea array so a
+      * caller can page through parts by ID range instead of only
+      * ever looking up one exact PART-ID at a time.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *  09 Aug 2026  DEV  Added CA-INCLUDE-DISCONTINUED so a caller
+      *                    can opt in to seeing discontinued parts;
+      *                    the default is to skip them.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              BRWSPART.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    STOCK-PART copybook
+           COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
+      *
+      *    Common return-code field
+           COPY RTNCODE.
+      *
+      *    Name of the CICS file to use
+       77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
+      *
+       01  WS-STORAGE.
+           03 BROWSE-RESP       PIC 9(8) COMP VALUE ZERO.
+           03 WS-INDEX          PIC 9(4) COMP VALUE ZERO.
+           03 WS-BROWSE-ACTIVE  PIC X(1) VALUE 'N'.
+              88 BROWSE-IS-ACTIVE VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           03 CA-START-PART-ID  PIC 9(8) DISPLAY.
+           03 CA-REQUEST-COUNT  PIC 9(4) DISPLAY.
+           03 CA-RETURN-COUNT   PIC 9(4) DISPLAY.
+           03 CA-RETURN-CODE    PIC X(1).
+           03 CA-INCLUDE-DISCONTINUED PIC X(1).
+              88 INCLUDE-DISCONTINUED-PARTS VALUE 'Y'.
+           03 CA-PART-TABLE OCCURS 1 TO 50 TIMES
+                            DEPENDING ON CA-RETURN-COUNT.
+              05 CA-STOCK-PART  PIC X(108).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           MOVE ZERO TO CA-RETURN-COUNT.
+           SET RC-SUCCESS TO TRUE.
+      *
+      *    Position the browse at, or just after, the starting key.
+           EXEC CICS STARTBR FILE(FILE-NAME)
+                     RIDFLD(CA-START-PART-ID)
+                     GTEQ
+                     RESP(BROWSE-RESP)
+                     END-EXEC.
+      *
+           IF BROWSE-RESP EQUAL DFHRESP(NORMAL) THEN
+              SET BROWSE-IS-ACTIVE TO TRUE
+              MOVE 1 TO WS-INDEX
+      *
+              PERFORM UNTIL NOT BROWSE-IS-ACTIVE
+                 OR WS-INDEX GREATER THAN CA-REQUEST-COUNT
+                 OR WS-INDEX GREATER THAN 50
+      *
+                 EXEC CICS READNEXT FILE(FILE-NAME)
+                           INTO(WS-STOCK-PART)
+                           RIDFLD(PART-ID OF WS-STOCK-PART)
+                           RESP(BROWSE-RESP)
+                           END-EXEC
+      *
+                 IF BROWSE-RESP EQUAL DFHRESP(NORMAL) THEN
+                    IF PART-IS-DISCONTINUED OF WS-STOCK-PART
+                       AND NOT INCLUDE-DISCONTINUED-PARTS
+      *                Skip it - it doesn't count against the page.
+                       CONTINUE
+                    ELSE
+                       MOVE WS-STOCK-PART TO CA-STOCK-PART(WS-INDEX)
+                       ADD 1 TO WS-INDEX
+                       ADD 1 TO CA-RETURN-COUNT
+                    END-IF
+                 ELSE
+                    MOVE 'N' TO WS-BROWSE-ACTIVE
+                 END-IF
+              END-PERFORM
+      *
+              EXEC CICS ENDBR FILE(FILE-NAME) END-EXEC
+           ELSE
+              SET RC-FILE-ERROR TO TRUE
+           END-IF.
+      *
+           MOVE RETURN-CODE TO CA-RETURN-CODE.
+      *
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
