@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Small repeating array of validation messages, appended
+      *    after the return code in a caller's commarea or container
+      *    so a request that fails more than one check in a single
+      *    call (say, a zero price and an out-of-range PART-ID) can
+      *    report all of them back in one round trip instead of the
+      *    caller fixing one problem, resubmitting, and discovering
+      *    the next one. VM-MESSAGE-COUNT is how many of the OCCURS
+      *    entries below are actually populated; unused entries are
+      *    left blank. Shared by ADDPART, ADDPARTC, GETPART and
+      *    GETSUPPL - each appends this where its own commarea or
+      *    container has (or can safely make) room for it; see each
+      *    program's own comments for how it decides that.
+      *****************************************************************
+       01  VALIDATION-MESSAGES.
+           03  VM-MESSAGE-COUNT        PIC 9(1) DISPLAY.
+           03  VM-MESSAGE-ENTRY        PIC X(30)
+                                       OCCURS 3 TIMES.
