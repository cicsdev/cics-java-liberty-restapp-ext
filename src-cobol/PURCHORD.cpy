@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One draft purchase order per reorder-point exception.
+      *    Written to the PURCHORD file by PORDGEN so buyers start
+      *    their day with a reviewable, releasable PO instead of
+      *    re-keying every low-stock part by hand.
+      *****************************************************************
+       01  PURCHASE-ORDER-RECORD.
+           03   PO-SUPPLIER             PIC 9(8) DISPLAY.
+           03   PO-PART-ID              PIC 9(8) DISPLAY.
+           03   PO-STOCK-QUANTITY       PIC 9(8) DISPLAY.
+           03   PO-REORDER-POINT        PIC 9(8) DISPLAY.
+           03   PO-SUGGESTED-QUANTITY   PIC 9(8) DISPLAY.
+           03   PO-ORDER-DATE.
+                05  PO-ORDER-DATE-YYYY  PIC 9(4).
+                05  PO-ORDER-DATE-MM    PIC 9(2).
+                05  PO-ORDER-DATE-DD    PIC 9(2).
+           03   PO-DESCRIPTION          PIC X(40).
