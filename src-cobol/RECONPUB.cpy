@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per day, published to the shared RECONPUB feed
+      *    by the REST layer that fronts ADDPART/ADDPARTC (the only
+      *    way a record reaches SMPLXMPL) - the record count and a
+      *    control-total checksum it believes it wrote to SMPLXMPL
+      *    for that day, for the SMPLRECN reconciliation job to
+      *    compare against what the file actually holds.
+      *****************************************************************
+       01  RECON-PUBLISHED-TOTALS.
+           03   RP-RUN-DATE.
+                05  RP-RUN-DATE-YYYY    PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  RP-RUN-DATE-MM      PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  RP-RUN-DATE-DD      PIC X(2).
+           03   RP-RECORD-COUNT         PIC 9(8) DISPLAY.
+           03   RP-CHECKSUM             PIC 9(16) DISPLAY.
