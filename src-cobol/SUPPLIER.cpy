@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+       01  SUPPLIER.
+           03   SUPPLIER-ID             PIC 9(8) DISPLAY.
+           03   SUPPLIER-NAME           PIC X(40).
+           03   SUPPLIER-STATUS         PIC X(8).
+                88  SUPPLIER-IS-ACTIVE   VALUE 'ACTIVE'.
+                88  SUPPLIER-IS-HOLD     VALUE 'HOLD'.
+                88  SUPPLIER-IS-BLOCKED  VALUE 'BLOCKED'.
