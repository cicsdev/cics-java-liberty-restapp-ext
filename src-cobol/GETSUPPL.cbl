@@ -13,15 +13,50 @@
       *
       *****************************************************************
       *
-      * Simple program used to receive a record in the commarea and
-      * extract the supplier ID. This is copied into a return record,
-      * along with a generated supplier name.
+      * Simple program used to receive a record in the commarea,
+      * extract the supplier ID, and look that supplier up for real
+      * in the SUPPMAST VSAM file.
       *
       * To simplify the code, this program has minimal error-handling
       * logic.
       *
+      * Modification History:
+      *  15 Aug 2017  DEV  Original - generated a placeholder name.
+      *  09 Aug 2026  DEV  Look the supplier up for real in SUPPMAST
+      *                    instead of generating a placeholder name.
+      *  09 Aug 2026  DEV  Return the supplier's STATUS-CODE so
+      *                    downstream ordering flows can see a
+      *                    blocked/on-hold supplier.
+      *  09 Aug 2026  DEV  Check EIBCALEN against the expected
+      *                    commarea length before trusting it, and
+      *                    actually move the return code this program
+      *                    already sets back into the commarea, in
+      *                    the last byte, the same as ADDPART/GETPART.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Recognize a versioned commarea carrying
+      *                    CA-VERSION-HEADER (CAVERHDR.cpy) ahead of
+      *                    the supplier data, the same convention as
+      *                    ADDPART/GETPART, so a caller with room to
+      *                    spare can also receive a VALIDATION-
+      *                    MESSAGES array back. The original fixed
+      *                    80-byte shape is still honored unchanged.
+      *                    A blocked supplier, previously returned
+      *                    with no different status than any other,
+      *                    now also sets RC-SUPPLIER-BLOCKED and (for
+      *                    a versioned caller with room) a message
+      *                    saying so.
+      *  09 Aug 2026  DEV  A versioned caller's CA-SCHEMA-LENGTH was
+      *                    never actually used - overlay CA-V-STOCK-
+      *                    PART onto WS-STOCK-PART clamped to what
+      *                    CA-SCHEMA-LENGTH and EIBCALEN say was
+      *                    really sent, the same as ADDPART/GETPART,
+      *                    instead of always moving the full 79 bytes.
+      *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              GETSUPPL.
        DATE-WRITTEN.            May 2017.
@@ -38,34 +73,240 @@
       *    SUPPLIER copybook
            COPY SUPPLIER REPLACING SUPPLIER BY WS-SUPPLIER.
       *
-       01  WS-TASK-NUMBER       PIC 9(7) DISPLAY.
+      *    SUPPMAST copybook - real supplier master record
+           COPY SUPPMAST.
+      *
+      *    Common return-code field
+           COPY RTNCODE.
+      *
+      *    VALIDATION-MESSAGES copybook - today just a "SUPPLIER IS
+      *    BLOCKED" notice, for a versioned caller with room to
+      *    receive it (see MESSAGES-MIN-CALEN).
+           COPY VALDMSGS REPLACING VALIDATION-MESSAGES BY
+                WS-VALIDATION-MESSAGES.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
+      *
+      *    Name of the CICS file to use
+       77  FILE-NAME            PIC X(8) VALUE 'SUPPMAST'.
+      *
+      *    Shared transaction-statistics transient data queue.
+       77  TXNSTAT-QUEUE-NAME   PIC X(4) VALUE 'TXST'.
+      *
+      *    Smallest EIBCALEN a versioned caller must supply before we
+      *    trust it has room to receive VALIDATION-MESSAGES back too
+      *    - header, the supplier data, the return code, and the
+      *    message array itself.
+       77  MESSAGES-MIN-CALEN   PIC 9(4) VALUE 175.
+      *
+      *    Widest CA-V-STOCK-PART this program will ever overlay from
+      *    - the same convention as ADDPART/GETPART's CURRENT-SCHEMA-
+      *    LENGTH, but capped at this program's own 79-byte field
+      *    width rather than the full STOKPART record.
+       77  CURRENT-SCHEMA-LENGTH PIC 9(4) VALUE 79.
+      *
+       01  WS-STORAGE.
+      *
+      *    How much of CA-V-STOCK-PART a versioned caller actually
+      *    sent, and how much of it we will trust - never more than
+      *    CURRENT-SCHEMA-LENGTH and never more than EIBCALEN actually
+      *    supports. Same convention as ADDPART/GETPART.
+           03 WS-OVERLAY-LENGTH PIC 9(4) COMP VALUE ZERO.
+           03 WS-SENT-LENGTH    PIC 9(4) COMP VALUE ZERO.
+           03 READ-RESP         PIC 9(8) COMP VALUE ZERO.
+           03 WS-TASK-NUMBER    PIC 9(7) DISPLAY VALUE ZERO.
+           03 WS-DATE8          PIC X(8)         VALUE SPACES.
+           03 WS-TXN-START-ABSTIME PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-END-ABSTIME   PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS    PIC S9(15) COMP-3 VALUE ZERO.
+      *
+      *    'L' (legacy) when the caller sent the original, header-
+      *    less 80-byte commarea; 'V' (versioned) when it carries the
+      *    CA-VERSION-HEADER instead.
+           03 WS-CALLER-SHAPE   PIC X(1) VALUE 'L'.
+              88 LEGACY-CALLER     VALUE 'L'.
+              88 VERSIONED-CALLER  VALUE 'V'.
+      *
+      *    One validation message's text, on its way into
+      *    WS-VALIDATION-MESSAGES via ADD-VALIDATION-MESSAGE.
+           03 WS-NEW-VALIDATION-MSG PIC X(30) VALUE SPACES.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA          PIC X(80).
+      *    Return code appended in the last byte, the same convention
+      *    as ADDPART/GETPART, kept inside the original 80-byte
+      *    commarea length so existing callers are unaffected.
+       01  DFHCOMMAREA.
+           03 CA-STOCK-PART      PIC X(79).
+           03 CA-RETURN-CODE     PIC X(1).
+      *
+      *    Versioned view of the same commarea, the same convention
+      *    as ADDPART/GETPART - a caller newer than the original,
+      *    header-less layout prefixes the version header and picks
+      *    up a VALIDATION-MESSAGES array after the return code, room
+      *    permitting (see MESSAGES-MIN-CALEN).
+       01  CA-VERSIONED-AREA REDEFINES DFHCOMMAREA.
+           COPY CAVERHDR.
+           03 CA-V-STOCK-PART   PIC X(79).
+           03 CA-V-RETURN-CODE  PIC X(1).
+           03 CA-V-MESSAGES     PIC X(91).
       *
        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
       *
        MAIN-PROCESSING SECTION.
       *
-      *    Assume the commarea is well-formed and use as our record
-           MOVE DFHCOMMAREA TO WS-STOCK-PART.
+      *    A LINK issued with no COMMAREA at all leaves EIBCALEN zero
+      *    and DFHCOMMAREA unallocated - CA-RETURN-CODE and every
+      *    other LINKAGE SECTION field is not addressable, so return
+      *    immediately without touching any of them.
+           IF EIBCALEN EQUAL ZERO
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
       *
-      *    Normally, we would lookup the supplier in another VSAM file
-      *    Instead, just return the supplier as our task number
-           MOVE SUPPLIER OF WS-STOCK-PART TO SUPPLIER-ID OF WS-SUPPLIER.
-           MOVE SPACES TO SUPPLIER-NAME OF WS-SUPPLIER.
-           MOVE EIBTASKN TO WS-TASK-NUMBER.
+      *    A caller has to supply at least enough of the STOCK-PART
+      *    record to reach the SUPPLIER field - reject a too-short or
+      *    absent commarea with the RC-INVALID-LENGTH code rather
+      *    than looking a supplier up on a garbage key. A versioned
+      *    caller's PART-ID/SUPPLIER sit behind the 4-byte version
+      *    header, so it needs 4 more bytes than the legacy 16-byte
+      *    minimum.
+           IF EIBCALEN LESS THAN 20
+              MOVE 'L' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
+      *
+      *    Time the whole transaction from here, so a rejected
+      *    commarea above isn't counted against our own response
+      *    time.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+      *
+      *    The original caller always sends exactly 80 bytes with no
+      *    header at all; anything else carries the version header.
+           MOVE ZERO TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES.
+           IF EIBCALEN EQUAL 80
+              SET LEGACY-CALLER TO TRUE
+              MOVE CA-STOCK-PART TO WS-STOCK-PART
+           ELSE
+      *
+      *          Never trust CA-SCHEMA-LENGTH on its own - clamp it
+      *          to what this program's own field can hold and to
+      *          what EIBCALEN actually proves the caller sent,
+      *          before overlaying CA-V-STOCK-PART onto WS-STOCK-PART.
+              SET VERSIONED-CALLER TO TRUE
+              MOVE LOW-VALUES TO WS-STOCK-PART
+              IF CA-SCHEMA-LENGTH GREATER THAN CURRENT-SCHEMA-LENGTH
+                 MOVE CURRENT-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              ELSE
+                 MOVE CA-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              COMPUTE WS-SENT-LENGTH = EIBCALEN - 5
+              IF WS-OVERLAY-LENGTH GREATER THAN WS-SENT-LENGTH
+                 MOVE WS-SENT-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              IF WS-OVERLAY-LENGTH GREATER THAN ZERO
+                 MOVE CA-V-STOCK-PART(1:WS-OVERLAY-LENGTH)
+                      TO WS-STOCK-PART(1:WS-OVERLAY-LENGTH)
+              END-IF
+           END-IF.
+      *
+      *    Look the supplier up for real in the supplier master file
+           MOVE SUPPLIER OF WS-STOCK-PART TO SM-SUPPLIER-ID.
+           EXEC CICS READ FILE(FILE-NAME)
+                     INTO(SUPPMAST)
+                     RIDFLD(SM-SUPPLIER-ID)
+                     RESP(READ-RESP)
+                     END-EXEC.
       *
-      *    Convert to a formatted string
-           STRING 'Supplier #' DELIMITED BY SIZE
-                WS-TASK-NUMBER DELIMITED BY SIZE
-                INTO SUPPLIER-NAME OF WS-SUPPLIER.
+           EVALUATE TRUE
+              WHEN READ-RESP EQUAL DFHRESP(NORMAL)
+                 MOVE SM-SUPPLIER-ID TO SUPPLIER-ID OF WS-SUPPLIER
+                 MOVE SM-SUPPLIER-NAME TO SUPPLIER-NAME OF WS-SUPPLIER
+                 MOVE SM-STATUS-CODE TO SUPPLIER-STATUS OF WS-SUPPLIER
+                 IF SUPPLIER-IS-BLOCKED OF WS-SUPPLIER
+                    SET RC-SUPPLIER-BLOCKED TO TRUE
+                    MOVE 'SUPPLIER IS BLOCKED' TO
+                         WS-NEW-VALIDATION-MSG
+                    PERFORM ADD-VALIDATION-MESSAGE
+                 ELSE
+                    SET RC-SUCCESS TO TRUE
+                 END-IF
+              WHEN READ-RESP EQUAL DFHRESP(NOTFND)
+                 SET RC-NOTFND TO TRUE
+                 MOVE SM-SUPPLIER-ID TO SUPPLIER-ID OF WS-SUPPLIER
+                 MOVE SPACES TO SUPPLIER-NAME OF WS-SUPPLIER
+                 MOVE SPACES TO SUPPLIER-STATUS OF WS-SUPPLIER
+                 MOVE 'SUPPLIER NOT FOUND' TO WS-NEW-VALIDATION-MSG
+                 PERFORM ADD-VALIDATION-MESSAGE
+              WHEN OTHER
+                 SET RC-FILE-ERROR TO TRUE
+                 MOVE SM-SUPPLIER-ID TO SUPPLIER-ID OF WS-SUPPLIER
+                 MOVE SPACES TO SUPPLIER-NAME OF WS-SUPPLIER
+                 MOVE SPACES TO SUPPLIER-STATUS OF WS-SUPPLIER
+                 MOVE 'FILE ERROR ON LOOKUP' TO WS-NEW-VALIDATION-MSG
+                 PERFORM ADD-VALIDATION-MESSAGE
+           END-EVALUATE.
       *
-      *    Copy the data into the supplied commarea
-           MOVE WS-SUPPLIER TO DFHCOMMAREA.
+      *    Copy the data and return code into the supplied commarea,
+      *    in whichever shape the caller sent it.
+           IF LEGACY-CALLER
+              MOVE WS-SUPPLIER TO CA-STOCK-PART
+              MOVE RETURN-CODE TO CA-RETURN-CODE
+           ELSE
+              MOVE WS-SUPPLIER TO CA-V-STOCK-PART
+              MOVE RETURN-CODE TO CA-V-RETURN-CODE
+      *
+      *       Only a caller whose own EIBCALEN leaves room for the
+      *       message array gets one back.
+              IF EIBCALEN NOT LESS THAN MESSAGES-MIN-CALEN
+                 MOVE WS-VALIDATION-MESSAGES TO CA-V-MESSAGES
+              END-IF
+           END-IF.
+      *
+      *    Report this transaction's volume and response time to the
+      *    shared operational dashboard queue.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           IF RC-FILE-ERROR
+              SET TS-FAILURE TO TRUE
+           ELSE
+              SET TS-SUCCESS TO TRUE
+           END-IF.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
       *
       *    Back to CICS
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append one message to the array, up to the three slots
+      *    VALDMSGS.cpy provides.
+       ADD-VALIDATION-MESSAGE.
+      *
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES LESS THAN 3
+              ADD 1 TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES
+              MOVE WS-NEW-VALIDATION-MSG TO VM-MESSAGE-ENTRY OF
+                   WS-VALIDATION-MESSAGES
+                   (VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES)
+           END-IF.
+      *
+       ADD-VALIDATION-MESSAGE-EXIT.
+           EXIT.
