@@ -0,0 +1,25 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Restart checkpoint record for BULKLOAD. Holds the count of
+      *    input records successfully loaded so far, so a rerun after
+      *    a mid-run failure can skip that many records on the
+      *    extract file instead of reloading from the beginning.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           03   CK-RECORDS-LOADED       PIC 9(8) DISPLAY.
+           03   CK-LAST-PART-ID         PIC 9(8) DISPLAY.
+           03   CK-CHECKPOINT-DATE.
+                05  CK-CHECKPOINT-YYYY  PIC 9(4).
+                05  CK-CHECKPOINT-MM    PIC 9(2).
+                05  CK-CHECKPOINT-DD    PIC 9(2).
+           03   CK-CHECKPOINT-TIME      PIC 9(6) DISPLAY.
