@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One control record per transaction ID that should be
+      *    routed somewhere other than a program's built-in default
+      *    Liberty PROGRAM/CHANNEL names. Keyed on RT-TRAN-ID so a
+      *    new Liberty supplier service (a v2 service, a canary
+      *    build) can be staged behind a subset of transaction IDs
+      *    by adding a record here, with no recompile of the CICS
+      *    terminal program required.
+      *****************************************************************
+       01  ROUTETAB.
+           03   RT-TRAN-ID              PIC X(4).
+           03   RT-PROGRAM-NAME         PIC X(8).
+           03   RT-CHANNEL-NAME         PIC X(16).
