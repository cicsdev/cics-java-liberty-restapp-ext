@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Layout of the one message LINK2TXN writes to the TSQ
+      *    named after LIBERTY-PROGRAM on every invocation. Shared
+      *    with PURGETSQ, which archives and purges that queue, so
+      *    both programs read/write the same record shape.
+      *****************************************************************
+       01  TSQ-MESSAGE.
+           03   FILLER               PIC X(14) VALUE 'WRITTEN FROM: '.
+           03   TSQ-PROGRAM          PIC X(8)  VALUE 'LINK2TXN'.
+           03   FILLER               PIC X(10) VALUE ' BY TASK: '.
+           03   TSQ-TASK-ID          PIC 9(8) DISPLAY.
+           03   FILLER               PIC X(16) VALUE ' FOR ACTION: '.
+           03   TSQ-ACTION           PIC X(10) VALUE SPACES.
