@@ -0,0 +1,137 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Stock-receipt transaction. Until now there was no way to
+      * record "a shipment arrived" against an existing part - ADDPART
+      * only creates brand-new parts, and nothing else increments
+      * STOCK-QUANTITY. This program takes a PART-ID and a received
+      * quantity in the commarea, READs the existing SMPLXMPL record
+      * UPDATE, adds the received quantity to STOCK-QUANTITY, stamps
+      * LAST-ORDER-DATE with today's date, and REWRITEs the record -
+      * so receiving goods against an existing part is a first-class
+      * online operation.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              RECVGDS.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    STOCK-PART copybook
+           COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
+      *
+      *    Common return-code field, appended after the STOCK-PART
+      *    data in the commarea.
+           COPY RTNCODE.
+      *
+      *    Name of the CICS file to use
+       77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
+      *
+       01  WS-STORAGE.
+           03 READ-RESP         PIC 9(8)  COMP    VALUE ZERO.
+           03 READ-RESP2        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP2       PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-ABSTIME        PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8          PIC X(8)          VALUE SPACES.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA.
+           03 CA-PART-ID             PIC 9(8) DISPLAY.
+           03 CA-RECEIVED-QUANTITY   PIC 9(8) DISPLAY.
+           03 CA-STOCK-PART          PIC X(108).
+           03 CA-RETURN-CODE         PIC X(1).
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+      *
+       MAIN-PROCESSING SECTION.
+      *
+           SET RC-SUCCESS TO TRUE.
+      *
+      *    Lock the existing part. A not-found or file-control
+      *    problem is reported back rather than abending.
+           EXEC CICS READ FILE(FILE-NAME)
+                     INTO(WS-STOCK-PART)
+                     RIDFLD(CA-PART-ID)
+                     UPDATE
+                     RESP(READ-RESP) RESP2(READ-RESP2)
+                     END-EXEC.
+      *
+      *    A receipt of zero doesn't represent a real shipment -
+      *    reject it rather than silently doing nothing. Otherwise
+      *    add the received quantity to stock, stamp today's date
+      *    as the last order date, and rewrite the record.
+           EVALUATE TRUE
+              WHEN READ-RESP EQUAL DFHRESP(NOTFND)
+                 SET RC-NOTFND TO TRUE
+                 MOVE SPACES TO WS-STOCK-PART
+                 MOVE CA-PART-ID TO PART-ID OF WS-STOCK-PART
+              WHEN READ-RESP NOT EQUAL DFHRESP(NORMAL)
+                 SET RC-FILE-ERROR TO TRUE
+              WHEN CA-RECEIVED-QUANTITY EQUAL ZERO
+                 SET RC-VALIDATION-ERROR TO TRUE
+              WHEN OTHER
+                 ADD CA-RECEIVED-QUANTITY
+                     TO STOCK-QUANTITY OF WS-STOCK-PART
+                 PERFORM STAMP-RECEIPT-DATE
+                 EXEC CICS REWRITE FILE(FILE-NAME)
+                           FROM(WS-STOCK-PART)
+                           RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                           END-EXEC
+                 IF WRITE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+                 ELSE
+                    SET RC-FILE-ERROR TO TRUE
+                 END-IF
+           END-EVALUATE.
+      *
+      *    Copy the (possibly updated) record and the return code
+      *    back to the commarea.
+           MOVE WS-STOCK-PART TO CA-STOCK-PART.
+           MOVE RETURN-CODE TO CA-RETURN-CODE.
+      *
+      *    Back to CICS
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+      *
+      *    Stamp LAST-ORDER-DATE with today's date, the same
+      *    ASKTIME/FORMATTIME idiom used to stamp PRICEHST entries
+      *    in ADDPART.
+       STAMP-RECEIPT-DATE.
+      *
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO LAST-ORDER-DATE-YY OF WS-STOCK-PART.
+           MOVE WS-DATE8(5:2) TO LAST-ORDER-DATE-MM OF WS-STOCK-PART.
+           MOVE WS-DATE8(7:2) TO LAST-ORDER-DATE-DD OF WS-STOCK-PART.
+      *
+       STAMP-RECEIPT-DATE-EXIT.
+           EXIT.
