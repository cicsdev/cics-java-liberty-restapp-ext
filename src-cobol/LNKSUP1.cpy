@@ -0,0 +1,178 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Symbolic map for mapset LNKSUPS, map LNKSUP1 (LINK2SUP's
+      *    3270 screen). Hand-maintained to match LNKSUPM.bms field
+      *    for field, in the exact layout the BMS macro assembler's
+      *    bmsgen step would produce (LNKSUPM.bms remains the single
+      *    source of truth for field position/attribute changes -
+      *    keep this copybook in step with it).
+      *****************************************************************
+       01  LNKSUP1I.
+           02  FILLER               PIC X(12).
+           02  SUPIDL         COMP PIC S9(4).
+           02  SUPIDF         PIC X.
+           02  FILLER REDEFINES SUPIDF.
+                03  SUPIDA     PIC X.
+           02  SUPIDI         PIC X(60).
+           02  SUPID1L        COMP PIC S9(4).
+           02  SUPID1F        PIC X.
+           02  FILLER REDEFINES SUPID1F.
+                03  SUPID1A    PIC X.
+           02  SUPID1I        PIC X(8).
+           02  SUPNM1L        COMP PIC S9(4).
+           02  SUPNM1F        PIC X.
+           02  FILLER REDEFINES SUPNM1F.
+                03  SUPNM1A    PIC X.
+           02  SUPNM1I        PIC X(40).
+           02  SUPID2L        COMP PIC S9(4).
+           02  SUPID2F        PIC X.
+           02  FILLER REDEFINES SUPID2F.
+                03  SUPID2A    PIC X.
+           02  SUPID2I        PIC X(8).
+           02  SUPNM2L        COMP PIC S9(4).
+           02  SUPNM2F        PIC X.
+           02  FILLER REDEFINES SUPNM2F.
+                03  SUPNM2A    PIC X.
+           02  SUPNM2I        PIC X(40).
+           02  SUPID3L        COMP PIC S9(4).
+           02  SUPID3F        PIC X.
+           02  FILLER REDEFINES SUPID3F.
+                03  SUPID3A    PIC X.
+           02  SUPID3I        PIC X(8).
+           02  SUPNM3L        COMP PIC S9(4).
+           02  SUPNM3F        PIC X.
+           02  FILLER REDEFINES SUPNM3F.
+                03  SUPNM3A    PIC X.
+           02  SUPNM3I        PIC X(40).
+           02  SUPID4L        COMP PIC S9(4).
+           02  SUPID4F        PIC X.
+           02  FILLER REDEFINES SUPID4F.
+                03  SUPID4A    PIC X.
+           02  SUPID4I        PIC X(8).
+           02  SUPNM4L        COMP PIC S9(4).
+           02  SUPNM4F        PIC X.
+           02  FILLER REDEFINES SUPNM4F.
+                03  SUPNM4A    PIC X.
+           02  SUPNM4I        PIC X(40).
+           02  SUPID5L        COMP PIC S9(4).
+           02  SUPID5F        PIC X.
+           02  FILLER REDEFINES SUPID5F.
+                03  SUPID5A    PIC X.
+           02  SUPID5I        PIC X(8).
+           02  SUPNM5L        COMP PIC S9(4).
+           02  SUPNM5F        PIC X.
+           02  FILLER REDEFINES SUPNM5F.
+                03  SUPNM5A    PIC X.
+           02  SUPNM5I        PIC X(40).
+           02  SUPID6L        COMP PIC S9(4).
+           02  SUPID6F        PIC X.
+           02  FILLER REDEFINES SUPID6F.
+                03  SUPID6A    PIC X.
+           02  SUPID6I        PIC X(8).
+           02  SUPNM6L        COMP PIC S9(4).
+           02  SUPNM6F        PIC X.
+           02  FILLER REDEFINES SUPNM6F.
+                03  SUPNM6A    PIC X.
+           02  SUPNM6I        PIC X(40).
+           02  SUPID7L        COMP PIC S9(4).
+           02  SUPID7F        PIC X.
+           02  FILLER REDEFINES SUPID7F.
+                03  SUPID7A    PIC X.
+           02  SUPID7I        PIC X(8).
+           02  SUPNM7L        COMP PIC S9(4).
+           02  SUPNM7F        PIC X.
+           02  FILLER REDEFINES SUPNM7F.
+                03  SUPNM7A    PIC X.
+           02  SUPNM7I        PIC X(40).
+           02  SUPID8L        COMP PIC S9(4).
+           02  SUPID8F        PIC X.
+           02  FILLER REDEFINES SUPID8F.
+                03  SUPID8A    PIC X.
+           02  SUPID8I        PIC X(8).
+           02  SUPNM8L        COMP PIC S9(4).
+           02  SUPNM8F        PIC X.
+           02  FILLER REDEFINES SUPNM8F.
+                03  SUPNM8A    PIC X.
+           02  SUPNM8I        PIC X(40).
+           02  SUPID9L        COMP PIC S9(4).
+           02  SUPID9F        PIC X.
+           02  FILLER REDEFINES SUPID9F.
+                03  SUPID9A    PIC X.
+           02  SUPID9I        PIC X(8).
+           02  SUPNM9L        COMP PIC S9(4).
+           02  SUPNM9F        PIC X.
+           02  FILLER REDEFINES SUPNM9F.
+                03  SUPNM9A    PIC X.
+           02  SUPNM9I        PIC X(40).
+           02  SUPID10L       COMP PIC S9(4).
+           02  SUPID10F       PIC X.
+           02  FILLER REDEFINES SUPID10F.
+                03  SUPID10A   PIC X.
+           02  SUPID10I       PIC X(8).
+           02  SUPNM10L       COMP PIC S9(4).
+           02  SUPNM10F       PIC X.
+           02  FILLER REDEFINES SUPNM10F.
+                03  SUPNM10A   PIC X.
+           02  SUPNM10I       PIC X(40).
+           02  MSGL           COMP PIC S9(4).
+           02  MSGF           PIC X.
+           02  FILLER REDEFINES MSGF.
+                03  MSGA       PIC X.
+           02  MSGI           PIC X(79).
+
+       01  LNKSUP1O REDEFINES LNKSUP1I.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(3).
+           02  SUPIDO         PIC X(60).
+           02  FILLER               PIC X(3).
+           02  SUPID1O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM1O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID2O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM2O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID3O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM3O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID4O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM4O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID5O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM5O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID6O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM6O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID7O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM7O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID8O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM8O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID9O        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM9O        PIC X(40).
+           02  FILLER               PIC X(3).
+           02  SUPID10O       PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SUPNM10O       PIC X(40).
+           02  FILLER               PIC X(3).
+           02  MSGO           PIC X(79).
