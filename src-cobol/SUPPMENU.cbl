@@ -0,0 +1,267 @@
+       PROCESS NODYNAM,RENT,APOST,CICS,TRUNC(OPT)
+
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *
+      * Online supplier master maintenance menu. Presents the
+      * SUPPMN1 mapped screen with an OPTION field (A=add, C=change,
+      * I=inquire) and a full SUPPMAST record's worth of entry
+      * fields, mirroring the add/inquire split ADDPART and GETPART
+      * already have for parts. Add and change both WRITE/REWRITE
+      * the whole record the operator entered - there is no partial-
+      * field update, the same as ADDPARTC's amend mode works against
+      * a whole STOKPART record - so supplier data can be onboarded
+      * and maintained from a terminal instead of needing a batch
+      * load every time.
+      *
+      * To simplify the code, this program has minimal error-handling
+      * logic beyond mapping the file-control response to a message.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.              SUPPMENU.
+       DATE-WRITTEN.            August 2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *    SUPPMAST copybook - the real supplier master record.
+           COPY SUPPMAST.
+      *
+      *    Common return-code field and its 88-levels.
+           COPY RTNCODE.
+      *
+      *    SUPPMN1 symbolic map - see SUPPMNS.bms/SUPPMN1.cpy.
+           COPY SUPPMN1.
+      *
+      *    Working storage definitions
+       01  WS-STORAGE.
+           03 MAP-RESP               PIC 9(8) COMP VALUE ZERO.
+           03 FILE-RESP              PIC 9(8) COMP VALUE ZERO.
+           03 FILE-RESP2             PIC 9(8) COMP VALUE ZERO.
+      *
+      *    This shop's copy library does not carry IBM's DFHAID
+      *    member, so the PF3 attention-id value it would supply is
+      *    declared directly here.
+       77  PF3-AID                  PIC X    VALUE '3'.
+      *
+      *    Name of the CICS file to use.
+       77  FILE-NAME                PIC X(8) VALUE 'SUPPMAST'.
+      *
+       77  SUPPMN1-MAPNAME          PIC X(8) VALUE 'SUPPMN1'.
+       77  SUPPMNS-MAPSET           PIC X(8) VALUE 'SUPPMNS'.
+      *
+       PROCEDURE DIVISION USING DFHEIBLK.
+      *
+       MAIN-PROCESSING SECTION.
+
+      *    Prompt with the mapped screen, then wait for the operator's
+      *    input on the same map.
+           EXEC CICS SEND MAP(SUPPMN1-MAPNAME) MAPSET(SUPPMNS-MAPSET)
+                     ERASE FREEKB END-EXEC.
+           EXEC CICS RECEIVE MAP(SUPPMN1-MAPNAME) MAPSET(SUPPMNS-MAPSET)
+                     INTO(SUPPMN1I) RESP(MAP-RESP) END-EXEC.
+
+      *    PF3 exits without doing anything.
+           IF EIBAID EQUAL PF3-AID
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
+
+           MOVE SPACES TO MSGO.
+
+           EVALUATE OPTNI
+              WHEN 'A'
+                 PERFORM DO-ADD
+              WHEN 'C'
+                 PERFORM DO-CHANGE
+              WHEN 'I'
+                 PERFORM DO-INQUIRE
+              WHEN OTHER
+                 MOVE 'INVALID OPTION - USE A, C OR I' TO MSGO
+           END-EVALUATE.
+
+           EXEC CICS SEND MAP(SUPPMN1-MAPNAME) MAPSET(SUPPMNS-MAPSET)
+                     DATAONLY FREEKB END-EXEC.
+      *
+      *    Return control to CICS (end transaction).
+           EXEC CICS RETURN END-EXEC.
+      *
+           GOBACK.
+      *
+      *    Build SM-SUPPLIER-ID plus the rest of SUPPMAST from the
+      *    screen's entry fields - shared by add, change and the
+      *    record a successful inquire re-displays.
+       BUILD-SUPPMAST-FROM-MAP.
+      *
+           MOVE ZERO TO SM-SUPPLIER-ID.
+           IF SUPPIDI NUMERIC
+              MOVE SUPPIDI TO SM-SUPPLIER-ID
+           END-IF.
+           MOVE SNAMEI TO SM-SUPPLIER-NAME.
+           MOVE ADDR1I TO SM-ADDRESS-LINE1.
+           MOVE ADDR2I TO SM-ADDRESS-LINE2.
+           MOVE CITYI TO SM-ADDRESS-CITY.
+           MOVE STATEI TO SM-ADDRESS-STATE.
+           MOVE ZIPI TO SM-ADDRESS-ZIP.
+           MOVE PHONEI TO SM-PHONE.
+           MOVE TERMSI TO SM-PAYMENT-TERMS.
+           MOVE STATUSI TO SM-STATUS-CODE.
+      *
+       BUILD-SUPPMAST-FROM-MAP-EXIT.
+           EXIT.
+      *
+      *    Show SUPPMAST back on the screen - used after a successful
+      *    add, change or inquire so the operator sees what is now on
+      *    file.
+       SHOW-SUPPMAST-ON-MAP.
+      *
+           MOVE SM-SUPPLIER-ID TO SUPPIDO.
+           MOVE SM-SUPPLIER-NAME TO SNAMEO.
+           MOVE SM-ADDRESS-LINE1 TO ADDR1O.
+           MOVE SM-ADDRESS-LINE2 TO ADDR2O.
+           MOVE SM-ADDRESS-CITY TO CITYO.
+           MOVE SM-ADDRESS-STATE TO STATEO.
+           MOVE SM-ADDRESS-ZIP TO ZIPO.
+           MOVE SM-PHONE TO PHONEO.
+           MOVE SM-PAYMENT-TERMS TO TERMSO.
+           MOVE SM-STATUS-CODE TO STATUSO.
+      *
+       SHOW-SUPPMAST-ON-MAP-EXIT.
+           EXIT.
+      *
+      *    Add a new supplier.
+       DO-ADD.
+      *
+           IF NOT SUPPIDI NUMERIC
+              MOVE 'SUPPLIER ID MUST BE NUMERIC' TO MSGO
+           ELSE
+              PERFORM BUILD-SUPPMAST-FROM-MAP
+      *
+              EXEC CICS WRITE FILE(FILE-NAME)
+                        FROM(SUPPMAST)
+                        RIDFLD(SM-SUPPLIER-ID)
+                        RESP(FILE-RESP) RESP2(FILE-RESP2)
+                        END-EXEC
+      *
+              EVALUATE TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(DUPREC)
+                    SET RC-DUPLICATE-AMENDED TO TRUE
+                 WHEN OTHER
+                    SET RC-FILE-ERROR TO TRUE
+              END-EVALUATE
+      *
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-SUPPMAST-ON-MAP
+                    MOVE 'SUPPLIER ADDED' TO MSGO
+                 WHEN RC-DUPLICATE-AMENDED
+                    MOVE 'SUPPLIER ID ALREADY ON FILE' TO MSGO
+                 WHEN OTHER
+                    MOVE 'FILE ERROR ADDING SUPPLIER' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-ADD-EXIT.
+           EXIT.
+      *
+      *    Change an existing supplier - READ UPDATE, then REWRITE
+      *    with the whole record the operator entered.
+       DO-CHANGE.
+      *
+           IF NOT SUPPIDI NUMERIC
+              MOVE 'SUPPLIER ID MUST BE NUMERIC' TO MSGO
+           ELSE
+              PERFORM BUILD-SUPPMAST-FROM-MAP
+      *
+              EXEC CICS READ FILE(FILE-NAME)
+                        RIDFLD(SM-SUPPLIER-ID)
+                        UPDATE
+                        RESP(FILE-RESP) RESP2(FILE-RESP2)
+                        END-EXEC
+      *
+              IF FILE-RESP EQUAL DFHRESP(NORMAL)
+                 EXEC CICS REWRITE FILE(FILE-NAME)
+                           FROM(SUPPMAST)
+                           RESP(FILE-RESP) RESP2(FILE-RESP2)
+                           END-EXEC
+              END-IF
+      *
+              EVALUATE TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(NOTFND)
+                    SET RC-NOTFND TO TRUE
+                 WHEN OTHER
+                    SET RC-FILE-ERROR TO TRUE
+              END-EVALUATE
+      *
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-SUPPMAST-ON-MAP
+                    MOVE 'SUPPLIER CHANGED' TO MSGO
+                 WHEN RC-NOTFND
+                    MOVE 'SUPPLIER NOT FOUND' TO MSGO
+                 WHEN OTHER
+                    MOVE 'FILE ERROR CHANGING SUPPLIER' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-CHANGE-EXIT.
+           EXIT.
+      *
+      *    Look a supplier up and re-display the stored record.
+       DO-INQUIRE.
+      *
+           IF NOT SUPPIDI NUMERIC
+              MOVE 'SUPPLIER ID MUST BE NUMERIC' TO MSGO
+           ELSE
+              MOVE SUPPIDI TO SM-SUPPLIER-ID
+      *
+              EXEC CICS READ FILE(FILE-NAME)
+                        INTO(SUPPMAST)
+                        RIDFLD(SM-SUPPLIER-ID)
+                        RESP(FILE-RESP) RESP2(FILE-RESP2)
+                        END-EXEC
+      *
+              EVALUATE TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+                 WHEN FILE-RESP EQUAL DFHRESP(NOTFND)
+                    SET RC-NOTFND TO TRUE
+                 WHEN OTHER
+                    SET RC-FILE-ERROR TO TRUE
+              END-EVALUATE
+      *
+              EVALUATE TRUE
+                 WHEN RC-SUCCESS
+                    PERFORM SHOW-SUPPMAST-ON-MAP
+                    MOVE 'SUPPLIER FOUND' TO MSGO
+                 WHEN RC-NOTFND
+                    MOVE 'SUPPLIER NOT FOUND' TO MSGO
+                 WHEN OTHER
+                    MOVE 'FILE ERROR READING SUPPLIER' TO MSGO
+              END-EVALUATE
+           END-IF.
+      *
+       DO-INQUIRE-EXIT.
+           EXIT.
