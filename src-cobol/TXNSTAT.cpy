@@ -0,0 +1,40 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    TXN-STATS-MESSAGE - one fixed-format line written to the
+      *    shared TXST transient data queue by every one of ADDPART,
+      *    GETPART, GETSUPPL, LINK2SEC, LINK2SUP, SUPPLINK and
+      *    LINK2TXN at the end of MAIN-PROCESSING, the same way PROG1
+      *    already reports its own health to the HLTH queue. The
+      *    transaction id (EIBTRNID) already tells the two programs
+      *    apart that share a task, so no separate program-name field
+      *    is carried.
+      *****************************************************************
+       01  TXN-STATS-MESSAGE.
+           03   TS-TRANSACTION-ID        PIC X(4)  VALUE SPACES.
+           03   FILLER                   PIC X(7)  VALUE ' TASK: '.
+           03   TS-TASK-NUMBER           PIC 9(7)  DISPLAY.
+           03   FILLER                  PIC X(13) VALUE ' ELAPSED-MS: '.
+           03   TS-ELAPSED-MS            PIC 9(7)  DISPLAY.
+           03   FILLER                   PIC X(9)  VALUE ' STATUS: '.
+           03   TS-STATUS                PIC X(7)  VALUE SPACES.
+                88  TS-SUCCESS            VALUE 'SUCCESS'.
+                88  TS-FAILURE            VALUE 'FAILURE'.
+           03   FILLER                   PIC X(7)  VALUE ' DATE: '.
+           03   TS-DATE.
+                05  TS-DATE-YYYY         PIC X(4).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  TS-DATE-MM           PIC X(2).
+                05  FILLER               PIC X(1)  VALUE '-'.
+                05  TS-DATE-DD           PIC X(2).
+           03   FILLER                   PIC X(7)  VALUE ' TIME: '.
+           03   TS-TIME                  PIC 9(6)  DISPLAY.
