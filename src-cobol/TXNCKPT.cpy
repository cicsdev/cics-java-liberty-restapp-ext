@@ -0,0 +1,31 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One entry per checkpoint written by LINK2TXN while it
+      *    drives a WS-ACTION through the Liberty LINK. Written to a
+      *    per-task recoverable TSQ (defined recoverable via TSMODEL
+      *    so a WRITEQ TS is backed out with the rest of the unit of
+      *    work on an abend) so that after a CICS restart, a recovery
+      *    job can browse the queue for a task and tell whether the
+      *    last checkpoint written for it was CK-STARTED with no
+      *    matching CK-COMMITTED/CK-ROLLEDBACK - i.e. an action that
+      *    was in flight when CICS went down, and needs to be
+      *    replayed or explicitly reconciled rather than just lost.
+      *****************************************************************
+       01  TXN-CHECKPOINT.
+           03   CK-SEQUENCE             PIC 9(4) BINARY.
+           03   CK-ACTION                PIC X(10).
+           03   CK-STATUS                PIC X(10).
+               88  CK-STARTED             VALUE 'STARTED'.
+               88  CK-COMMITTED           VALUE 'COMMITTED'.
+               88  CK-ROLLEDBACK          VALUE 'ROLLEDBACK'.
+           03   CK-TASK-NUMBER           PIC 9(7) DISPLAY.
