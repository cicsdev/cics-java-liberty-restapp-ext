@@ -0,0 +1,78 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      * BMS mapset for the LINK2SUP transaction. One map, LNKSUP1:
+      * an unprotected supplier-ID list field, up to 10 formatted
+      * result lines (LINK2SUP's SUPPLIER-LIST container can carry
+      * more than 10 entries - see its Modification History for how
+      * the overflow past what fits on this screen is reported), a
+      * message line, and PF3 to exit.
+      *
+      * Assemble with DFHMAPS/DFHMDF (bmsgen) to produce the physical
+      * map load module and the LNKSUP1 symbolic map copybook. The
+      * copybook in this library (LNKSUP1.cpy) is hand-maintained to
+      * match this source exactly, since this shop's build does not
+      * run bmsgen as part of the COBOL compile.
+      *
+      * Modification History:
+      *  09 Aug 2026  DEV  Original.
+      *
+LNKSUPS  DFHMSD TYPE=&SYSPARM,                                 X
+               LANG=COBOL,                                     X
+               MODE=INOUT,                                     X
+               TERM=3270-2,                                    X
+               CTRL=(FREEKB,FRSET),                            X
+               STORAGE=AUTO,                                   X
+               TIOAPFX=YES
+*
+LNKSUP1  DFHMDI SIZE=(24,80),                                  X
+               LINE=1,                                        X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=27,ATTRB=(PROT,BRT),        X
+               INITIAL='LINK2SUP - SUPPLIER LOOKUP'
+*
+         DFHMDF POS=(03,01),LENGTH=15,ATTRB=PROT,              X
+               INITIAL='SUPPLIER ID(S):'
+SUPID    DFHMDF POS=(03,17),LENGTH=60,ATTRB=(UNPROT,IC),       X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(05,01),LENGTH=7,ATTRB=(PROT,UNDERLINE),   X
+               INITIAL='SUPP ID'
+         DFHMDF POS=(05,12),LENGTH=13,ATTRB=(PROT,UNDERLINE), X
+               INITIAL='SUPPLIER NAME'
+*
+SUPID1  DFHMDF POS=(06,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM1  DFHMDF POS=(06,12),LENGTH=40,ATTRB=PROT
+SUPID2  DFHMDF POS=(07,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM2  DFHMDF POS=(07,12),LENGTH=40,ATTRB=PROT
+SUPID3  DFHMDF POS=(08,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM3  DFHMDF POS=(08,12),LENGTH=40,ATTRB=PROT
+SUPID4  DFHMDF POS=(09,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM4  DFHMDF POS=(09,12),LENGTH=40,ATTRB=PROT
+SUPID5  DFHMDF POS=(10,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM5  DFHMDF POS=(10,12),LENGTH=40,ATTRB=PROT
+SUPID6  DFHMDF POS=(11,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM6  DFHMDF POS=(11,12),LENGTH=40,ATTRB=PROT
+SUPID7  DFHMDF POS=(12,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM7  DFHMDF POS=(12,12),LENGTH=40,ATTRB=PROT
+SUPID8  DFHMDF POS=(13,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM8  DFHMDF POS=(13,12),LENGTH=40,ATTRB=PROT
+SUPID9  DFHMDF POS=(14,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM9  DFHMDF POS=(14,12),LENGTH=40,ATTRB=PROT
+SUPID10 DFHMDF POS=(15,01),LENGTH=8,ATTRB=(PROT,NUM)
+SUPNM10 DFHMDF POS=(15,12),LENGTH=40,ATTRB=PROT
+*
+MSG      DFHMDF POS=(17,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT,NORM),       X
+               INITIAL='PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
