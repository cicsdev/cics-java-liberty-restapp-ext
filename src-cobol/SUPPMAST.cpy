@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Supplier master record, keyed on SM-SUPPLIER-ID, held in
+      *    the SUPPMAST VSAM KSDS.
+      *****************************************************************
+       01  SUPPMAST.
+           03   SM-SUPPLIER-ID          PIC 9(8) DISPLAY.
+           03   SM-SUPPLIER-NAME        PIC X(40).
+           03   SM-ADDRESS-LINE1        PIC X(30).
+           03   SM-ADDRESS-LINE2        PIC X(30).
+           03   SM-ADDRESS-CITY         PIC X(20).
+           03   SM-ADDRESS-STATE        PIC X(2).
+           03   SM-ADDRESS-ZIP          PIC X(10).
+           03   SM-PHONE                PIC X(15).
+           03   SM-PAYMENT-TERMS        PIC X(10).
+           03   SM-STATUS-CODE          PIC X(8).
+                88  SM-STATUS-ACTIVE     VALUE 'ACTIVE'.
+                88  SM-STATUS-HOLD       VALUE 'HOLD'.
+                88  SM-STATUS-BLOCKED    VALUE 'BLOCKED'.
