@@ -20,8 +20,65 @@
       * To simplify the code, this program has minimal error-handling
       * logic.
       *
+      * Modification History:
+      *  15 Aug 2017  DEV  Original.
+      *  09 Aug 2026  DEV  If the part already exists, save the prior
+      *                    price/quantity to PRICEHST before rewriting
+      *                    the record instead of failing the WRITE.
+      *  09 Aug 2026  DEV  Added RESP/RESP2 checking on the WRITE and a
+      *                    return code appended to the commarea so a
+      *                    file-control problem no longer abends.
+      *  09 Aug 2026  DEV  Default CURRENCY-CODE to our home currency
+      *                    when a caller doesn't supply one.
+      *  09 Aug 2026  DEV  Default DISCONTINUED-FLAG to 'N' on a new
+      *                    part. A caller retires a part by setting it
+      *                    to 'Y' and rewriting - a soft delete, not a
+      *                    VSAM DELETE, so price/stock history stays
+      *                    intact.
+      *  09 Aug 2026  DEV  Check EIBCALEN against the expected STOCK-
+      *                    PART length before trusting the commarea,
+      *                    instead of moving garbage (or nothing) into
+      *                    WS-STOCK-PART on a too-short LINK.
+      *  09 Aug 2026  DEV  Write a stats record to the shared TXST
+      *                    queue at the end of MAIN-PROCESSING, so
+      *                    the operational dashboard can show call
+      *                    volume and error rate for this transaction.
+      *  09 Aug 2026  DEV  Recognize a versioned commarea carrying
+      *                    CA-VERSION-HEADER (CAVERHDR.cpy) ahead of
+      *                    STOCK-PART, so an older/shorter versioned
+      *                    caller's data doesn't mis-align with
+      *                    fields STOKPART has grown since. The
+      *                    original 103-byte, header-less shape is
+      *                    still honored unchanged.
+      *  09 Aug 2026  DEV  Reject a zero UNIT-PRICE or a zero PART-ID
+      *                    instead of writing it, reporting every
+      *                    problem found with the request in one
+      *                    round trip via VALIDATION-MESSAGES
+      *                    (VALDMSGS.cpy) rather than just the first
+      *                    one. Only a versioned caller with enough
+      *                    room in its commarea gets the messages
+      *                    back - the original 103-byte shape has no
+      *                    room to grow into.
+      *  09 Aug 2026  DEV  Validate PART-ID's check digit (a weighted
+      *                    mod-11 digit in the last position) before
+      *                    writing it, rejecting a transposed-digit
+      *                    PART-ID the same way a zero price or zero
+      *                    PART-ID is already rejected.
+      *  09 Aug 2026  DEV  STOKPART grew UNIT-OF-MEASURE and PACK-SIZE
+      *                    (CURRENT-SCHEMA-VERSION 2, CURRENT-SCHEMA-
+      *                    LENGTH 108) - default UNIT-OF-MEASURE to
+      *                    'EA' and PACK-SIZE to 1 when a caller
+      *                    doesn't supply either, the same as the
+      *                    existing CURRENCY-CODE default.
+      *  09 Aug 2026  DEV  The mod-11 check digit computation folded
+      *                    a result of 11 down to 0 but never folded
+      *                    a result of 10 - a PART-ID whose weighted
+      *                    sum landed there could never pass check-
+      *                    digit validation at all. Fold 10 the same
+      *                    way 11 already is.
+      *
       *****************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.              ADDPART.
        DATE-WRITTEN.            May 2017.
@@ -35,34 +92,428 @@
       *    STOCK-PART copybook
            COPY STOKPART REPLACING STOCK-PART BY WS-STOCK-PART.
       *
-      *    Name of the CICS file to use
+      *    PRICEHST copybook - price/stock change history entry
+           COPY PRICEHST.
+      *
+      *    Common return-code field, appended after the STOCK-PART
+      *    data in the commarea so the caller gets a real answer
+      *    instead of an abend on a file-control problem.
+           COPY RTNCODE.
+      *
+      *    VALIDATION-MESSAGES copybook - every problem found with
+      *    this request, not just the first, appended after the
+      *    return code for a versioned caller with room to receive
+      *    it.
+           COPY VALDMSGS REPLACING VALIDATION-MESSAGES BY
+                WS-VALIDATION-MESSAGES.
+      *
+      *    TXN-STATS-MESSAGE copybook - one line written to the
+      *    shared TXST queue at the end of MAIN-PROCESSING, the same
+      *    as every other transaction listed in TXNSTAT.cpy.
+           COPY TXNSTAT.
+      *
+      *    Name of the CICS files to use
        77  FILE-NAME            PIC X(8) VALUE 'SMPLXMPL'.
+       77  HISTORY-FILE-NAME    PIC X(8) VALUE 'PRICEHST'.
+      *
+      *    Home currency, used when a caller doesn't supply one.
+       77  HOME-CURRENCY-CODE   PIC X(3) VALUE 'USD'.
+      *
+      *    Shared transaction-statistics transient data queue.
+       77  TXNSTAT-QUEUE-NAME   PIC X(4) VALUE 'TXST'.
+      *
+      *    Current version-header values, stamped on every
+      *    versioned commarea this program hands back.
+       77  CURRENT-SCHEMA-VERSION PIC 9(4) VALUE 2.
+       77  CURRENT-SCHEMA-LENGTH  PIC 9(4) VALUE 108.
+      *
+      *    Smallest EIBCALEN a versioned caller must supply before
+      *    we trust it has room to receive VALIDATION-MESSAGES back
+      *    too - header, full STOCK-PART, the return code, and the
+      *    message array itself.
+       77  MESSAGES-MIN-CALEN     PIC 9(4) VALUE 204.
+      *
+       01  WS-STORAGE.
+           03 WRITE-RESP        PIC 9(8)  COMP    VALUE ZERO.
+           03 WRITE-RESP2       PIC 9(8)  COMP    VALUE ZERO.
+           03 WS-TASK-NUMBER    PIC 9(7)  DISPLAY VALUE ZERO.
+           03 WS-ABSTIME        PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-DATE8          PIC X(8)          VALUE SPACES.
+           03 WS-TXN-START-ABSTIME PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-END-ABSTIME   PIC S9(15) COMP-3 VALUE ZERO.
+           03 WS-TXN-ELAPSED-MS    PIC S9(15) COMP-3 VALUE ZERO.
+      *
+      *    'L' (legacy) when the caller sent the original, header-
+      *    less 103-byte commarea; 'V' (versioned) when it carries
+      *    the CA-VERSION-HEADER instead.
+           03 WS-CALLER-SHAPE   PIC X(1) VALUE 'L'.
+              88 LEGACY-CALLER     VALUE 'L'.
+              88 VERSIONED-CALLER  VALUE 'V'.
+      *
+      *    How many bytes of STOCK-PART data a versioned caller
+      *    actually sent - never more than CURRENT-SCHEMA-LENGTH and
+      *    never more than EIBCALEN actually supports.
+           03 WS-OVERLAY-LENGTH    PIC 9(4) COMP VALUE ZERO.
+           03 WS-SENT-LENGTH       PIC 9(4) COMP VALUE ZERO.
+      *
+      *    One validation failure's message text, on its way into
+      *    WS-VALIDATION-MESSAGES via ADD-VALIDATION-MESSAGE.
+           03 WS-NEW-VALIDATION-MSG PIC X(30) VALUE SPACES.
+      *
+      *    PART-ID's individual digits, picked off by reference
+      *    modification, and the weighted mod-11 check digit worked
+      *    out from the first seven against the eighth (rightmost).
+           03 WS-PID-DIGIT-1    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-2    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-3    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-4    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-5    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-6    PIC 9(1) VALUE ZERO.
+           03 WS-PID-DIGIT-7    PIC 9(1) VALUE ZERO.
+           03 WS-PID-CHECK-DIGIT PIC 9(1) VALUE ZERO.
+           03 WS-CD-WEIGHTED-SUM PIC 9(4) VALUE ZERO.
+           03 WS-CD-QUOTIENT    PIC 9(4) VALUE ZERO.
+           03 WS-CD-REMAINDER   PIC 9(2) VALUE ZERO.
+           03 WS-CD-COMPUTED    PIC 9(2) VALUE ZERO.
+      *
+      *    'Y' when PART-ID's check digit matches what we compute
+      *    from its first seven digits, 'N' otherwise.
+           03 WS-CD-STATUS      PIC X(1) VALUE 'Y'.
+              88 CHECK-DIGIT-OK    VALUE 'Y'.
+              88 CHECK-DIGIT-BAD   VALUE 'N'.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA          PIC X(80).
+       01  DFHCOMMAREA.
+           03 CA-STOCK-PART     PIC X(102).
+           03 CA-RETURN-CODE    PIC X(1).
+      *
+      *    Versioned view of the same commarea. A caller newer than
+      *    the original, header-less layout prefixes the version
+      *    header, with CA-SCHEMA-LENGTH telling us how much of
+      *    CA-V-STOCK-PART it actually sent - see CAVERHDR.cpy.
+       01  CA-VERSIONED-AREA REDEFINES DFHCOMMAREA.
+           COPY CAVERHDR.
+           03 CA-V-STOCK-PART   PIC X(108).
+           03 CA-V-RETURN-CODE  PIC X(1).
+      *
+      *    Every problem found with this request, not just the
+      *    first - only moved into by a versioned caller whose own
+      *    EIBCALEN leaves room for it (see MESSAGES-MIN-CALEN).
+           03 CA-V-MESSAGES     PIC X(91).
       *
        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
       *
        MAIN-PROCESSING SECTION.
       *
-      *    Assume the commarea is well-formed and use as our record
-           MOVE DFHCOMMAREA TO WS-STOCK-PART.
+      *    A LINK issued with no COMMAREA at all leaves EIBCALEN zero
+      *    and DFHCOMMAREA unallocated - CA-RETURN-CODE and every
+      *    other LINKAGE SECTION field is not addressable, so return
+      *    immediately without touching any of them.
+           IF EIBCALEN EQUAL ZERO
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
       *
-      *    Write to the file using CICS file control services
-           EXEC CICS WRITE FILE(FILE-NAME)
-                     FROM(WS-STOCK-PART)
-                     RIDFLD(PART-ID of WS-STOCK-PART)
-                     END-EXEC.
+      *    A caller has to supply at least a version header, one
+      *    byte of STOCK-PART data and the return code, or the
+      *    original fixed 103-byte layout - reject anything shorter
+      *    with the RC-INVALID-LENGTH code rather than trusting a
+      *    too-short or absent commarea.
+           IF EIBCALEN LESS THAN 6
+              MOVE 'L' TO CA-RETURN-CODE
+              EXEC CICS RETURN END-EXEC
+              GOBACK
+           END-IF.
+      *
+      *    Time the whole transaction from here, so a rejected
+      *    commarea above isn't counted against our own response
+      *    time.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-START-ABSTIME) END-EXEC.
+      *
+      *    The original caller always sends exactly 103 bytes (the
+      *    full STOCK-PART plus the return code) with no header at
+      *    all; anything else carries the version header instead.
+      *    STOKPART has grown past the original caller's own 102-
+      *    byte STOCK-PART, so WS-STOCK-PART is cleared first and
+      *    only the 102 bytes a legacy caller actually sent are
+      *    filled in, leaving the new trailing fields on LOW-VALUES
+      *    for our own defaulting below - the same technique the
+      *    versioned branch already uses for a short caller.
+           IF EIBCALEN EQUAL 103
+              SET LEGACY-CALLER TO TRUE
+              MOVE LOW-VALUES TO WS-STOCK-PART
+              MOVE CA-STOCK-PART TO WS-STOCK-PART(1:102)
+           ELSE
+              SET VERSIONED-CALLER TO TRUE
+              MOVE LOW-VALUES TO WS-STOCK-PART
+      *
+      *          Trust CA-SCHEMA-LENGTH for how much of CA-V-STOCK-
+      *          PART the caller filled in, but never more than we
+      *          know about today and never more than the caller's
+      *          EIBCALEN actually supports - an older, shorter
+      *          versioned caller's trailing fields are then left on
+      *          the LOW-VALUES moved above for our own defaulting
+      *          below to fill in.
+              IF CA-SCHEMA-LENGTH GREATER THAN CURRENT-SCHEMA-LENGTH
+                 MOVE CURRENT-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              ELSE
+                 MOVE CA-SCHEMA-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              COMPUTE WS-SENT-LENGTH = EIBCALEN - 5
+              IF WS-OVERLAY-LENGTH GREATER THAN WS-SENT-LENGTH
+                 MOVE WS-SENT-LENGTH TO WS-OVERLAY-LENGTH
+              END-IF
+              IF WS-OVERLAY-LENGTH GREATER THAN ZERO
+                 MOVE CA-V-STOCK-PART(1:WS-OVERLAY-LENGTH)
+                      TO WS-STOCK-PART(1:WS-OVERLAY-LENGTH)
+              END-IF
+           END-IF.
+           SET RC-SUCCESS TO TRUE.
+      *
+      *    Default the currency to our home currency when a caller
+      *    doesn't supply one.
+           IF CURRENCY-CODE OF WS-STOCK-PART EQUAL SPACES
+              OR CURRENCY-CODE OF WS-STOCK-PART EQUAL LOW-VALUES
+              MOVE HOME-CURRENCY-CODE TO CURRENCY-CODE OF WS-STOCK-PART
+           END-IF.
+      *
+      *    Default a new part to active. Retiring an existing part is
+      *    done by the caller setting DISCONTINUED-FLAG to 'Y' before
+      *    calling us again - a soft delete, honored by GETPART and
+      *    the browse transaction.
+           IF DISCONTINUED-FLAG OF WS-STOCK-PART EQUAL SPACES
+              OR DISCONTINUED-FLAG OF WS-STOCK-PART EQUAL LOW-VALUES
+              MOVE 'N' TO DISCONTINUED-FLAG OF WS-STOCK-PART
+           END-IF.
+      *
+      *    Default the unit of measure and pack size when a caller
+      *    doesn't supply them, the same as CURRENCY-CODE above.
+           IF UNIT-OF-MEASURE OF WS-STOCK-PART EQUAL SPACES
+              OR UNIT-OF-MEASURE OF WS-STOCK-PART EQUAL LOW-VALUES
+              MOVE 'EA' TO UNIT-OF-MEASURE OF WS-STOCK-PART
+           END-IF.
+           IF PACK-SIZE OF WS-STOCK-PART EQUAL ZERO
+              MOVE 1 TO PACK-SIZE OF WS-STOCK-PART
+           END-IF.
+      *
+      *    Check every validation rule before writing anything, so a
+      *    request that fails more than one of them - say, a zero
+      *    price and an out-of-range PART-ID - gets every problem
+      *    back in this one reply instead of just the first.
+           MOVE ZERO TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES.
+      *
+           IF PART-ID OF WS-STOCK-PART EQUAL ZERO
+              MOVE 'PART ID MUST BE NON-ZERO' TO WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
+           IF UNIT-PRICE OF WS-STOCK-PART NOT GREATER THAN ZERO
+              MOVE 'UNIT PRICE MUST BE > ZERO' TO WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
+           PERFORM CHECK-PART-ID-CHECK-DIGIT.
+           IF CHECK-DIGIT-BAD
+              MOVE 'PART ID CHECK DIGIT INVALID' TO
+                   WS-NEW-VALIDATION-MSG
+              PERFORM ADD-VALIDATION-MESSAGE
+           END-IF.
       *
-      *    Update the description to prove we can pass data back in
-      *    a commarea to Java
-           MOVE '<ADDED>' TO DESCRIPTION OF WS-STOCK-PART(1:7).
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES GREATER
+                THAN ZERO
       *
-      *    Copy the updated record back to the commarea
-           MOVE WS-STOCK-PART TO DFHCOMMAREA.
+      *       Reject the request - nothing is written.
+              SET RC-VALIDATION-ERROR TO TRUE
+           ELSE
+      *
+      *       Write to the file using CICS file control services
+              EXEC CICS WRITE FILE(FILE-NAME)
+                        FROM(WS-STOCK-PART)
+                        RIDFLD(PART-ID of WS-STOCK-PART)
+                        RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                        END-EXEC
+      *
+      *       Map the file-control response to a return code the
+      *       caller can act on instead of taking down the whole
+      *       task.
+              EVALUATE TRUE
+                 WHEN WRITE-RESP EQUAL DFHRESP(NORMAL)
+                    SET RC-SUCCESS TO TRUE
+      *
+      *             A duplicate key means the part already exists -
+      *             keep a record of the price/quantity we are about
+      *             to overwrite, then REWRITE with the new values.
+                 WHEN WRITE-RESP EQUAL DFHRESP(DUPREC)
+                    PERFORM SAVE-PRICE-HISTORY
+                    EXEC CICS READ FILE(FILE-NAME)
+                              RIDFLD(PART-ID OF WS-STOCK-PART)
+                              UPDATE
+                              END-EXEC
+                    EXEC CICS REWRITE FILE(FILE-NAME)
+                              FROM(WS-STOCK-PART)
+                              RESP(WRITE-RESP) RESP2(WRITE-RESP2)
+                              END-EXEC
+                    SET RC-DUPLICATE-AMENDED TO TRUE
+                 WHEN OTHER
+      *             File closed, I/O error, or any other file-control
+      *             condition - report it back rather than abending.
+                    SET RC-FILE-ERROR TO TRUE
+              END-EVALUATE
+      *
+      *       Update the description to prove we can pass data back
+      *       in a commarea to Java
+              MOVE '<ADDED>' TO DESCRIPTION OF WS-STOCK-PART(1:7)
+           END-IF.
+      *
+      *    Copy the updated record and return code back to the
+      *    commarea, in whichever shape the caller sent it - a
+      *    versioned caller never gets more STOCK-PART bytes back
+      *    than it sent us in the first place.
+           IF LEGACY-CALLER
+              MOVE WS-STOCK-PART TO CA-STOCK-PART
+              MOVE RETURN-CODE TO CA-RETURN-CODE
+           ELSE
+              MOVE CURRENT-SCHEMA-VERSION TO CA-SCHEMA-VERSION
+              MOVE WS-OVERLAY-LENGTH TO CA-SCHEMA-LENGTH
+              IF WS-OVERLAY-LENGTH GREATER THAN ZERO
+                 MOVE WS-STOCK-PART(1:WS-OVERLAY-LENGTH)
+                      TO CA-V-STOCK-PART(1:WS-OVERLAY-LENGTH)
+              END-IF
+              MOVE RETURN-CODE TO CA-V-RETURN-CODE
+      *
+      *       Only a caller whose own EIBCALEN leaves room for the
+      *       message array gets one back - an older, shorter
+      *       versioned caller's commarea has nowhere to put it.
+              IF EIBCALEN NOT LESS THAN MESSAGES-MIN-CALEN
+                 MOVE WS-VALIDATION-MESSAGES TO CA-V-MESSAGES
+              END-IF
+           END-IF.
+      *
+      *    Report this transaction's volume and response time to the
+      *    shared operational dashboard queue.
+           EXEC CICS ASKTIME ABSTIME(WS-TXN-END-ABSTIME) END-EXEC.
+           COMPUTE WS-TXN-ELAPSED-MS =
+                   WS-TXN-END-ABSTIME - WS-TXN-START-ABSTIME.
+           MOVE EIBTRNID TO TS-TRANSACTION-ID.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO TS-TASK-NUMBER.
+           MOVE WS-TXN-ELAPSED-MS TO TS-ELAPSED-MS.
+           IF RC-SUCCESS OR RC-DUPLICATE-AMENDED
+              SET TS-SUCCESS TO TRUE
+           ELSE
+              SET TS-FAILURE TO TRUE
+           END-IF.
+           EXEC CICS FORMATTIME ABSTIME(WS-TXN-END-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(TS-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO TS-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO TS-DATE-MM.
+           MOVE WS-DATE8(7:2) TO TS-DATE-DD.
+           EXEC CICS WRITEQ TD QUEUE(TXNSTAT-QUEUE-NAME)
+                     FROM(TXN-STATS-MESSAGE)
+                     END-EXEC.
       *
       *    Back to CICS
            EXEC CICS RETURN END-EXEC.
       *
            GOBACK.
+      *
+      *    Append the part's current (about to be overwritten) price
+      *    and quantity to the PRICEHST file, stamped with today's
+      *    date and this task number.
+       SAVE-PRICE-HISTORY.
+      *
+           EXEC CICS READ FILE(FILE-NAME)
+                     INTO(WS-STOCK-PART)
+                     RIDFLD(PART-ID OF WS-STOCK-PART)
+                     END-EXEC.
+      *
+           MOVE PART-ID OF WS-STOCK-PART TO PH-PART-ID.
+           MOVE UNIT-PRICE OF WS-STOCK-PART TO PH-OLD-UNIT-PRICE.
+           MOVE STOCK-QUANTITY OF WS-STOCK-PART
+                TO PH-OLD-STOCK-QUANTITY.
+           MOVE EIBTASKN TO WS-TASK-NUMBER.
+           MOVE WS-TASK-NUMBER TO PH-CHANGE-TASK.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-DATE8)
+                     TIME(PH-CHANGE-TIME)
+                     END-EXEC.
+           MOVE WS-DATE8(1:4) TO PH-CHANGE-DATE-YYYY.
+           MOVE WS-DATE8(5:2) TO PH-CHANGE-DATE-MM.
+           MOVE WS-DATE8(7:2) TO PH-CHANGE-DATE-DD.
+      *
+           EXEC CICS WRITE FILE(HISTORY-FILE-NAME)
+                     FROM(PRICEHST)
+                     END-EXEC.
+      *
+      *    Re-establish the incoming record (about to be rewritten)
+      *    since the READ above replaced it in working storage - in
+      *    whichever shape the caller sent it.
+           IF LEGACY-CALLER
+              MOVE CA-STOCK-PART TO WS-STOCK-PART(1:102)
+           ELSE
+              IF WS-OVERLAY-LENGTH GREATER THAN ZERO
+                 MOVE CA-V-STOCK-PART(1:WS-OVERLAY-LENGTH)
+                      TO WS-STOCK-PART(1:WS-OVERLAY-LENGTH)
+              END-IF
+           END-IF.
+      *
+       SAVE-PRICE-HISTORY-EXIT.
+           EXIT.
+      *
+      *    Append one validation failure message to the array, up to
+      *    the three slots VALDMSGS.cpy provides - a fourth or later
+      *    problem with the same request is silently dropped rather
+      *    than grown into, since three is already more detail than
+      *    any caller we have today acts on.
+       ADD-VALIDATION-MESSAGE.
+      *
+           IF VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES LESS THAN 3
+              ADD 1 TO VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES
+              MOVE WS-NEW-VALIDATION-MSG TO VM-MESSAGE-ENTRY OF
+                   WS-VALIDATION-MESSAGES
+                   (VM-MESSAGE-COUNT OF WS-VALIDATION-MESSAGES)
+           END-IF.
+      *
+       ADD-VALIDATION-MESSAGE-EXIT.
+           EXIT.
+      *
+      *    Work out PART-ID's check digit from its first seven digits
+      *    (weights 8 down to 2, left to right) and compare it
+      *    against the eighth, rightmost digit as it was entered.
+      *    CHECK-DIGIT-OK is set to 'N' whenever they disagree - a
+      *    transposed digit almost always changes the weighted sum
+      *    enough to fail this test.
+       CHECK-PART-ID-CHECK-DIGIT.
+      *
+           MOVE PART-ID OF WS-STOCK-PART(1:1) TO WS-PID-DIGIT-1.
+           MOVE PART-ID OF WS-STOCK-PART(2:1) TO WS-PID-DIGIT-2.
+           MOVE PART-ID OF WS-STOCK-PART(3:1) TO WS-PID-DIGIT-3.
+           MOVE PART-ID OF WS-STOCK-PART(4:1) TO WS-PID-DIGIT-4.
+           MOVE PART-ID OF WS-STOCK-PART(5:1) TO WS-PID-DIGIT-5.
+           MOVE PART-ID OF WS-STOCK-PART(6:1) TO WS-PID-DIGIT-6.
+           MOVE PART-ID OF WS-STOCK-PART(7:1) TO WS-PID-DIGIT-7.
+           MOVE PART-ID OF WS-STOCK-PART(8:1) TO WS-PID-CHECK-DIGIT.
+      *
+           COMPUTE WS-CD-WEIGHTED-SUM =
+                   (WS-PID-DIGIT-1 * 8) + (WS-PID-DIGIT-2 * 7) +
+                   (WS-PID-DIGIT-3 * 6) + (WS-PID-DIGIT-4 * 5) +
+                   (WS-PID-DIGIT-5 * 4) + (WS-PID-DIGIT-6 * 3) +
+                   (WS-PID-DIGIT-7 * 2).
+           DIVIDE WS-CD-WEIGHTED-SUM BY 11
+                  GIVING WS-CD-QUOTIENT
+                  REMAINDER WS-CD-REMAINDER.
+           COMPUTE WS-CD-COMPUTED = 11 - WS-CD-REMAINDER.
+           IF WS-CD-COMPUTED EQUAL 11 OR WS-CD-COMPUTED EQUAL 10
+              MOVE 0 TO WS-CD-COMPUTED
+           END-IF.
+      *
+           IF WS-CD-COMPUTED EQUAL WS-PID-CHECK-DIGIT
+              SET CHECK-DIGIT-OK TO TRUE
+           ELSE
+              SET CHECK-DIGIT-BAD TO TRUE
+           END-IF.
+      *
+       CHECK-PART-ID-CHECK-DIGIT-EXIT.
+           EXIT.
