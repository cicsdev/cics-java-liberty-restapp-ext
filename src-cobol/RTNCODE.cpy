@@ -0,0 +1,26 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Common one-byte return code appended to the commarea or
+      *    container of programs that used to report success or
+      *    failure only by abending. Shared across ADDPART, ADDPARTC,
+      *    GETPART and GETSUPPL so callers can test one convention.
+      *****************************************************************
+       01  RETURN-CODE                 PIC X(1).
+           88  RC-SUCCESS               VALUE '0'.
+           88  RC-DUPLICATE-AMENDED     VALUE 'D'.
+           88  RC-NOTFND                VALUE 'N'.
+           88  RC-FILE-ERROR            VALUE 'E'.
+           88  RC-INVALID-LENGTH        VALUE 'L'.
+           88  RC-SUPPLIER-BLOCKED      VALUE 'B'.
+           88  RC-VALIDATION-ERROR      VALUE 'V'.
+           88  RC-DISCONTINUED          VALUE 'X'.
