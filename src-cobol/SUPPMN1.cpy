@@ -0,0 +1,108 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Symbolic map for mapset SUPPMNS, map SUPPMN1 (SUPPMENU's
+      *    3270 screen). Hand-maintained to match SUPPMNS.bms field
+      *    for field, in the exact layout the BMS macro assembler's
+      *    bmsgen step would produce (SUPPMNS.bms remains the single
+      *    source of truth for field position/attribute changes -
+      *    keep this copybook in step with it).
+      *****************************************************************
+       01  SUPPMN1I.
+           02  FILLER               PIC X(12).
+           02  OPTNL          COMP PIC S9(4).
+           02  OPTNF          PIC X.
+           02  FILLER REDEFINES OPTNF.
+                03  OPTNA      PIC X.
+           02  OPTNI          PIC X(1).
+           02  SUPPIDL        COMP PIC S9(4).
+           02  SUPPIDF        PIC X.
+           02  FILLER REDEFINES SUPPIDF.
+                03  SUPPIDA    PIC X.
+           02  SUPPIDI        PIC X(8).
+           02  SNAMEL         COMP PIC S9(4).
+           02  SNAMEF         PIC X.
+           02  FILLER REDEFINES SNAMEF.
+                03  SNAMEA     PIC X.
+           02  SNAMEI         PIC X(40).
+           02  ADDR1L         COMP PIC S9(4).
+           02  ADDR1F         PIC X.
+           02  FILLER REDEFINES ADDR1F.
+                03  ADDR1A     PIC X.
+           02  ADDR1I         PIC X(30).
+           02  ADDR2L         COMP PIC S9(4).
+           02  ADDR2F         PIC X.
+           02  FILLER REDEFINES ADDR2F.
+                03  ADDR2A     PIC X.
+           02  ADDR2I         PIC X(30).
+           02  CITYL          COMP PIC S9(4).
+           02  CITYF          PIC X.
+           02  FILLER REDEFINES CITYF.
+                03  CITYA      PIC X.
+           02  CITYI          PIC X(20).
+           02  STATEL         COMP PIC S9(4).
+           02  STATEF         PIC X.
+           02  FILLER REDEFINES STATEF.
+                03  STATEA     PIC X.
+           02  STATEI         PIC X(2).
+           02  ZIPL           COMP PIC S9(4).
+           02  ZIPF           PIC X.
+           02  FILLER REDEFINES ZIPF.
+                03  ZIPA       PIC X.
+           02  ZIPI           PIC X(10).
+           02  PHONEL         COMP PIC S9(4).
+           02  PHONEF         PIC X.
+           02  FILLER REDEFINES PHONEF.
+                03  PHONEA     PIC X.
+           02  PHONEI         PIC X(15).
+           02  TERMSL         COMP PIC S9(4).
+           02  TERMSF         PIC X.
+           02  FILLER REDEFINES TERMSF.
+                03  TERMSA     PIC X.
+           02  TERMSI         PIC X(10).
+           02  STATUSL        COMP PIC S9(4).
+           02  STATUSF        PIC X.
+           02  FILLER REDEFINES STATUSF.
+                03  STATUSA    PIC X.
+           02  STATUSI        PIC X(8).
+           02  MSGL           COMP PIC S9(4).
+           02  MSGF           PIC X.
+           02  FILLER REDEFINES MSGF.
+                03  MSGA       PIC X.
+           02  MSGI           PIC X(79).
+
+       01  SUPPMN1O REDEFINES SUPPMN1I.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(3).
+           02  OPTNO          PIC X(1).
+           02  FILLER               PIC X(3).
+           02  SUPPIDO        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  SNAMEO         PIC X(40).
+           02  FILLER               PIC X(3).
+           02  ADDR1O         PIC X(30).
+           02  FILLER               PIC X(3).
+           02  ADDR2O         PIC X(30).
+           02  FILLER               PIC X(3).
+           02  CITYO          PIC X(20).
+           02  FILLER               PIC X(3).
+           02  STATEO         PIC X(2).
+           02  FILLER               PIC X(3).
+           02  ZIPO           PIC X(10).
+           02  FILLER               PIC X(3).
+           02  PHONEO         PIC X(15).
+           02  FILLER               PIC X(3).
+           02  TERMSO         PIC X(10).
+           02  FILLER               PIC X(3).
+           02  STATUSO        PIC X(8).
+           02  FILLER               PIC X(3).
+           02  MSGO           PIC X(79).
