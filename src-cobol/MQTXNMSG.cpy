@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    Body of the message LINK2TXN puts to the MQSeries audit
+      *    queue for every action it drives, so the downstream
+      *    audit/event-replay system - which already consumes MQ -
+      *    gets a feed of every transaction action without scraping
+      *    the ephemeral TSQ named after LIBERTY-PROGRAM.
+      *****************************************************************
+       01  MQ-TXN-MESSAGE.
+           03   MQM-TASK-NUMBER         PIC 9(7) DISPLAY.
+           03   MQM-TRAN-ID             PIC X(4).
+           03   MQM-ACTION              PIC X(10).
+           03   MQM-OUTCOME             PIC X(10).
+           03   MQM-DATE.
+                05  MQM-DATE-YYYY       PIC X(4).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  MQM-DATE-MM         PIC X(2).
+                05  FILLER              PIC X(1) VALUE '-'.
+                05  MQM-DATE-DD         PIC X(2).
+           03   MQM-TIME                PIC 9(6) DISPLAY.
