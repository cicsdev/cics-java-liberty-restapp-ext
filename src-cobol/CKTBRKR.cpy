@@ -0,0 +1,38 @@
+      *****************************************************************
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with
+      * IBM Corp.
+      *
+      *****************************************************************
+      *    One control record per target Liberty program, keyed on
+      *    CB-PROGRAM-NAME. Checked by LINK2SEC, LINK2SUP, SUPPLINK
+      *    and LINK2TXN before every EXEC CICS LINK so a known Liberty
+      *    outage can be short-circuited straight to the error path
+      *    instead of waiting on a LINK we already know will fail.
+      *    CB-STATE is flipped to CB-BREAKER-OPEN either by an
+      *    operator (a simple CEMT-style transaction against this
+      *    file, outside the scope of this copybook) or automatically
+      *    once CB-FAIL-COUNT reaches CIRCUIT-TRIP-THRESHOLD in the
+      *    calling program. Closing the breaker again, once Liberty is
+      *    confirmed back up, is an operator action - there is no
+      *    automatic half-open retry here.
+      *****************************************************************
+       01  CKTBRKR.
+           03   CB-PROGRAM-NAME          PIC X(8).
+           03   CB-STATE                 PIC X(1).
+                88 CB-BREAKER-OPEN         VALUE 'O'.
+                88 CB-BREAKER-CLOSED       VALUE 'C'.
+           03   CB-FAIL-COUNT            PIC 9(4) DISPLAY.
+           03   CB-TRIP-DATE.
+                05  CB-TRIP-DATE-YYYY    PIC X(4).
+                05  FILLER               PIC X(1) VALUE '-'.
+                05  CB-TRIP-DATE-MM      PIC X(2).
+                05  FILLER               PIC X(1) VALUE '-'.
+                05  CB-TRIP-DATE-DD      PIC X(2).
+           03   CB-TRIP-TIME             PIC 9(6) DISPLAY.
